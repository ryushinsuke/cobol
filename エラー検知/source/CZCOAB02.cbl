@@ -0,0 +1,78 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : CZCOAB02
+      *  Program name   : Itaku/Jyutaku authorization check
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 019
+      *
+      *  Validates that CZCOMMONHEADER's ITAKU-CODE/JYUTAKU-CODE pair
+      *  is an authorized combination on file in ITJYMSTR before
+      *  processing continues, so a typo or stale code can't route a
+      *  report to the wrong custodian.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CZCOAB02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ITJYMSTR-FILE  ASSIGN TO "ITJYMSTR"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS RANDOM
+                  RECORD KEY     IS ITJY-KEY
+                  FILE STATUS    IS WS-ITJY-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *---------- mirrored key, same convention used throughout this
+      *           repo when the natural key isn't a single copybook
+      *           field: ITJYMSTR.cpy's two key fields are contiguous,
+      *           so they're promoted a level via COPY REPLACING into
+      *           the ITJY-KEY group below instead of hand-retyping
+      *           the whole layout, same intent as TKDYAB09's
+      *           TKDYAA31-MSTR mirrored key
+       FD  ITJYMSTR-FILE.
+       01  ITJYMSTR-FILE-REC.
+           05  ITJY-KEY.
+               COPY ITJYMSTR
+                   REPLACING ==01  ITJYMSTR-REC.==
+                          BY ==            ==
+                             ==05  ITJY-ITAKU-CODE==
+                          BY ==10  ITJY-KEY-ITAKU-CODE==
+                             ==05  ITJY-JYUTAKU-CODE==
+                          BY ==10  ITJY-KEY-JYUTAKU-CODE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ITJY-STS                    PIC  X(02).
+
+       LINKAGE SECTION.
+           COPY CZCOAB02
+               REPLACING ==05  PARM-CZCOAB02-ARG1==
+                      BY ==01  PARM-CZCOAB02-ARG1==
+                         ==05  PARM-CZCOAB02-ARG2==
+                      BY ==01  PARM-CZCOAB02-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-CZCOAB02-ARG1
+                                 PARM-CZCOAB02-ARG2.
+       0000-MAIN.
+           MOVE "N" TO ITJY-AUTH-IND.
+           OPEN INPUT ITJYMSTR-FILE.
+           IF WS-ITJY-STS = "00"
+               MOVE ITAKU-CODE    TO ITJY-KEY-ITAKU-CODE
+               MOVE JYUTAKU-CODE  TO ITJY-KEY-JYUTAKU-CODE
+               READ ITJYMSTR-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF ITJY-DEL-KBN = SPACE
+                           MOVE "Y" TO ITJY-AUTH-IND
+                       END-IF
+               END-READ
+               CLOSE ITJYMSTR-FILE
+           END-IF.
+           GOBACK.
