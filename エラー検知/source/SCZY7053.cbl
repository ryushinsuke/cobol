@@ -0,0 +1,65 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7053
+      *  Program name   : Fund/portfolio master validation
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 031
+      *
+      *  Validates that a FUND-CD/PTF-CD/HYK-KRTU-CD combination is on
+      *  file in FUNDPTFM and still in service, so a caller can reject
+      *  it before SCZY7050 or SCZY7080 insert a row keyed by it - the
+      *  same ITJYMSTR/CZCOAB02 cross-reference-check precedent as
+      *  request 019.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7053.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNDPTFM-FILE  ASSIGN TO "FUNDPTFM"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS RANDOM
+                  RECORD KEY     IS FPM-KEY
+                  FILE STATUS    IS WS-FPM-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNDPTFM-FILE.
+           COPY FUNDPTFM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FPM-STS                      PIC  X(02).
+
+       LINKAGE SECTION.
+           COPY SCZY7053
+               REPLACING ==05  PARM-SCZY7053-ARG1==
+                      BY ==01  PARM-SCZY7053-ARG1==
+                         ==05  PARM-SCZY7053-ARG2==
+                      BY ==01  PARM-SCZY7053-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-SCZY7053-ARG1
+                                 PARM-SCZY7053-ARG2.
+       0000-MAIN.
+           MOVE "N" TO IXFP-VALID-IND.
+           OPEN INPUT FUNDPTFM-FILE.
+           IF WS-FPM-STS = "00"
+               MOVE IXFP-FUND-CD       TO FPM-KEY-FUND-CD
+               MOVE IXFP-PTF-CD        TO FPM-KEY-PTF-CD
+               MOVE IXFP-HYK-KRTU-CD   TO FPM-KEY-HYK-KRTU-CD
+               READ FUNDPTFM-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF FPM-DEL-KBN = SPACE
+                           MOVE "Y" TO IXFP-VALID-IND
+                       END-IF
+               END-READ
+               CLOSE FUNDPTFM-FILE
+           END-IF.
+           GOBACK.
