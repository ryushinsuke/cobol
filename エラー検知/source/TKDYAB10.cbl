@@ -0,0 +1,256 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB10
+      *  Program name   : Halt-job (stop request) transaction
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 015
+      *
+      *  Lets an operator request a stop against a running kidou:
+      *  sets ITIJI-TEISHI-KBN to the requested stop classification
+      *  and stamps TEISHI-UKETSUKE-TIME with the accept time.
+      *  TEISHI-KANRYOU-TIME is left for the shell/monitor processing
+      *  that actually honours the stop to fill in once it completes;
+      *  TKDYAB11 reports the accept-to-complete elapsed time once it
+      *  does.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-MSTR  ASSIGN TO "TKDYAA31"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS RANDOM
+                  RECORD KEY     IS MSTR-KEY
+                  FILE STATUS    IS WS-MSTR-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-MSTR.
+       01  TKDYAA31-MSTR-REC.
+           05  MSTR-KEY.
+               10  MSTR-KEY-RIYO-CMP-CD   PIC  X(04).
+               10  MSTR-KEY-SYORI-YMD     PIC  9(08).
+               10  MSTR-KEY-KIDOU-ID      PIC  X(04).
+               10  MSTR-KEY-GYOMU-TASK-ID PIC  X(07).
+           05  MSTR-BODY.
+               COPY TKDYAA31
+                   REPLACING ==RIYO-CMP-CD==
+                   BY ==MSTR-RIYO-CMP-CD==
+                   ==SYORI-YMD==
+                   BY ==MSTR-SYORI-YMD==
+                   ==KIDOU-ID==
+                   BY ==MSTR-KIDOU-ID==
+                   ==ACC-TIME==
+                   BY ==MSTR-ACC-TIME==
+                   ==ACC-IP==
+                   BY ==MSTR-ACC-IP==
+                   ==KIDOU-LOGIN-CMP-CD==
+                   BY ==MSTR-KIDOU-LOGIN-CMP-CD==
+                   ==KIDOU-SID==
+                   BY ==MSTR-KIDOU-SID==
+                   ==KIDOU-GYOMU-GRP-CD==
+                   BY ==MSTR-KIDOU-GYOMU-GRP-CD==
+                   ==TSK-SCHE-KIDOU-ID==
+                   BY ==MSTR-TSK-SCHE-KIDOU-ID==
+                   ==TSK-SCHE-ID==
+                   BY ==MSTR-TSK-SCHE-ID==
+                   ==TSK-SCHE-MS-ID==
+                   BY ==MSTR-TSK-SCHE-MS-ID==
+                   ==GYOMU-TASK-ID==
+                   BY ==MSTR-GYOMU-TASK-ID==
+                   ==SK-TSK-SCHE-MS-ID1==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID1==
+                   ==SK-TSK-SCHE-MS-ID2==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID2==
+                   ==SK-TSK-SCHE-MS-ID3==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID3==
+                   ==SK-TSK-SCHE-MS-ID4==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID4==
+                   ==SK-TSK-SCHE-MS-ID5==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID5==
+                   ==SK-TSK-SCHE-MS-ID6==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID6==
+                   ==SK-TSK-SCHE-MS-ID7==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID7==
+                   ==SK-TSK-SCHE-MS-ID8==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID8==
+                   ==SK-TSK-SCHE-MS-ID9==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID9==
+                   ==SK-TSK-SCHE-MS-ID10==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID10==
+                   ==KIDOU-TIME==
+                   BY ==MSTR-KIDOU-TIME==
+                   ==KIDOU-KEIRO==
+                   BY ==MSTR-KIDOU-KEIRO==
+                   ==TAIKI-FILE-KBN==
+                   BY ==MSTR-TAIKI-FILE-KBN==
+                   ==TIMEOUT-MINUTES==
+                   BY ==MSTR-TIMEOUT-MINUTES==
+                   ==SYUSIN-KBN==
+                   BY ==MSTR-SYUSIN-KBN==
+                   ==SYUTOKUSAKI-KBN==
+                   BY ==MSTR-SYUTOKUSAKI-KBN==
+                   ==SYUTOKU-HOUSIKI==
+                   BY ==MSTR-SYUTOKU-HOUSIKI==
+                   ==SYUTOKU-FILE-KBN==
+                   BY ==MSTR-SYUTOKU-FILE-KBN==
+                   ==KIDOU-SYORI-BUNRUI==
+                   BY ==MSTR-KIDOU-SYORI-BUNRUI==
+                   ==JIKOU-STS==
+                   BY ==MSTR-JIKOU-STS==
+                   ==SYUSIN-STS==
+                   BY ==MSTR-SYUSIN-STS==
+                   ==SYUSIN-RETRY-NUM==
+                   BY ==MSTR-SYUSIN-RETRY-NUM==
+                   ==SYUSIN-MAX-NUM==
+                   BY ==MSTR-SYUSIN-MAX-NUM==
+                   ==SYUSIN-END-TIME==
+                   BY ==MSTR-SYUSIN-END-TIME==
+                   ==ITIJI-TEISHI-KBN==
+                   BY ==MSTR-ITIJI-TEISHI-KBN==
+                   ==JIKOU-START-TIME==
+                   BY ==MSTR-JIKOU-START-TIME==
+                   ==JIKOU-END-TIME==
+                   BY ==MSTR-JIKOU-END-TIME==
+                   ==SHELL-END-TIME==
+                   BY ==MSTR-SHELL-END-TIME==
+                   ==DL-FILE-NAME==
+                   BY ==MSTR-DL-FILE-NAME==
+                   ==DL-FILE-KBN==
+                   BY ==MSTR-DL-FILE-KBN==
+                   ==AQ-TOUNYU-STS==
+                   BY ==MSTR-AQ-TOUNYU-STS==
+                   ==AQ-MSG==
+                   BY ==MSTR-AQ-MSG==
+                   ==UPLOAD-FILE-KENSU==
+                   BY ==MSTR-UPLOAD-FILE-KENSU==
+                   ==UPLOAD-ERR-KENSU==
+                   BY ==MSTR-UPLOAD-ERR-KENSU==
+                   ==REP-CREATE-TANI==
+                   BY ==MSTR-REP-CREATE-TANI==
+                   ==REP-OUT-KBN==
+                   BY ==MSTR-REP-OUT-KBN==
+                   ==PRINTER-ID==
+                   BY ==MSTR-PRINTER-ID==
+                   ==SYUUYAKU-KBN==
+                   BY ==MSTR-SYUUYAKU-KBN==
+                   ==OYA-KIDOU-ID==
+                   BY ==MSTR-OYA-KIDOU-ID==
+                   ==DEL-KBN==
+                   BY ==MSTR-DEL-KBN==
+                   ==UPD-DATE==
+                   BY ==MSTR-UPD-DATE==
+                   ==UPD-LOGIN-CMP-CD==
+                   BY ==MSTR-UPD-LOGIN-CMP-CD==
+                   ==UPD-SID==
+                   BY ==MSTR-UPD-SID==
+                   ==UPD-PGMID==
+                   BY ==MSTR-UPD-PGMID==
+                   ==AUTO-CAL-ID==
+                   BY ==MSTR-AUTO-CAL-ID==
+                   ==TSK-SCHE-NO==
+                   BY ==MSTR-TSK-SCHE-NO==
+                   ==SK-TSK-SCHE-NO1==
+                   BY ==MSTR-SK-TSK-SCHE-NO1==
+                   ==SK-TSK-SCHE-NO2==
+                   BY ==MSTR-SK-TSK-SCHE-NO2==
+                   ==SK-TSK-SCHE-NO3==
+                   BY ==MSTR-SK-TSK-SCHE-NO3==
+                   ==SK-TSK-SCHE-NO4==
+                   BY ==MSTR-SK-TSK-SCHE-NO4==
+                   ==SK-TSK-SCHE-NO5==
+                   BY ==MSTR-SK-TSK-SCHE-NO5==
+                   ==SK-TSK-SCHE-NO6==
+                   BY ==MSTR-SK-TSK-SCHE-NO6==
+                   ==SK-TSK-SCHE-NO7==
+                   BY ==MSTR-SK-TSK-SCHE-NO7==
+                   ==SK-TSK-SCHE-NO8==
+                   BY ==MSTR-SK-TSK-SCHE-NO8==
+                   ==SK-TSK-SCHE-NO9==
+                   BY ==MSTR-SK-TSK-SCHE-NO9==
+                   ==SK-TSK-SCHE-NO10==
+                   BY ==MSTR-SK-TSK-SCHE-NO10==
+                   ==AQ-TOUNYU-TIME==
+                   BY ==MSTR-AQ-TOUNYU-TIME==
+                   ==AQ-SAITOUNYU-TIME==
+                   BY ==MSTR-AQ-SAITOUNYU-TIME==
+                   ==JIKOU-RESTART-TIME==
+                   BY ==MSTR-JIKOU-RESTART-TIME==
+                   ==TEISHI-UKETSUKE-TIME==
+                   BY ==MSTR-TEISHI-UKETSUKE-TIME==
+                   ==TEISHI-KANRYOU-TIME==
+                   BY ==MSTR-TEISHI-KANRYOU-TIME==
+                   ==OYA-TSK-END-TIME==
+                   BY ==MSTR-OYA-TSK-END-TIME==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STS                    PIC  X(02).
+       01  WS-NOW                         PIC  X(21).
+       01  WS-NOW-STAMP                   PIC  X(14).
+       01  WS-KEY-RIYO-CMP-CD             PIC  X(04).
+       01  WS-KEY-SYORI-YMD               PIC  9(08).
+       01  WS-KEY-KIDOU-ID                PIC  X(04).
+       01  WS-KEY-GYOMU-TASK-ID           PIC  X(07).
+       01  WS-NEW-TEISHI-KBN              PIC  X(01).
+
+       SCREEN SECTION.
+       01  SCR-HALT-ENTRY.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1   VALUE "TKDYAB10 - HALT JOB REQUEST".
+           05  LINE 3  COLUMN 1   VALUE "COMPANY CD :".
+           05  LINE 3  COLUMN 14  PIC  X(04) USING WS-KEY-RIYO-CMP-CD.
+           05  LINE 4  COLUMN 1   VALUE "SYORI YMD  :".
+           05  LINE 4  COLUMN 14  PIC  9(08) USING WS-KEY-SYORI-YMD.
+           05  LINE 5  COLUMN 1   VALUE "KIDOU ID   :".
+           05  LINE 5  COLUMN 14  PIC  X(04) USING WS-KEY-KIDOU-ID.
+           05  LINE 6  COLUMN 1   VALUE "GYOMU TASK :".
+           05  LINE 6  COLUMN 14  PIC  X(07) USING WS-KEY-GYOMU-TASK-ID.
+           05  LINE 7  COLUMN 1   VALUE "STOP CLASS :".
+           05  LINE 7  COLUMN 14  PIC  X(01) USING WS-NEW-TEISHI-KBN.
+
+       01  SCR-NOT-FOUND.
+           05  LINE 9  COLUMN 1
+               VALUE "NO MATCHING TKDYAA31 KIDOU FOUND".
+
+       01  SCR-ACCEPTED.
+           05  LINE 9  COLUMN 1
+               VALUE "STOP REQUEST ACCEPTED".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O TKDYAA31-MSTR.
+           DISPLAY SCR-HALT-ENTRY.
+           ACCEPT SCR-HALT-ENTRY.
+           MOVE WS-KEY-RIYO-CMP-CD    TO MSTR-KEY-RIYO-CMP-CD.
+           MOVE WS-KEY-SYORI-YMD      TO MSTR-KEY-SYORI-YMD.
+           MOVE WS-KEY-KIDOU-ID       TO MSTR-KEY-KIDOU-ID.
+           MOVE WS-KEY-GYOMU-TASK-ID  TO MSTR-KEY-GYOMU-TASK-ID.
+           READ TKDYAA31-MSTR
+               INVALID KEY
+                   DISPLAY SCR-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM 2000-ACCEPT-STOP
+           END-READ.
+           CLOSE TKDYAA31-MSTR.
+           GOBACK.
+
+      *---------- stamp the stop classification and accept time;
+      *           TEISHI-KANRYOU-TIME is left to the process that
+      *           actually honours the stop
+       2000-ACCEPT-STOP.
+           MOVE WS-NEW-TEISHI-KBN     TO MSTR-ITIJI-TEISHI-KBN.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)   TO WS-NOW-STAMP(1:8).
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)   TO WS-NOW-STAMP(9:6).
+           MOVE WS-NOW-STAMP          TO MSTR-TEISHI-UKETSUKE-TIME.
+           MOVE SPACE                 TO MSTR-TEISHI-KANRYOU-TIME.
+           REWRITE TKDYAA31-MSTR-REC.
+           DISPLAY SCR-ACCEPTED.
