@@ -0,0 +1,86 @@
+      ******************************************************************
+      *
+      *  System ID      : WOM
+      *  System name    : Server infrastructure middleware
+      *  Program ID     : WOMAB04
+      *  Program name   : Job-rank-to-permission mapping report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 023
+      *
+      *  Prints every rank registered in JOBRANKPM-MSTR with the
+      *  menu/task/report usability it grants, so an operator can see
+      *  the whole mapping that WOMCMAIFA's JOB-RANK-01..10 slots are
+      *  checked against in one pass.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOMAB04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBRANKPM-MSTR  ASSIGN TO "JOBRANKPMSTR"
+                  ORGANIZATION    IS INDEXED
+                  ACCESS MODE     IS SEQUENTIAL
+                  RECORD KEY      IS JRP-JOB-RANK
+                  FILE STATUS     IS WS-JRP-STS.
+           SELECT MAPPING-RPT     ASSIGN TO "WOMAB04RPT"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOBRANKPM-MSTR.
+           COPY JOBRANKPM.
+
+       FD  MAPPING-RPT.
+       01  MAPPING-RPT-LINE                PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRP-STS                      PIC  X(02).
+       01  WS-RPT-STS                      PIC  X(02).
+       01  WS-EOF-SW                       PIC  X(01)  VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  JOBRANKPM-MSTR.
+           OPEN OUTPUT MAPPING-RPT.
+           IF WS-JRP-STS = "05" OR WS-JRP-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-MSTR
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-PRINT-ONE
+               PERFORM 2000-READ-MSTR
+           END-PERFORM.
+           CLOSE MAPPING-RPT.
+           IF WS-JRP-STS NOT = "05" AND WS-JRP-STS NOT = "35"
+               CLOSE JOBRANKPM-MSTR
+           END-IF.
+           GOBACK.
+
+       2000-READ-MSTR.
+           READ JOBRANKPM-MSTR NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-PRINT-ONE.
+           MOVE SPACE  TO MAPPING-RPT-LINE.
+           STRING "RANK="             DELIMITED BY SIZE
+                  JRP-JOB-RANK         DELIMITED BY SIZE
+                  " NAME="             DELIMITED BY SIZE
+                  JRP-RANK-NAME        DELIMITED BY SPACE
+                  " MENU="             DELIMITED BY SIZE
+                  JRP-MENU-USABLE      DELIMITED BY SIZE
+                  " TASK="             DELIMITED BY SIZE
+                  JRP-TASK-USABLE      DELIMITED BY SIZE
+                  " REPORT="           DELIMITED BY SIZE
+                  JRP-REPORT-USABLE    DELIMITED BY SIZE
+                  INTO MAPPING-RPT-LINE
+           END-STRING.
+           WRITE MAPPING-RPT-LINE.
