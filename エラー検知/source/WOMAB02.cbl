@@ -0,0 +1,121 @@
+      ******************************************************************
+      *
+      *  System ID      : WOM
+      *  System name    : Server infrastructure middleware
+      *  Program ID     : WOMAB02
+      *  Program name   : AIFA transaction health dashboard
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 021
+      *
+      *  Aggregates every AIFALOG row captured by WOMAB01 into
+      *  systemwide trouble/force counts and an AP-COMPLETE-ST/
+      *  MDL-COMPL-ST completion-status breakdown, so middleware
+      *  degradation is visible before individual transaction
+      *  failures pile up into a visible outage.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOMAB02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AIFALOG-FILE    ASSIGN TO "WOMAB01ALF"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-AL-STS.
+           SELECT DASHBOARD-FILE  ASSIGN TO "WOMAB02DSH"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-DSH-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AIFALOG-FILE.
+           COPY AIFALOG.
+
+       FD  DASHBOARD-FILE.
+       01  DASHBOARD-LINE                 PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AL-STS                      PIC  X(02).
+       01  WS-DSH-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-TOTAL-CNT                   PIC  9(07)  VALUE ZERO.
+       01  WS-TROUBLE-CNT                 PIC  9(07)  VALUE ZERO.
+       01  WS-FORCE-CNT                   PIC  9(07)  VALUE ZERO.
+       01  WS-AP-OK-CNT                   PIC  9(07)  VALUE ZERO.
+       01  WS-AP-NG-CNT                   PIC  9(07)  VALUE ZERO.
+       01  WS-MDL-OK-CNT                  PIC  9(07)  VALUE ZERO.
+       01  WS-MDL-NG-CNT                  PIC  9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  AIFALOG-FILE.
+           IF WS-AL-STS = "05" OR WS-AL-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-LOG
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-TALLY-ONE
+               PERFORM 2000-READ-LOG
+           END-PERFORM.
+           IF WS-AL-STS NOT = "05" AND WS-AL-STS NOT = "35"
+               CLOSE AIFALOG-FILE
+           END-IF.
+
+           OPEN OUTPUT DASHBOARD-FILE.
+           PERFORM 4000-PRINT-DASHBOARD.
+           CLOSE DASHBOARD-FILE.
+           GOBACK.
+
+       2000-READ-LOG.
+           READ AIFALOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-TALLY-ONE.
+           ADD 1 TO WS-TOTAL-CNT.
+           IF AL-TROUBLE-SW NOT = SPACE AND AL-TROUBLE-SW NOT = "0"
+               ADD 1 TO WS-TROUBLE-CNT
+           END-IF.
+           IF AL-FORCE-SW NOT = SPACE AND AL-FORCE-SW NOT = "0"
+               ADD 1 TO WS-FORCE-CNT
+           END-IF.
+           IF AL-AP-COMPLETE-ST = "0" OR AL-AP-COMPLETE-ST = SPACE
+               ADD 1 TO WS-AP-OK-CNT
+           ELSE
+               ADD 1 TO WS-AP-NG-CNT
+           END-IF.
+           IF AL-MDL-COMPL-ST = "0" OR AL-MDL-COMPL-ST = SPACE
+               ADD 1 TO WS-MDL-OK-CNT
+           ELSE
+               ADD 1 TO WS-MDL-NG-CNT
+           END-IF.
+
+       4000-PRINT-DASHBOARD.
+           MOVE SPACE  TO DASHBOARD-LINE.
+           STRING "TOTAL=" DELIMITED BY SIZE
+                  WS-TOTAL-CNT DELIMITED BY SIZE
+                  " TROUBLE=" DELIMITED BY SIZE
+                  WS-TROUBLE-CNT DELIMITED BY SIZE
+                  " FORCE=" DELIMITED BY SIZE
+                  WS-FORCE-CNT DELIMITED BY SIZE
+                  INTO DASHBOARD-LINE
+           END-STRING.
+           WRITE DASHBOARD-LINE.
+           MOVE SPACE  TO DASHBOARD-LINE.
+           STRING "AP-OK=" DELIMITED BY SIZE
+                  WS-AP-OK-CNT DELIMITED BY SIZE
+                  " AP-NG=" DELIMITED BY SIZE
+                  WS-AP-NG-CNT DELIMITED BY SIZE
+                  " MDL-OK=" DELIMITED BY SIZE
+                  WS-MDL-OK-CNT DELIMITED BY SIZE
+                  " MDL-NG=" DELIMITED BY SIZE
+                  WS-MDL-NG-CNT DELIMITED BY SIZE
+                  INTO DASHBOARD-LINE
+           END-STRING.
+           WRITE DASHBOARD-LINE.
