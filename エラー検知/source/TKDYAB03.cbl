@@ -0,0 +1,129 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB03
+      *  Program name   : Kidou timeout monitor
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 005
+      *
+      *  Watches JIKOU-START-TIME against the current clock for every
+      *  in-flight kidou in the day's TKDYAA31 extract; any kidou that
+      *  has exceeded its TIMEOUT-MINUTES is flagged and an alert is
+      *  written through the SCZY7080 portfolio-message routine so it
+      *  shows up alongside fund-level errors.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT   ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-EXT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-TIMEOUT-COUNT                PIC  9(05)  VALUE ZERO.
+       01  WS-NOW                          PIC  X(21).
+       01  WS-NOW-YMD                      PIC  9(08).
+       01  WS-NOW-TIME                     PIC  9(06).
+       01  WS-START-INT                    PIC  S9(09) COMP-3.
+       01  WS-NOW-INT                      PIC  S9(09) COMP-3.
+       01  WS-ELAPSED-MIN                  PIC  S9(07) COMP-3.
+      *---------- working breakdown of JIKOU-START-TIME (YYYYMMDDHHMMSS)
+       01  WS-START-YMD                    PIC  9(08).
+       01  WS-START-HMS                    PIC  9(06).
+       01  WS-START-HH                     PIC  9(02).
+       01  WS-START-MM                     PIC  9(02).
+       01  WS-NOW-HH                       PIC  9(02).
+       01  WS-NOW-MM                       PIC  9(02).
+
+       01  SCZY7080-ARGS.
+           COPY SCZY7080.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT TKDYAA31-EXT.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)  TO WS-NOW-YMD.
+           ACCEPT WS-NOW-TIME FROM TIME.
+
+           PERFORM 3000-READ-EXT.
+           PERFORM UNTIL WS-EOF
+               IF JIKOU-END-TIME = SPACE
+                  AND JIKOU-START-TIME NOT = SPACE
+                   PERFORM 4000-CHECK-TIMEOUT
+               END-IF
+               PERFORM 3000-READ-EXT
+           END-PERFORM.
+
+           CLOSE TKDYAA31-EXT.
+           GOBACK.
+
+       3000-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *---------- compare elapsed minutes since JIKOU-START-TIME
+      *           against TIMEOUT-MINUTES
+       4000-CHECK-TIMEOUT.
+           MOVE JIKOU-START-TIME(1:8)  TO WS-START-YMD.
+           MOVE JIKOU-START-TIME(9:6)  TO WS-START-HMS.
+           MOVE WS-START-HMS(1:2)      TO WS-START-HH.
+           MOVE WS-START-HMS(3:2)      TO WS-START-MM.
+           MOVE WS-NOW-TIME(1:2)       TO WS-NOW-HH.
+           MOVE WS-NOW-TIME(3:2)       TO WS-NOW-MM.
+           COMPUTE WS-START-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-START-YMD) * 1440)
+               + (WS-START-HH * 60) + WS-START-MM.
+           COMPUTE WS-NOW-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-NOW-YMD) * 1440)
+               + (WS-NOW-HH * 60) + WS-NOW-MM.
+           COMPUTE WS-ELAPSED-MIN = WS-NOW-INT - WS-START-INT.
+           IF WS-ELAPSED-MIN > TIMEOUT-MINUTES
+               PERFORM 5000-RAISE-ALERT
+           END-IF.
+
+      *---------- build a single MESSAGE-AREA entry and call SCZY7080
+      *           (RIYO-CMP-CD/SYORI-YMD/KIDOU-ID/GYOMU-TASK-ID exist
+      *           both on the TKDYAA31 extract record and on
+      *           PARM-SCZY7080-ARG1, so both sides must be qualified)
+       5000-RAISE-ALERT.
+           MOVE RIYO-CMP-CD OF TKDYAA31-EXT-REC
+             TO RIYO-CMP-CD OF PARM-SCZY7080-ARG1.
+           MOVE SYORI-YMD OF TKDYAA31-EXT-REC
+             TO SYORI-YMD OF PARM-SCZY7080-ARG1.
+           MOVE KIDOU-ID OF TKDYAA31-EXT-REC
+             TO KIDOU-ID OF PARM-SCZY7080-ARG1.
+           MOVE GYOMU-TASK-ID OF TKDYAA31-EXT-REC
+             TO GYOMU-TASK-ID OF PARM-SCZY7080-ARG1.
+           MOVE SPACES                             TO MSG-AREA.
+           MOVE GYOMU-TASK-ID OF TKDYAA31-EXT-REC   TO FUND-CD(1).
+           MOVE "TIMO"                              TO MSG-ID(1).
+           MOVE GYOMU-TASK-ID OF TKDYAA31-EXT-REC   TO TK-MOJI(1, 1).
+           MOVE KIDOU-ID OF TKDYAA31-EXT-REC        TO TK-MOJI(1, 2).
+           STRING "Kidou exceeded TIMEOUT-MINUTES limit"
+                  DELIMITED BY SIZE
+                  INTO FREE-MSG(1)
+           END-STRING.
+           MOVE 1 TO SCZY7080-CHAIN-SEQ.
+           CALL "SCZY7080" USING PARM-SCZY7080-ARG1
+                                  PARM-SCZY7080-ARG2
+                                  PARM-SCZY7080-ARG3
+           END-CALL.
+           ADD 1 TO WS-TIMEOUT-COUNT.
