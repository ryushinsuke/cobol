@@ -0,0 +1,103 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB01
+      *  Program name   : Daily kidou execution-status dashboard
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 003
+      *
+      *  Reads the day's TKDYAA31 extract and lists every
+      *  GYOMU-TASK-ID with its current JIKOU-STS / SYUSIN-STS side
+      *  by side, so the morning shift can read overnight batch
+      *  health from a single report instead of querying job by job.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-FILE  ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-TKDY-STS.
+           SELECT DASH-RPT-FILE  ASSIGN TO "TKDYAB01RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-FILE.
+       01  TKDYAA31-REC.
+           COPY TKDYAA31.
+
+       FD  DASH-RPT-FILE.
+       01  DASH-RPT-LINE                  PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKDY-STS                    PIC  X(02).
+       01  WS-RPT-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-TASK-COUNT                  PIC  9(05)  VALUE ZERO.
+       01  WS-HDR-LINE                    PIC  X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-WRITE-HEADER.
+           PERFORM 3000-READ-TKDYAA31.
+           PERFORM UNTIL WS-EOF
+               PERFORM 4000-WRITE-DASH-LINE
+               PERFORM 3000-READ-TKDYAA31
+           END-PERFORM.
+           PERFORM 8000-CLOSE-FILES.
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  TKDYAA31-FILE.
+           OPEN OUTPUT DASH-RPT-FILE.
+
+       2000-WRITE-HEADER.
+           MOVE SPACE TO WS-HDR-LINE.
+           STRING "GYOMU-TASK-ID  KIDOU-ID  JIKOU-STS  SYUSIN-STS"
+                  " RETRY/MAX  START-TIME     END-TIME"
+                  DELIMITED BY SIZE INTO WS-HDR-LINE
+           END-STRING.
+           MOVE WS-HDR-LINE TO DASH-RPT-LINE.
+           WRITE DASH-RPT-LINE.
+
+       3000-READ-TKDYAA31.
+           READ TKDYAA31-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       4000-WRITE-DASH-LINE.
+           MOVE SPACE TO DASH-RPT-LINE.
+           STRING GYOMU-TASK-ID           DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  KIDOU-ID                DELIMITED BY SIZE
+                  "  "                    DELIMITED BY SIZE
+                  JIKOU-STS               DELIMITED BY SIZE
+                  "      "                DELIMITED BY SIZE
+                  SYUSIN-STS              DELIMITED BY SIZE
+                  "     "                 DELIMITED BY SIZE
+                  SYUSIN-RETRY-NUM        DELIMITED BY SIZE
+                  "/"                     DELIMITED BY SIZE
+                  SYUSIN-MAX-NUM          DELIMITED BY SIZE
+                  " "                     DELIMITED BY SIZE
+                  JIKOU-START-TIME        DELIMITED BY SIZE
+                  " "                     DELIMITED BY SIZE
+                  JIKOU-END-TIME          DELIMITED BY SIZE
+                  INTO DASH-RPT-LINE
+           END-STRING.
+           WRITE DASH-RPT-LINE.
+           ADD 1 TO WS-TASK-COUNT.
+
+       8000-CLOSE-FILES.
+           CLOSE TKDYAA31-FILE.
+           CLOSE DASH-RPT-FILE.
