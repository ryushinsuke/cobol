@@ -0,0 +1,59 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Program ID     : WOQAB03
+      *  Program name   : WOQSDCNS queue activity capture
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 025
+      *
+      *  Called by an MQ caller after every completed WOQSDCNS GET,
+      *  success or failure, to append a row to QGETQLOG so WOQAB04
+      *  has a per-queue request-volume history to trend.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOQAB03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QGETQLOG-FILE  ASSIGN TO "WOQAB03QGL"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-GQ-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QGETQLOG-FILE.
+           COPY QGETQLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-GQ-STS                      PIC  X(02).
+       01  WS-NOW                         PIC  X(21).
+       01  WS-NOW-STAMP                   PIC  X(14).
+
+       LINKAGE SECTION.
+           COPY WOQAB03
+               REPLACING ==05  PARM-WOQAB03-ARG1==
+                      BY ==01  PARM-WOQAB03-ARG1==.
+
+       PROCEDURE DIVISION USING PARM-WOQAB03-ARG1.
+       0000-MAIN.
+           OPEN EXTEND QGETQLOG-FILE.
+           IF WS-GQ-STS = "05" OR WS-GQ-STS = "35"
+               OPEN OUTPUT QGETQLOG-FILE
+           END-IF.
+
+           MOVE CON-GETQ-NAME      TO GQ-GETQ-NAME.
+           MOVE CON-PGM-NAME       TO GQ-PGM-NAME.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)  TO WS-NOW-STAMP(1:8).
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)  TO WS-NOW-STAMP(9:6).
+           MOVE WS-NOW-STAMP       TO GQ-CAPTURE-TIME.
+           WRITE QGETQLOG-REC.
+
+           CLOSE QGETQLOG-FILE.
+           GOBACK.
