@@ -0,0 +1,154 @@
+      ******************************************************************
+      *
+      *  System ID      : WOM
+      *  System name    : Server infrastructure middleware
+      *  Program ID     : WOMAB03
+      *  Program name   : AIFA RPC latency trend report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 022
+      *
+      *  Aggregates AL-RLY-RPC-TM from every AIFALOG row, per
+      *  AL-SV-GROUP/AL-SV-NAME, into a min/max/average latency
+      *  trend line so a server that is slowly drifting slower is
+      *  visible before it starts tripping AL-TROUBLE-SW.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOMAB03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AIFALOG-FILE    ASSIGN TO "WOMAB01ALF"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-AL-STS.
+           SELECT TREND-FILE      ASSIGN TO "WOMAB03TRD"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-TRD-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AIFALOG-FILE.
+           COPY AIFALOG.
+
+       FD  TREND-FILE.
+       01  TREND-LINE                     PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AL-STS                      PIC  X(02).
+       01  WS-TRD-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       01  WS-SVT-MAX                     PIC  9(04)  VALUE ZERO.
+       01  WS-SVT-IDX                     PIC  9(04).
+       01  WS-SVT-TBL.
+           05  WS-SVT-ENTRY                   OCCURS 500
+                                               INDEXED BY WS-SVT-IX.
+               10  WS-SVT-GROUP                PIC  X(31).
+               10  WS-SVT-NAME                 PIC  X(31).
+               10  WS-SVT-CNT                  PIC  9(07).
+               10  WS-SVT-SUM                  PIC  S9(09).
+               10  WS-SVT-MIN                  PIC  S9(04).
+               10  WS-SVT-MAX-TM                PIC  S9(04).
+               10  WS-SVT-AVG                  PIC  S9(04).
+
+       01  WS-FOUND-SW                    PIC  X(01).
+           88  WS-FOUND                   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  AIFALOG-FILE.
+           IF WS-AL-STS = "05" OR WS-AL-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-LOG
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-ACCUMULATE-ONE
+               PERFORM 2000-READ-LOG
+           END-PERFORM.
+           IF WS-AL-STS NOT = "05" AND WS-AL-STS NOT = "35"
+               CLOSE AIFALOG-FILE
+           END-IF.
+
+           PERFORM 5000-COMPUTE-AVERAGES.
+
+           OPEN OUTPUT TREND-FILE.
+           PERFORM 6000-PRINT-TREND
+               VARYING WS-SVT-IDX FROM 1 BY 1
+               UNTIL WS-SVT-IDX > WS-SVT-MAX.
+           CLOSE TREND-FILE.
+           GOBACK.
+
+       2000-READ-LOG.
+           READ AIFALOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ACCUMULATE-ONE.
+           PERFORM 3100-FIND-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-SVT-MAX < 500
+                   ADD 1 TO WS-SVT-MAX
+                   MOVE AL-SV-GROUP    TO WS-SVT-GROUP(WS-SVT-MAX)
+                   MOVE AL-SV-NAME     TO WS-SVT-NAME(WS-SVT-MAX)
+                   MOVE ZERO           TO WS-SVT-CNT(WS-SVT-MAX)
+                   MOVE ZERO           TO WS-SVT-SUM(WS-SVT-MAX)
+                   MOVE AL-RLY-RPC-TM  TO WS-SVT-MIN(WS-SVT-MAX)
+                   MOVE AL-RLY-RPC-TM  TO WS-SVT-MAX-TM(WS-SVT-MAX)
+                   MOVE WS-SVT-MAX     TO WS-SVT-IDX
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+           ADD 1              TO WS-SVT-CNT(WS-SVT-IDX).
+           ADD AL-RLY-RPC-TM  TO WS-SVT-SUM(WS-SVT-IDX).
+           IF AL-RLY-RPC-TM < WS-SVT-MIN(WS-SVT-IDX)
+               MOVE AL-RLY-RPC-TM TO WS-SVT-MIN(WS-SVT-IDX)
+           END-IF.
+           IF AL-RLY-RPC-TM > WS-SVT-MAX-TM(WS-SVT-IDX)
+               MOVE AL-RLY-RPC-TM TO WS-SVT-MAX-TM(WS-SVT-IDX)
+           END-IF.
+
+       3100-FIND-ENTRY.
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE ZERO TO WS-SVT-IDX.
+           PERFORM VARYING WS-SVT-IX FROM 1 BY 1
+                   UNTIL WS-SVT-IX > WS-SVT-MAX
+                      OR WS-FOUND
+               IF WS-SVT-GROUP(WS-SVT-IX) = AL-SV-GROUP
+                  AND WS-SVT-NAME(WS-SVT-IX) = AL-SV-NAME
+                   MOVE "Y"        TO WS-FOUND-SW
+                   MOVE WS-SVT-IX  TO WS-SVT-IDX
+               END-IF
+           END-PERFORM.
+
+       5000-COMPUTE-AVERAGES.
+           PERFORM VARYING WS-SVT-IDX FROM 1 BY 1
+                   UNTIL WS-SVT-IDX > WS-SVT-MAX
+               IF WS-SVT-CNT(WS-SVT-IDX) > ZERO
+                   COMPUTE WS-SVT-AVG(WS-SVT-IDX) =
+                       WS-SVT-SUM(WS-SVT-IDX) / WS-SVT-CNT(WS-SVT-IDX)
+               END-IF
+           END-PERFORM.
+
+       6000-PRINT-TREND.
+           MOVE SPACE  TO TREND-LINE.
+           STRING WS-SVT-GROUP(WS-SVT-IDX)  DELIMITED BY SPACE
+                  "/"                       DELIMITED BY SIZE
+                  WS-SVT-NAME(WS-SVT-IDX)   DELIMITED BY SPACE
+                  " CNT="                   DELIMITED BY SIZE
+                  WS-SVT-CNT(WS-SVT-IDX)    DELIMITED BY SIZE
+                  " MIN="                   DELIMITED BY SIZE
+                  WS-SVT-MIN(WS-SVT-IDX)    DELIMITED BY SIZE
+                  " MAX="                   DELIMITED BY SIZE
+                  WS-SVT-MAX-TM(WS-SVT-IDX) DELIMITED BY SIZE
+                  " AVG="                   DELIMITED BY SIZE
+                  WS-SVT-AVG(WS-SVT-IDX)    DELIMITED BY SIZE
+                  INTO TREND-LINE
+           END-STRING.
+           WRITE TREND-LINE.
