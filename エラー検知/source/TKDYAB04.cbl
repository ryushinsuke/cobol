@@ -0,0 +1,357 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB04
+      *  Program name   : Async queue (AQ) submission reconciliation
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 010
+      *
+      *  Scans the day's TKDYAA31 extract for kidou whose AQ
+      *  submission (AQ-TOUNYU-TIME) never came back acknowledged
+      *  (AQ-TOUNYU-STS not "9" = complete) AND has been outstanding
+      *  longer than the kidou's own TIMEOUT-MINUTES - a submission
+      *  that is still normally in flight is not "stuck".  The first
+      *  time a stuck submission is seen it is auto-resubmitted
+      *  through the same path AQ-SAITOUNYU-TIME represents; if it is
+      *  still stuck on a later run (AQ-SAITOUNYU-TIME already set),
+      *  the on-call operator is paged instead of resubmitting
+      *  indefinitely.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT   ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-EXT-STS.
+           SELECT TKDYAA31-MSTR  ASSIGN TO "TKDYAA31"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS RANDOM
+                  RECORD KEY     IS MSTR-KEY
+                  FILE STATUS    IS WS-MSTR-STS.
+           SELECT AQRESUB-REQ-FILE ASSIGN TO "TKDYAB04RSQ"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RESUB-STS.
+           SELECT OPR-PAGE-FILE  ASSIGN TO "TKDYAB04PGE"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-PAGE-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+      *---------- the natural business key (company/day/kidou/task) is
+      *           not contiguous in the TKDYAA31 record layout, so a
+      *           mirrored key area fronts the indexed record; the
+      *           application keeps it in sync with the body fields
+      *           on write/rewrite.
+       FD  TKDYAA31-MSTR.
+       01  TKDYAA31-MSTR-REC.
+           05  MSTR-KEY.
+               10  MSTR-KEY-RIYO-CMP-CD   PIC  X(04).
+               10  MSTR-KEY-SYORI-YMD     PIC  9(08).
+               10  MSTR-KEY-KIDOU-ID      PIC  X(04).
+               10  MSTR-KEY-GYOMU-TASK-ID PIC  X(07).
+           05  MSTR-BODY.
+               COPY TKDYAA31
+                   REPLACING ==RIYO-CMP-CD==
+                   BY ==MSTR-RIYO-CMP-CD==
+                   ==SYORI-YMD==
+                   BY ==MSTR-SYORI-YMD==
+                   ==KIDOU-ID==
+                   BY ==MSTR-KIDOU-ID==
+                   ==ACC-TIME==
+                   BY ==MSTR-ACC-TIME==
+                   ==ACC-IP==
+                   BY ==MSTR-ACC-IP==
+                   ==KIDOU-LOGIN-CMP-CD==
+                   BY ==MSTR-KIDOU-LOGIN-CMP-CD==
+                   ==KIDOU-SID==
+                   BY ==MSTR-KIDOU-SID==
+                   ==KIDOU-GYOMU-GRP-CD==
+                   BY ==MSTR-KIDOU-GYOMU-GRP-CD==
+                   ==TSK-SCHE-KIDOU-ID==
+                   BY ==MSTR-TSK-SCHE-KIDOU-ID==
+                   ==TSK-SCHE-ID==
+                   BY ==MSTR-TSK-SCHE-ID==
+                   ==TSK-SCHE-MS-ID==
+                   BY ==MSTR-TSK-SCHE-MS-ID==
+                   ==GYOMU-TASK-ID==
+                   BY ==MSTR-GYOMU-TASK-ID==
+                   ==SK-TSK-SCHE-MS-ID1==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID1==
+                   ==SK-TSK-SCHE-MS-ID2==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID2==
+                   ==SK-TSK-SCHE-MS-ID3==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID3==
+                   ==SK-TSK-SCHE-MS-ID4==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID4==
+                   ==SK-TSK-SCHE-MS-ID5==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID5==
+                   ==SK-TSK-SCHE-MS-ID6==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID6==
+                   ==SK-TSK-SCHE-MS-ID7==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID7==
+                   ==SK-TSK-SCHE-MS-ID8==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID8==
+                   ==SK-TSK-SCHE-MS-ID9==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID9==
+                   ==SK-TSK-SCHE-MS-ID10==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID10==
+                   ==KIDOU-TIME==
+                   BY ==MSTR-KIDOU-TIME==
+                   ==KIDOU-KEIRO==
+                   BY ==MSTR-KIDOU-KEIRO==
+                   ==TAIKI-FILE-KBN==
+                   BY ==MSTR-TAIKI-FILE-KBN==
+                   ==TIMEOUT-MINUTES==
+                   BY ==MSTR-TIMEOUT-MINUTES==
+                   ==SYUSIN-KBN==
+                   BY ==MSTR-SYUSIN-KBN==
+                   ==SYUTOKUSAKI-KBN==
+                   BY ==MSTR-SYUTOKUSAKI-KBN==
+                   ==SYUTOKU-HOUSIKI==
+                   BY ==MSTR-SYUTOKU-HOUSIKI==
+                   ==SYUTOKU-FILE-KBN==
+                   BY ==MSTR-SYUTOKU-FILE-KBN==
+                   ==KIDOU-SYORI-BUNRUI==
+                   BY ==MSTR-KIDOU-SYORI-BUNRUI==
+                   ==JIKOU-STS==
+                   BY ==MSTR-JIKOU-STS==
+                   ==SYUSIN-STS==
+                   BY ==MSTR-SYUSIN-STS==
+                   ==SYUSIN-RETRY-NUM==
+                   BY ==MSTR-SYUSIN-RETRY-NUM==
+                   ==SYUSIN-MAX-NUM==
+                   BY ==MSTR-SYUSIN-MAX-NUM==
+                   ==SYUSIN-END-TIME==
+                   BY ==MSTR-SYUSIN-END-TIME==
+                   ==ITIJI-TEISHI-KBN==
+                   BY ==MSTR-ITIJI-TEISHI-KBN==
+                   ==JIKOU-START-TIME==
+                   BY ==MSTR-JIKOU-START-TIME==
+                   ==JIKOU-END-TIME==
+                   BY ==MSTR-JIKOU-END-TIME==
+                   ==SHELL-END-TIME==
+                   BY ==MSTR-SHELL-END-TIME==
+                   ==DL-FILE-NAME==
+                   BY ==MSTR-DL-FILE-NAME==
+                   ==DL-FILE-KBN==
+                   BY ==MSTR-DL-FILE-KBN==
+                   ==AQ-TOUNYU-STS==
+                   BY ==MSTR-AQ-TOUNYU-STS==
+                   ==AQ-MSG==
+                   BY ==MSTR-AQ-MSG==
+                   ==UPLOAD-FILE-KENSU==
+                   BY ==MSTR-UPLOAD-FILE-KENSU==
+                   ==UPLOAD-ERR-KENSU==
+                   BY ==MSTR-UPLOAD-ERR-KENSU==
+                   ==REP-CREATE-TANI==
+                   BY ==MSTR-REP-CREATE-TANI==
+                   ==REP-OUT-KBN==
+                   BY ==MSTR-REP-OUT-KBN==
+                   ==PRINTER-ID==
+                   BY ==MSTR-PRINTER-ID==
+                   ==SYUUYAKU-KBN==
+                   BY ==MSTR-SYUUYAKU-KBN==
+                   ==OYA-KIDOU-ID==
+                   BY ==MSTR-OYA-KIDOU-ID==
+                   ==DEL-KBN==
+                   BY ==MSTR-DEL-KBN==
+                   ==UPD-DATE==
+                   BY ==MSTR-UPD-DATE==
+                   ==UPD-LOGIN-CMP-CD==
+                   BY ==MSTR-UPD-LOGIN-CMP-CD==
+                   ==UPD-SID==
+                   BY ==MSTR-UPD-SID==
+                   ==UPD-PGMID==
+                   BY ==MSTR-UPD-PGMID==
+                   ==AUTO-CAL-ID==
+                   BY ==MSTR-AUTO-CAL-ID==
+                   ==TSK-SCHE-NO==
+                   BY ==MSTR-TSK-SCHE-NO==
+                   ==SK-TSK-SCHE-NO1==
+                   BY ==MSTR-SK-TSK-SCHE-NO1==
+                   ==SK-TSK-SCHE-NO2==
+                   BY ==MSTR-SK-TSK-SCHE-NO2==
+                   ==SK-TSK-SCHE-NO3==
+                   BY ==MSTR-SK-TSK-SCHE-NO3==
+                   ==SK-TSK-SCHE-NO4==
+                   BY ==MSTR-SK-TSK-SCHE-NO4==
+                   ==SK-TSK-SCHE-NO5==
+                   BY ==MSTR-SK-TSK-SCHE-NO5==
+                   ==SK-TSK-SCHE-NO6==
+                   BY ==MSTR-SK-TSK-SCHE-NO6==
+                   ==SK-TSK-SCHE-NO7==
+                   BY ==MSTR-SK-TSK-SCHE-NO7==
+                   ==SK-TSK-SCHE-NO8==
+                   BY ==MSTR-SK-TSK-SCHE-NO8==
+                   ==SK-TSK-SCHE-NO9==
+                   BY ==MSTR-SK-TSK-SCHE-NO9==
+                   ==SK-TSK-SCHE-NO10==
+                   BY ==MSTR-SK-TSK-SCHE-NO10==
+                   ==AQ-TOUNYU-TIME==
+                   BY ==MSTR-AQ-TOUNYU-TIME==
+                   ==AQ-SAITOUNYU-TIME==
+                   BY ==MSTR-AQ-SAITOUNYU-TIME==
+                   ==JIKOU-RESTART-TIME==
+                   BY ==MSTR-JIKOU-RESTART-TIME==
+                   ==TEISHI-UKETSUKE-TIME==
+                   BY ==MSTR-TEISHI-UKETSUKE-TIME==
+                   ==TEISHI-KANRYOU-TIME==
+                   BY ==MSTR-TEISHI-KANRYOU-TIME==
+                   ==OYA-TSK-END-TIME==
+                   BY ==MSTR-OYA-TSK-END-TIME==.
+
+       FD  AQRESUB-REQ-FILE.
+       01  AQRESUB-REQ-LINE               PIC  X(80).
+
+       FD  OPR-PAGE-FILE.
+       01  OPR-PAGE-LINE                  PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-MSTR-STS                    PIC  X(02).
+       01  WS-RESUB-STS                   PIC  X(02).
+       01  WS-PAGE-STS                    PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-RETRY-COUNT                 PIC  9(05)  VALUE ZERO.
+       01  WS-PAGE-COUNT                  PIC  9(05)  VALUE ZERO.
+       01  WS-NOW                         PIC  X(21).
+       01  WS-NOW-STAMP                   PIC  X(14).
+       01  WS-NOW-YMD                     PIC  9(08).
+       01  WS-NOW-HH                      PIC  9(02).
+       01  WS-NOW-MM                      PIC  9(02).
+      *---------- AQ-TOUNYU-TIME staleness check (request 010) - a
+      *           submission isn't "stuck" just because it hasn't
+      *           completed yet, so elapsed time since AQ-TOUNYU-TIME
+      *           is measured against TIMEOUT-MINUTES the same way
+      *           TKDYAB03's 4000-CHECK-TIMEOUT measures elapsed time
+      *           against JIKOU-START-TIME
+       01  WS-AQ-START-YMD                PIC  9(08).
+       01  WS-AQ-START-HMS                PIC  9(06).
+       01  WS-AQ-START-HH                 PIC  9(02).
+       01  WS-AQ-START-MM                 PIC  9(02).
+       01  WS-AQ-START-INT                PIC  S9(09) COMP-3.
+       01  WS-AQ-NOW-INT                  PIC  S9(09) COMP-3.
+       01  WS-AQ-ELAPSED-MIN              PIC  S9(07) COMP-3.
+       01  WS-AQ-STALE-SW                 PIC  X(01)  VALUE "N".
+           88  WS-AQ-STALE                VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           OPEN I-O    TKDYAA31-MSTR.
+           OPEN OUTPUT AQRESUB-REQ-FILE.
+           OPEN OUTPUT OPR-PAGE-FILE.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)   TO WS-NOW-STAMP(1:8).
+           MOVE WS-NOW(1:8)   TO WS-NOW-YMD.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)   TO WS-NOW-STAMP(9:6).
+           MOVE WS-NOW(1:2)   TO WS-NOW-HH.
+           MOVE WS-NOW(3:2)   TO WS-NOW-MM.
+
+           PERFORM 3000-READ-EXT.
+           PERFORM UNTIL WS-EOF
+               IF AQ-TOUNYU-TIME NOT = SPACE
+                       AND AQ-TOUNYU-STS NOT = "9"
+                   PERFORM 3500-CHECK-AQ-STALE
+                   IF WS-AQ-STALE
+                       PERFORM 4000-EVALUATE-RECONCILE
+                   END-IF
+               END-IF
+               PERFORM 3000-READ-EXT
+           END-PERFORM.
+
+           CLOSE TKDYAA31-EXT.
+           CLOSE TKDYAA31-MSTR.
+           CLOSE AQRESUB-REQ-FILE.
+           CLOSE OPR-PAGE-FILE.
+           GOBACK.
+
+       3000-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *---------- elapsed minutes since AQ-TOUNYU-TIME vs TIMEOUT-
+      *           MINUTES, same INTEGER-OF-DATE-based elapsed-time
+      *           technique as TKDYAB03.cbl's 4000-CHECK-TIMEOUT
+       3500-CHECK-AQ-STALE.
+           MOVE "N" TO WS-AQ-STALE-SW.
+           MOVE AQ-TOUNYU-TIME(1:8)  TO WS-AQ-START-YMD.
+           MOVE AQ-TOUNYU-TIME(9:6)  TO WS-AQ-START-HMS.
+           MOVE WS-AQ-START-HMS(1:2) TO WS-AQ-START-HH.
+           MOVE WS-AQ-START-HMS(3:2) TO WS-AQ-START-MM.
+           COMPUTE WS-AQ-START-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-AQ-START-YMD) * 1440)
+               + (WS-AQ-START-HH * 60) + WS-AQ-START-MM.
+           COMPUTE WS-AQ-NOW-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-NOW-YMD) * 1440)
+               + (WS-NOW-HH * 60) + WS-NOW-MM.
+           COMPUTE WS-AQ-ELAPSED-MIN = WS-AQ-NOW-INT - WS-AQ-START-INT.
+           IF WS-AQ-ELAPSED-MIN > TIMEOUT-MINUTES
+               MOVE "Y" TO WS-AQ-STALE-SW
+           END-IF.
+
+      *---------- a submission that has never been auto-resubmitted
+      *           gets one resubmission attempt; one that is already
+      *           on its second strike (AQ-SAITOUNYU-TIME already
+      *           set) pages the operator instead
+       4000-EVALUATE-RECONCILE.
+           IF AQ-SAITOUNYU-TIME = SPACE
+               PERFORM 4100-RESUBMIT
+           ELSE
+               PERFORM 4200-PAGE-OPERATOR
+           END-IF.
+
+       4100-RESUBMIT.
+           MOVE RIYO-CMP-CD    TO MSTR-KEY-RIYO-CMP-CD.
+           MOVE SYORI-YMD      TO MSTR-KEY-SYORI-YMD.
+           MOVE KIDOU-ID       TO MSTR-KEY-KIDOU-ID.
+           MOVE GYOMU-TASK-ID  TO MSTR-KEY-GYOMU-TASK-ID.
+           READ TKDYAA31-MSTR
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-MSTR-STS = "00"
+               MOVE WS-NOW-STAMP  TO MSTR-AQ-SAITOUNYU-TIME
+               REWRITE TKDYAA31-MSTR-REC
+           END-IF.
+           MOVE SPACE TO AQRESUB-REQ-LINE.
+           STRING "AQ RESUBMIT "  DELIMITED BY SIZE
+                  GYOMU-TASK-ID   DELIMITED BY SIZE
+                  " KIDOU="       DELIMITED BY SIZE
+                  KIDOU-ID        DELIMITED BY SIZE
+                  " ORIG-TOUNYU=" DELIMITED BY SIZE
+                  AQ-TOUNYU-TIME  DELIMITED BY SIZE
+                  INTO AQRESUB-REQ-LINE
+           END-STRING.
+           WRITE AQRESUB-REQ-LINE.
+           ADD 1 TO WS-RETRY-COUNT.
+
+       4200-PAGE-OPERATOR.
+           MOVE SPACE TO OPR-PAGE-LINE.
+           STRING "PAGE ON-CALL: " DELIMITED BY SIZE
+                  GYOMU-TASK-ID    DELIMITED BY SIZE
+                  " KIDOU="        DELIMITED BY SIZE
+                  KIDOU-ID         DELIMITED BY SIZE
+                  " AQ SUBMISSION STILL UNACKED AFTER RESUBMIT ("
+                                   DELIMITED BY SIZE
+                  AQ-SAITOUNYU-TIME DELIMITED BY SIZE
+                  ")"              DELIMITED BY SIZE
+                  INTO OPR-PAGE-LINE
+           END-STRING.
+           WRITE OPR-PAGE-LINE.
+           ADD 1 TO WS-PAGE-COUNT.
