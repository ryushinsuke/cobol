@@ -0,0 +1,65 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Program ID     : WOQAB01
+      *  Program name   : WOQSDCNS request failure capture
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 024
+      *
+      *  Called by an MQ caller whenever its WOQSDCNS request comes
+      *  back with a non-zero CON-MDL-RTN1/RTN2, to append a row to
+      *  WOQLOG so WOQAB02 has a persisted failure history to replay
+      *  against instead of the failure only existing for as long as
+      *  the caller's own WOQSDCNS packet is in memory.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOQAB01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOQLOG-FILE    ASSIGN TO "WOQAB01LOG"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-WL-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOQLOG-FILE.
+           COPY WOQLOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WL-STS                      PIC  X(02).
+       01  WS-NOW                         PIC  X(21).
+       01  WS-NOW-STAMP                   PIC  X(14).
+
+       LINKAGE SECTION.
+           COPY WOQAB01
+               REPLACING ==05  PARM-WOQAB01-ARG1==
+                      BY ==01  PARM-WOQAB01-ARG1==.
+
+       PROCEDURE DIVISION USING PARM-WOQAB01-ARG1.
+       0000-MAIN.
+           OPEN EXTEND WOQLOG-FILE.
+           IF WS-WL-STS = "05" OR WS-WL-STS = "35"
+               OPEN OUTPUT WOQLOG-FILE
+           END-IF.
+
+           MOVE CON-PGM-NAME       TO WL-PGM-NAME.
+           MOVE CON-GETQ-NAME      TO WL-GETQ-NAME.
+           MOVE CON-MSG-CODE       TO WL-MSG-CODE.
+           MOVE CON-MDL-RTN1       TO WL-MDL-RTN1.
+           MOVE CON-MDL-RTN2       TO WL-MDL-RTN2.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)  TO WS-NOW-STAMP(1:8).
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)  TO WS-NOW-STAMP(9:6).
+           MOVE WS-NOW-STAMP       TO WL-CAPTURE-TIME.
+           MOVE "N"                TO WL-REPLAYED-SW.
+           WRITE WOQLOG-REC.
+
+           CLOSE WOQLOG-FILE.
+           GOBACK.
