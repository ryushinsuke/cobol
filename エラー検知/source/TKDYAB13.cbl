@@ -0,0 +1,132 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB13
+      *  Program name   : Data-source lineage report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 028
+      *
+      *  Reads the day's TKDYAA31 extract and, per SYUTOKUSAKI-KBN/
+      *  SYUTOKU-HOUSIKI/SYUTOKU-FILE-KBN combination, counts how
+      *  many GYOMU-TASK-ID rows were acquired through it, so an
+      *  operator can see at a glance which data sources/methods the
+      *  day's batch actually pulled from, using the same in-memory
+      *  OCCURS linear-scan accumulation as TKDYAB05/TKDYAB06.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB13.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-FILE  ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-TKDY-STS.
+           SELECT LINEAGE-RPT-FILE ASSIGN TO "TKDYAB13RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-FILE.
+       01  TKDYAA31-REC.
+           COPY TKDYAA31.
+
+       FD  LINEAGE-RPT-FILE.
+       01  LINEAGE-RPT-LINE                PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKDY-STS                     PIC  X(02).
+       01  WS-RPT-STS                      PIC  X(02).
+       01  WS-EOF-SW                       PIC  X(01)  VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       01  WS-L-MAX                        PIC  9(04)  VALUE ZERO.
+       01  WS-L-IDX                        PIC  9(04).
+       01  WS-L-TBL.
+           05  WS-L-ENTRY                      OCCURS 200
+                                                INDEXED BY WS-L-IX.
+               10  WS-L-SAKI-KBN                 PIC  X(01).
+               10  WS-L-HOUSIKI                  PIC  X(01).
+               10  WS-L-FILE-KBN                 PIC  X(01).
+               10  WS-L-CNT                      PIC  9(07).
+
+       01  WS-FOUND-SW                     PIC  X(01).
+           88  WS-FOUND                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-FILE.
+           IF WS-TKDY-STS = "05" OR WS-TKDY-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-EXT
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-ACCUMULATE-ONE
+               PERFORM 2000-READ-EXT
+           END-PERFORM.
+           IF WS-TKDY-STS NOT = "05" AND WS-TKDY-STS NOT = "35"
+               CLOSE TKDYAA31-FILE
+           END-IF.
+
+           OPEN OUTPUT LINEAGE-RPT-FILE.
+           PERFORM 4000-PRINT-ONE
+               VARYING WS-L-IDX FROM 1 BY 1
+               UNTIL WS-L-IDX > WS-L-MAX.
+           CLOSE LINEAGE-RPT-FILE.
+           GOBACK.
+
+       2000-READ-EXT.
+           READ TKDYAA31-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ACCUMULATE-ONE.
+           PERFORM 3100-FIND-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-L-MAX < 200
+                   ADD 1 TO WS-L-MAX
+                   MOVE SYUTOKUSAKI-KBN    TO WS-L-SAKI-KBN(WS-L-MAX)
+                   MOVE SYUTOKU-HOUSIKI    TO WS-L-HOUSIKI(WS-L-MAX)
+                   MOVE SYUTOKU-FILE-KBN   TO WS-L-FILE-KBN(WS-L-MAX)
+                   MOVE ZERO               TO WS-L-CNT(WS-L-MAX)
+                   MOVE WS-L-MAX           TO WS-L-IDX
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+           ADD 1 TO WS-L-CNT(WS-L-IDX).
+
+       3100-FIND-ENTRY.
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE ZERO TO WS-L-IDX.
+           PERFORM VARYING WS-L-IX FROM 1 BY 1
+                   UNTIL WS-L-IX > WS-L-MAX
+                      OR WS-FOUND
+               IF WS-L-SAKI-KBN(WS-L-IX)  = SYUTOKUSAKI-KBN
+                  AND WS-L-HOUSIKI(WS-L-IX)  = SYUTOKU-HOUSIKI
+                  AND WS-L-FILE-KBN(WS-L-IX) = SYUTOKU-FILE-KBN
+                   MOVE "Y"      TO WS-FOUND-SW
+                   MOVE WS-L-IX  TO WS-L-IDX
+               END-IF
+           END-PERFORM.
+
+       4000-PRINT-ONE.
+           MOVE SPACE  TO LINEAGE-RPT-LINE.
+           STRING "SAKI-KBN="         DELIMITED BY SIZE
+                  WS-L-SAKI-KBN(WS-L-IDX)  DELIMITED BY SIZE
+                  " HOUSIKI="         DELIMITED BY SIZE
+                  WS-L-HOUSIKI(WS-L-IDX)   DELIMITED BY SIZE
+                  " FILE-KBN="        DELIMITED BY SIZE
+                  WS-L-FILE-KBN(WS-L-IDX)  DELIMITED BY SIZE
+                  " CNT="             DELIMITED BY SIZE
+                  WS-L-CNT(WS-L-IDX)       DELIMITED BY SIZE
+                  INTO LINEAGE-RPT-LINE
+           END-STRING.
+           WRITE LINEAGE-RPT-LINE.
