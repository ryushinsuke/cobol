@@ -0,0 +1,67 @@
+      ******************************************************************
+      *
+      *  System ID      : WOM
+      *  System name    : Server infrastructure middleware
+      *  Program ID     : WOMAB01
+      *  Program name   : AIFA transaction health/latency capture
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - requests 021/022
+      *
+      *  Called once per AIFA-based middleware transaction (wherever
+      *  the AIFA header is populated) to append a row to AIFALOG, so
+      *  WOMAB02's health dashboard and WOMAB03's RPC latency trend
+      *  report have a history to aggregate instead of only ever
+      *  seeing WOMCMAIFA one transaction at a time.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOMAB01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AIFALOG-FILE   ASSIGN TO "WOMAB01ALF"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-AL-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AIFALOG-FILE.
+           COPY AIFALOG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AL-STS                      PIC  X(02).
+       01  WS-NOW                         PIC  X(21).
+       01  WS-NOW-STAMP                   PIC  X(14).
+
+       LINKAGE SECTION.
+           COPY WOMAB01
+               REPLACING ==05  PARM-WOMAB01-ARG1==
+                      BY ==01  PARM-WOMAB01-ARG1==.
+
+       PROCEDURE DIVISION USING PARM-WOMAB01-ARG1.
+       0000-MAIN.
+           OPEN EXTEND AIFALOG-FILE.
+           IF WS-AL-STS = "05" OR WS-AL-STS = "35"
+               OPEN OUTPUT AIFALOG-FILE
+           END-IF.
+
+           MOVE SV-GROUP           TO AL-SV-GROUP.
+           MOVE SV-NAME            TO AL-SV-NAME.
+           MOVE AP-COMPLETE-ST     TO AL-AP-COMPLETE-ST.
+           MOVE MDL-COMPL-ST       TO AL-MDL-COMPL-ST.
+           MOVE TROUBLE-SW         TO AL-TROUBLE-SW.
+           MOVE FORCE-SW           TO AL-FORCE-SW.
+           MOVE RLY-RPC-TM         TO AL-RLY-RPC-TM.
+           MOVE PROC-DATE          TO AL-PROC-DATE.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)  TO WS-NOW-STAMP(1:8).
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)  TO WS-NOW-STAMP(9:6).
+           MOVE WS-NOW-STAMP       TO AL-CAPTURE-TIME.
+           WRITE AIFALOG-REC.
+
+           CLOSE AIFALOG-FILE.
+           GOBACK.
