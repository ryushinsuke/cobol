@@ -0,0 +1,304 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB02
+      *  Program name   : Automatic collection-retry escalation
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 004
+      *
+      *  Scans the day's TKDYAA31 extract; for every kidou whose
+      *  SYUSIN-STS shows a failed collection, resubmits it while
+      *  SYUSIN-RETRY-NUM is under SYUSIN-MAX-NUM (only once the
+      *  prior attempt has actually finished, per SYUSIN-END-TIME),
+      *  and pages the on-call operator once SYUSIN-MAX-NUM is hit.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT   ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-EXT-STS.
+           SELECT TKDYAA31-MSTR  ASSIGN TO "TKDYAA31"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS RANDOM
+                  RECORD KEY     IS MSTR-KEY
+                  FILE STATUS    IS WS-MSTR-STS.
+           SELECT RESUB-REQ-FILE ASSIGN TO "TKDYAB02RSQ"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RESUB-STS.
+           SELECT OPR-PAGE-FILE  ASSIGN TO "TKDYAB02PGE"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-PAGE-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+      *---------- the natural business key (company/day/kidou/task) is
+      *           not contiguous in the TKDYAA31 record layout, so a
+      *           mirrored key area fronts the indexed record; the
+      *           application keeps it in sync with the body fields
+      *           on write/rewrite.
+       FD  TKDYAA31-MSTR.
+       01  TKDYAA31-MSTR-REC.
+           05  MSTR-KEY.
+               10  MSTR-KEY-RIYO-CMP-CD   PIC  X(04).
+               10  MSTR-KEY-SYORI-YMD     PIC  9(08).
+               10  MSTR-KEY-KIDOU-ID      PIC  X(04).
+               10  MSTR-KEY-GYOMU-TASK-ID PIC  X(07).
+           05  MSTR-BODY.
+               COPY TKDYAA31
+                   REPLACING ==RIYO-CMP-CD==
+                   BY ==MSTR-RIYO-CMP-CD==
+                   ==SYORI-YMD==
+                   BY ==MSTR-SYORI-YMD==
+                   ==KIDOU-ID==
+                   BY ==MSTR-KIDOU-ID==
+                   ==ACC-TIME==
+                   BY ==MSTR-ACC-TIME==
+                   ==ACC-IP==
+                   BY ==MSTR-ACC-IP==
+                   ==KIDOU-LOGIN-CMP-CD==
+                   BY ==MSTR-KIDOU-LOGIN-CMP-CD==
+                   ==KIDOU-SID==
+                   BY ==MSTR-KIDOU-SID==
+                   ==KIDOU-GYOMU-GRP-CD==
+                   BY ==MSTR-KIDOU-GYOMU-GRP-CD==
+                   ==TSK-SCHE-KIDOU-ID==
+                   BY ==MSTR-TSK-SCHE-KIDOU-ID==
+                   ==TSK-SCHE-ID==
+                   BY ==MSTR-TSK-SCHE-ID==
+                   ==TSK-SCHE-MS-ID==
+                   BY ==MSTR-TSK-SCHE-MS-ID==
+                   ==GYOMU-TASK-ID==
+                   BY ==MSTR-GYOMU-TASK-ID==
+                   ==SK-TSK-SCHE-MS-ID1==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID1==
+                   ==SK-TSK-SCHE-MS-ID2==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID2==
+                   ==SK-TSK-SCHE-MS-ID3==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID3==
+                   ==SK-TSK-SCHE-MS-ID4==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID4==
+                   ==SK-TSK-SCHE-MS-ID5==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID5==
+                   ==SK-TSK-SCHE-MS-ID6==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID6==
+                   ==SK-TSK-SCHE-MS-ID7==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID7==
+                   ==SK-TSK-SCHE-MS-ID8==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID8==
+                   ==SK-TSK-SCHE-MS-ID9==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID9==
+                   ==SK-TSK-SCHE-MS-ID10==
+                   BY ==MSTR-SK-TSK-SCHE-MS-ID10==
+                   ==KIDOU-TIME==
+                   BY ==MSTR-KIDOU-TIME==
+                   ==KIDOU-KEIRO==
+                   BY ==MSTR-KIDOU-KEIRO==
+                   ==TAIKI-FILE-KBN==
+                   BY ==MSTR-TAIKI-FILE-KBN==
+                   ==TIMEOUT-MINUTES==
+                   BY ==MSTR-TIMEOUT-MINUTES==
+                   ==SYUSIN-KBN==
+                   BY ==MSTR-SYUSIN-KBN==
+                   ==SYUTOKUSAKI-KBN==
+                   BY ==MSTR-SYUTOKUSAKI-KBN==
+                   ==SYUTOKU-HOUSIKI==
+                   BY ==MSTR-SYUTOKU-HOUSIKI==
+                   ==SYUTOKU-FILE-KBN==
+                   BY ==MSTR-SYUTOKU-FILE-KBN==
+                   ==KIDOU-SYORI-BUNRUI==
+                   BY ==MSTR-KIDOU-SYORI-BUNRUI==
+                   ==JIKOU-STS==
+                   BY ==MSTR-JIKOU-STS==
+                   ==SYUSIN-STS==
+                   BY ==MSTR-SYUSIN-STS==
+                   ==SYUSIN-RETRY-NUM==
+                   BY ==MSTR-SYUSIN-RETRY-NUM==
+                   ==SYUSIN-MAX-NUM==
+                   BY ==MSTR-SYUSIN-MAX-NUM==
+                   ==SYUSIN-END-TIME==
+                   BY ==MSTR-SYUSIN-END-TIME==
+                   ==ITIJI-TEISHI-KBN==
+                   BY ==MSTR-ITIJI-TEISHI-KBN==
+                   ==JIKOU-START-TIME==
+                   BY ==MSTR-JIKOU-START-TIME==
+                   ==JIKOU-END-TIME==
+                   BY ==MSTR-JIKOU-END-TIME==
+                   ==SHELL-END-TIME==
+                   BY ==MSTR-SHELL-END-TIME==
+                   ==DL-FILE-NAME==
+                   BY ==MSTR-DL-FILE-NAME==
+                   ==DL-FILE-KBN==
+                   BY ==MSTR-DL-FILE-KBN==
+                   ==AQ-TOUNYU-STS==
+                   BY ==MSTR-AQ-TOUNYU-STS==
+                   ==AQ-MSG==
+                   BY ==MSTR-AQ-MSG==
+                   ==UPLOAD-FILE-KENSU==
+                   BY ==MSTR-UPLOAD-FILE-KENSU==
+                   ==UPLOAD-ERR-KENSU==
+                   BY ==MSTR-UPLOAD-ERR-KENSU==
+                   ==REP-CREATE-TANI==
+                   BY ==MSTR-REP-CREATE-TANI==
+                   ==REP-OUT-KBN==
+                   BY ==MSTR-REP-OUT-KBN==
+                   ==PRINTER-ID==
+                   BY ==MSTR-PRINTER-ID==
+                   ==SYUUYAKU-KBN==
+                   BY ==MSTR-SYUUYAKU-KBN==
+                   ==OYA-KIDOU-ID==
+                   BY ==MSTR-OYA-KIDOU-ID==
+                   ==DEL-KBN==
+                   BY ==MSTR-DEL-KBN==
+                   ==UPD-DATE==
+                   BY ==MSTR-UPD-DATE==
+                   ==UPD-LOGIN-CMP-CD==
+                   BY ==MSTR-UPD-LOGIN-CMP-CD==
+                   ==UPD-SID==
+                   BY ==MSTR-UPD-SID==
+                   ==UPD-PGMID==
+                   BY ==MSTR-UPD-PGMID==
+                   ==AUTO-CAL-ID==
+                   BY ==MSTR-AUTO-CAL-ID==
+                   ==TSK-SCHE-NO==
+                   BY ==MSTR-TSK-SCHE-NO==
+                   ==SK-TSK-SCHE-NO1==
+                   BY ==MSTR-SK-TSK-SCHE-NO1==
+                   ==SK-TSK-SCHE-NO2==
+                   BY ==MSTR-SK-TSK-SCHE-NO2==
+                   ==SK-TSK-SCHE-NO3==
+                   BY ==MSTR-SK-TSK-SCHE-NO3==
+                   ==SK-TSK-SCHE-NO4==
+                   BY ==MSTR-SK-TSK-SCHE-NO4==
+                   ==SK-TSK-SCHE-NO5==
+                   BY ==MSTR-SK-TSK-SCHE-NO5==
+                   ==SK-TSK-SCHE-NO6==
+                   BY ==MSTR-SK-TSK-SCHE-NO6==
+                   ==SK-TSK-SCHE-NO7==
+                   BY ==MSTR-SK-TSK-SCHE-NO7==
+                   ==SK-TSK-SCHE-NO8==
+                   BY ==MSTR-SK-TSK-SCHE-NO8==
+                   ==SK-TSK-SCHE-NO9==
+                   BY ==MSTR-SK-TSK-SCHE-NO9==
+                   ==SK-TSK-SCHE-NO10==
+                   BY ==MSTR-SK-TSK-SCHE-NO10==
+                   ==AQ-TOUNYU-TIME==
+                   BY ==MSTR-AQ-TOUNYU-TIME==
+                   ==AQ-SAITOUNYU-TIME==
+                   BY ==MSTR-AQ-SAITOUNYU-TIME==
+                   ==JIKOU-RESTART-TIME==
+                   BY ==MSTR-JIKOU-RESTART-TIME==
+                   ==TEISHI-UKETSUKE-TIME==
+                   BY ==MSTR-TEISHI-UKETSUKE-TIME==
+                   ==TEISHI-KANRYOU-TIME==
+                   BY ==MSTR-TEISHI-KANRYOU-TIME==
+                   ==OYA-TSK-END-TIME==
+                   BY ==MSTR-OYA-TSK-END-TIME==.
+
+       FD  RESUB-REQ-FILE.
+       01  RESUB-REQ-LINE                 PIC  X(80).
+
+       FD  OPR-PAGE-FILE.
+       01  OPR-PAGE-LINE                  PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-MSTR-STS                    PIC  X(02).
+       01  WS-RESUB-STS                   PIC  X(02).
+       01  WS-PAGE-STS                    PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-RETRY-COUNT                 PIC  9(05)  VALUE ZERO.
+       01  WS-PAGE-COUNT                  PIC  9(05)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           OPEN I-O    TKDYAA31-MSTR.
+           OPEN OUTPUT RESUB-REQ-FILE.
+           OPEN OUTPUT OPR-PAGE-FILE.
+
+           PERFORM 3000-READ-EXT.
+           PERFORM UNTIL WS-EOF
+               IF SYUSIN-STS = "NG" OR SYUSIN-STS = "999"
+                   PERFORM 4000-EVALUATE-RETRY
+               END-IF
+               PERFORM 3000-READ-EXT
+           END-PERFORM.
+
+           CLOSE TKDYAA31-EXT.
+           CLOSE TKDYAA31-MSTR.
+           CLOSE RESUB-REQ-FILE.
+           CLOSE OPR-PAGE-FILE.
+           GOBACK.
+
+       3000-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *---------- only retry once the prior attempt has actually
+      *           finished, confirmed via SYUSIN-END-TIME
+       4000-EVALUATE-RETRY.
+           IF SYUSIN-END-TIME = SPACE OR SYUSIN-END-TIME = ZERO
+               CONTINUE
+           ELSE
+               IF SYUSIN-RETRY-NUM < SYUSIN-MAX-NUM
+                   PERFORM 4100-RESUBMIT
+               ELSE
+                   PERFORM 4200-PAGE-OPERATOR
+               END-IF
+           END-IF.
+
+       4100-RESUBMIT.
+           MOVE RIYO-CMP-CD    TO MSTR-KEY-RIYO-CMP-CD.
+           MOVE SYORI-YMD      TO MSTR-KEY-SYORI-YMD.
+           MOVE KIDOU-ID       TO MSTR-KEY-KIDOU-ID.
+           MOVE GYOMU-TASK-ID  TO MSTR-KEY-GYOMU-TASK-ID.
+           READ TKDYAA31-MSTR
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-MSTR-STS = "00"
+               ADD 1 TO MSTR-SYUSIN-RETRY-NUM
+               MOVE SPACE TO MSTR-SYUSIN-END-TIME
+               REWRITE TKDYAA31-MSTR-REC
+           END-IF.
+           MOVE SPACE TO RESUB-REQ-LINE.
+           STRING "RESUBMIT "    DELIMITED BY SIZE
+                  GYOMU-TASK-ID  DELIMITED BY SIZE
+                  " KIDOU="      DELIMITED BY SIZE
+                  KIDOU-ID       DELIMITED BY SIZE
+                  " RETRY="      DELIMITED BY SIZE
+                  SYUSIN-RETRY-NUM DELIMITED BY SIZE
+                  INTO RESUB-REQ-LINE
+           END-STRING.
+           WRITE RESUB-REQ-LINE.
+           ADD 1 TO WS-RETRY-COUNT.
+
+       4200-PAGE-OPERATOR.
+           MOVE SPACE TO OPR-PAGE-LINE.
+           STRING "PAGE ON-CALL: " DELIMITED BY SIZE
+                  GYOMU-TASK-ID    DELIMITED BY SIZE
+                  " KIDOU="        DELIMITED BY SIZE
+                  KIDOU-ID         DELIMITED BY SIZE
+                  " MAX RETRIES EXHAUSTED ("
+                                   DELIMITED BY SIZE
+                  SYUSIN-MAX-NUM   DELIMITED BY SIZE
+                  ")"              DELIMITED BY SIZE
+                  INTO OPR-PAGE-LINE
+           END-STRING.
+           WRITE OPR-PAGE-LINE.
+           ADD 1 TO WS-PAGE-COUNT.
