@@ -0,0 +1,125 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Program ID     : WOQAB04
+      *  Program name   : Queue-depth (GET volume) monitoring report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 025
+      *
+      *  Aggregates QGETQLOG captured by WOQAB03 into a GET count per
+      *  CON-GETQ-NAME target. WOQSDCNS has no queue-depth field and
+      *  nothing in the baseline calls the MQI directly to read one,
+      *  so per-queue GET volume is reported as the depth-monitoring
+      *  proxy available at this layer - a rising count against a
+      *  queue over a run is the visible signal that it is backing up.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOQAB04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QGETQLOG-FILE  ASSIGN TO "WOQAB03QGL"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-GQ-STS.
+           SELECT DEPTH-RPT-FILE ASSIGN TO "WOQAB04RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QGETQLOG-FILE.
+           COPY QGETQLOG.
+
+       FD  DEPTH-RPT-FILE.
+       01  DEPTH-RPT-LINE                  PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GQ-STS                       PIC  X(02).
+       01  WS-RPT-STS                      PIC  X(02).
+       01  WS-EOF-SW                       PIC  X(01)  VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       01  WS-Q-MAX                        PIC  9(04)  VALUE ZERO.
+       01  WS-Q-IDX                        PIC  9(04).
+       01  WS-Q-TBL.
+           05  WS-Q-ENTRY                      OCCURS 200
+                                                INDEXED BY WS-Q-IX.
+               10  WS-Q-NAME                    PIC  X(16).
+               10  WS-Q-CNT                     PIC  9(07).
+               10  WS-Q-LAST-TIME                PIC  X(14).
+
+       01  WS-FOUND-SW                     PIC  X(01).
+           88  WS-FOUND                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  QGETQLOG-FILE.
+           IF WS-GQ-STS = "05" OR WS-GQ-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-LOG
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-ACCUMULATE-ONE
+               PERFORM 2000-READ-LOG
+           END-PERFORM.
+           IF WS-GQ-STS NOT = "05" AND WS-GQ-STS NOT = "35"
+               CLOSE QGETQLOG-FILE
+           END-IF.
+
+           OPEN OUTPUT DEPTH-RPT-FILE.
+           PERFORM 4000-PRINT-ONE
+               VARYING WS-Q-IDX FROM 1 BY 1
+               UNTIL WS-Q-IDX > WS-Q-MAX.
+           CLOSE DEPTH-RPT-FILE.
+           GOBACK.
+
+       2000-READ-LOG.
+           READ QGETQLOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ACCUMULATE-ONE.
+           PERFORM 3100-FIND-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-Q-MAX < 200
+                   ADD 1 TO WS-Q-MAX
+                   MOVE GQ-GETQ-NAME   TO WS-Q-NAME(WS-Q-MAX)
+                   MOVE ZERO           TO WS-Q-CNT(WS-Q-MAX)
+                   MOVE WS-Q-MAX       TO WS-Q-IDX
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+           ADD 1                   TO WS-Q-CNT(WS-Q-IDX).
+           MOVE GQ-CAPTURE-TIME    TO WS-Q-LAST-TIME(WS-Q-IDX).
+
+       3100-FIND-ENTRY.
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE ZERO TO WS-Q-IDX.
+           PERFORM VARYING WS-Q-IX FROM 1 BY 1
+                   UNTIL WS-Q-IX > WS-Q-MAX
+                      OR WS-FOUND
+               IF WS-Q-NAME(WS-Q-IX) = GQ-GETQ-NAME
+                   MOVE "Y"      TO WS-FOUND-SW
+                   MOVE WS-Q-IX  TO WS-Q-IDX
+               END-IF
+           END-PERFORM.
+
+       4000-PRINT-ONE.
+           MOVE SPACE  TO DEPTH-RPT-LINE.
+           STRING "QUEUE="           DELIMITED BY SIZE
+                  WS-Q-NAME(WS-Q-IDX)      DELIMITED BY SPACE
+                  " GETCNT="         DELIMITED BY SIZE
+                  WS-Q-CNT(WS-Q-IDX)       DELIMITED BY SIZE
+                  " LAST="           DELIMITED BY SIZE
+                  WS-Q-LAST-TIME(WS-Q-IDX) DELIMITED BY SIZE
+                  INTO DEPTH-RPT-LINE
+           END-STRING.
+           WRITE DEPTH-RPT-LINE.
