@@ -0,0 +1,78 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7050
+      *  Program name   : Execution-status management detail INSERT
+      *                    routine
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 026
+      *
+      *  The baseline shipped PARM-SCZY7050-ARG1 (SCZY7050.cpy) as a
+      *  call-interface copybook, but no program actually implemented
+      *  the INSERT routine it names - reconciled the same way request
+      *  005 introduced SCZY7080: this program is that INSERT routine,
+      *  writing one registered-status row per call to SCZY7050EX, so
+      *  SCZY7051 (request 026's update/query companion) has rows to
+      *  act on.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7050.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCZY7050EX-FILE ASSIGN TO "SCZY7050EX"
+                  ORGANIZATION    IS INDEXED
+                  ACCESS MODE     IS RANDOM
+                  RECORD KEY      IS EXST-KEY
+                  FILE STATUS     IS WS-EXST-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCZY7050EX-FILE.
+           COPY SCZY7050EX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXST-STS                    PIC  X(02).
+       01  WS-NOW                         PIC  X(21).
+
+       LINKAGE SECTION.
+           COPY SCZY7050
+               REPLACING ==05  PARM-SCZY7050-ARG1==
+                      BY ==01  PARM-SCZY7050-ARG1==.
+
+       PROCEDURE DIVISION USING PARM-SCZY7050-ARG1.
+       0000-MAIN.
+           OPEN I-O SCZY7050EX-FILE.
+           IF WS-EXST-STS = "05" OR WS-EXST-STS = "35"
+               OPEN OUTPUT SCZY7050EX-FILE
+           END-IF.
+
+           MOVE RIYO-CMP-CD       TO EXST-RIYO-CMP-CD.
+           MOVE SYORI-YMD         TO EXST-SYORI-YMD.
+           MOVE KIDOU-ID          TO EXST-KIDOU-ID.
+           MOVE GYOMU-TASK-ID     TO EXST-GYOMU-TASK-ID.
+           MOVE FUND-CD           TO EXST-FUND-CD.
+           MOVE PTF-CD            TO EXST-PTF-CD.
+           MOVE HYK-KRTU-CD       TO EXST-HYK-KRTU-CD.
+           MOVE REP-ID            TO EXST-REP-ID.
+           MOVE REP-ANY-CD        TO EXST-REP-ANY-CD.
+           MOVE KJN-YMD-FROM      TO EXST-KJN-YMD-FROM.
+           MOVE KJN-YMD-TO        TO EXST-KJN-YMD-TO.
+           MOVE "0"               TO EXST-STATUS-CD.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)       TO EXST-UPD-DATE.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)       TO EXST-UPD-TIME.
+
+           WRITE SCZY7050EX-REC
+               INVALID KEY
+                   REWRITE SCZY7050EX-REC
+           END-WRITE.
+
+           CLOSE SCZY7050EX-FILE.
+           GOBACK.
