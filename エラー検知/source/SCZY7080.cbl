@@ -0,0 +1,102 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7080
+      *  Program name   : Portfolio-level message insert routine
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20070827   SCS                New
+      *  20260808   SCS                Called from the TKDYAA31
+      *                                timeout monitor (request 005)
+      *  20260808   SCS                Chained-call overflow reporting
+      *                                via ARG3 (request 006)
+      *  20260808   SCS                Moved MSG-TABLE-REC out to the
+      *                                shared SCZY7080MSG copybook so
+      *                                the inquiry screen can read the
+      *                                same layout (request 007)
+      *
+      *  Inserts every filled entry of MESSAGE-AREA into the
+      *  portfolio-message table.  A filled entry is any entry whose
+      *  FUND-CD is not spaces; the first blank FUND-CD ends the
+      *  caller's list (legacy null-terminated array convention -
+      *  ARG1 carries no explicit entry count).  If all 999 entries
+      *  are filled, ARG3 comes back with SCZY7080-OVERFLOW-IND = "Y"
+      *  so the caller knows to chain another call (ARG3 carries the
+      *  chain sequence number and is not a caller-visible cap on
+      *  insert volume itself).
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7080.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSG-TABLE-FILE ASSIGN TO "SCZY7080MSG"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-MSG-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSG-TABLE-FILE.
+           COPY SCZY7080MSG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSG-STS                     PIC  X(02).
+       01  WS-ENTRY-IDX                   PIC  9(03).
+       01  WS-INSERT-COUNT                PIC  9(05)  VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY SCZY7080
+               REPLACING ==05  PARM-SCZY7080-ARG1==
+                      BY ==01  PARM-SCZY7080-ARG1==
+                         ==05  PARM-SCZY7080-ARG2==
+                      BY ==01  PARM-SCZY7080-ARG2==
+                         ==05  PARM-SCZY7080-ARG3==
+                      BY ==01  PARM-SCZY7080-ARG3==.
+
+       PROCEDURE DIVISION USING PARM-SCZY7080-ARG1
+                                 PARM-SCZY7080-ARG2
+                                 PARM-SCZY7080-ARG3.
+       0000-MAIN.
+           OPEN EXTEND MSG-TABLE-FILE.
+           IF WS-MSG-STS = "05" OR WS-MSG-STS = "35"
+               OPEN OUTPUT MSG-TABLE-FILE
+           END-IF.
+
+           MOVE ZERO  TO SCZY7080-INSERTED-CNT.
+           MOVE "N"   TO SCZY7080-OVERFLOW-IND.
+
+           PERFORM VARYING WS-ENTRY-IDX FROM 1 BY 1
+                   UNTIL WS-ENTRY-IDX > 999
+                      OR FUND-CD(WS-ENTRY-IDX) = SPACE
+               PERFORM 1000-INSERT-ONE
+           END-PERFORM.
+
+           IF WS-ENTRY-IDX > 999
+               MOVE "Y" TO SCZY7080-OVERFLOW-IND
+           END-IF.
+
+           CLOSE MSG-TABLE-FILE.
+           GOBACK.
+
+       1000-INSERT-ONE.
+           MOVE RIYO-CMP-CD            TO MT-RIYO-CMP-CD.
+           MOVE SYORI-YMD              TO MT-SYORI-YMD.
+           MOVE KIDOU-ID               TO MT-KIDOU-ID.
+           MOVE GYOMU-TASK-ID          TO MT-GYOMU-TASK-ID.
+           MOVE FUND-CD(WS-ENTRY-IDX)       TO MT-FUND-CD.
+           MOVE PTF-CD(WS-ENTRY-IDX)        TO MT-PTF-CD.
+           MOVE HYK-KRTU-CD(WS-ENTRY-IDX)   TO MT-HYK-KRTU-CD.
+           MOVE REP-ID(WS-ENTRY-IDX)        TO MT-REP-ID.
+           MOVE REP-ANY-CD(WS-ENTRY-IDX)    TO MT-REP-ANY-CD.
+           MOVE KJN-YMD-FROM(WS-ENTRY-IDX)  TO MT-KJN-YMD-FROM.
+           MOVE KJN-YMD-TO(WS-ENTRY-IDX)    TO MT-KJN-YMD-TO.
+           MOVE MSG-ID(WS-ENTRY-IDX)        TO MT-MSG-ID.
+           MOVE TIKAN-MOJI(WS-ENTRY-IDX)    TO MT-TIKAN-MOJI.
+           MOVE FREE-MSG(WS-ENTRY-IDX)      TO MT-FREE-MSG.
+           WRITE MSG-TABLE-REC.
+           ADD 1 TO WS-INSERT-COUNT.
+           ADD 1 TO SCZY7080-INSERTED-CNT.
