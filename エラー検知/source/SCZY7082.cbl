@@ -0,0 +1,72 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7082
+      *  Program name   : Message-template registry lookup screen
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 008
+      *
+      *  Looks up MSG-ID against the MSGTMPL-MSTR registry and shows
+      *  the operator what a message means and how many of its
+      *  TK-MOJI placeholders are in use, instead of relying on tribal
+      *  knowledge to decode SCZY7080 rows.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7082.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGTMPL-MSTR   ASSIGN TO "MSGTMPLMSTR"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS RANDOM
+                  RECORD KEY     IS MT-TEMPLATE-MSG-ID
+                  FILE STATUS    IS WS-TMPL-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSGTMPL-MSTR.
+           COPY MSGTMPL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TMPL-STS                    PIC  X(02).
+       01  WS-LOOKUP-MSG-ID               PIC  X(07).
+
+       SCREEN SECTION.
+       01  SCR-LOOKUP.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1   VALUE "SCZY7082 - TEMPLATE LOOKUP".
+           05  LINE 3  COLUMN 1   VALUE "MSG ID :".
+           05  LINE 3  COLUMN 10  PIC  X(07) USING WS-LOOKUP-MSG-ID.
+
+       01  SCR-RESULT.
+           05  LINE 5  COLUMN 1   VALUE "DESC   :".
+           05  LINE 5  COLUMN 10  PIC  X(60) FROM MT-TEMPLATE-DESC.
+           05  LINE 6  COLUMN 1   VALUE "TEXT   :".
+           05  LINE 6  COLUMN 10  PIC  X(60) FROM MT-TEMPLATE-TEXT.
+           05  LINE 7  COLUMN 1   VALUE "SLOTS  :".
+           05  LINE 7  COLUMN 10  PIC  9(02) FROM MT-TEMPLATE-SLOT-CNT.
+
+       01  SCR-NOT-FOUND.
+           05  LINE 5  COLUMN 1
+               VALUE "MSG-ID NOT REGISTERED IN MSGTMPL-MSTR".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT MSGTMPL-MSTR.
+           DISPLAY SCR-LOOKUP.
+           ACCEPT SCR-LOOKUP.
+           MOVE WS-LOOKUP-MSG-ID  TO MT-TEMPLATE-MSG-ID.
+           READ MSGTMPL-MSTR
+               KEY IS MT-TEMPLATE-MSG-ID
+               INVALID KEY
+                   DISPLAY SCR-NOT-FOUND
+               NOT INVALID KEY
+                   DISPLAY SCR-RESULT
+           END-READ.
+           CLOSE MSGTMPL-MSTR.
+           GOBACK.
