@@ -0,0 +1,117 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB12
+      *  Program name   : Download-file retention cleanup
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 017
+      *
+      *  Scans the day's TKDYAA31 extract for kidou that logged a
+      *  download output (DL-FILE-NAME not blank), ages each one
+      *  against the retention window, and writes an action line
+      *  (ARCHIVE or DELETE per DL-FILE-KBN) to a request file for
+      *  the retention job to act on - the same "COBOL batch decides,
+      *  a request file drives the actual follow-up action" split
+      *  already used for resubmits and operator pages elsewhere in
+      *  this family.
+      *
+      *  DL-FILE-KBN has no documented legend in the baseline
+      *  copybooks. Judgment call, documented here: "1" = archive,
+      *  "2" = delete, anything else is left alone and flagged for
+      *  manual review rather than guessed at.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB12.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT    ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-EXT-STS.
+           SELECT RETAIN-REQ-FILE ASSIGN TO "TKDYAB12RRQ"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-REQ-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+       FD  RETAIN-REQ-FILE.
+       01  RETAIN-REQ-LINE                PIC  X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-REQ-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+      *---------- retention window in days - no such field exists on
+      *           TKDYAA31 or any configuration copybook in the
+      *           baseline, so this is a fixed constant pending a
+      *           real configuration source
+       01  WS-RETENTION-DAYS              PIC  S9(05)  VALUE 30.
+       01  WS-NOW                         PIC  X(21).
+       01  WS-TODAY-YMD                   PIC  9(08).
+       01  WS-TODAY-INT                   PIC  S9(09) COMP-3.
+       01  WS-FILE-INT                    PIC  S9(09) COMP-3.
+       01  WS-AGE-DAYS                    PIC  S9(07)  VALUE ZERO.
+       01  WS-ACTION-CODE                 PIC  X(07).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           OPEN OUTPUT RETAIN-REQ-FILE.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)  TO WS-TODAY-YMD.
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YMD).
+
+           PERFORM 2000-READ-EXT.
+           PERFORM UNTIL WS-EOF
+               IF DL-FILE-NAME NOT = SPACE
+                   PERFORM 3000-EVALUATE-AGE
+               END-IF
+               PERFORM 2000-READ-EXT
+           END-PERFORM.
+
+           CLOSE TKDYAA31-EXT.
+           CLOSE RETAIN-REQ-FILE.
+           GOBACK.
+
+       2000-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-EVALUATE-AGE.
+           COMPUTE WS-FILE-INT = FUNCTION INTEGER-OF-DATE(SYORI-YMD).
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-FILE-INT.
+           IF WS-AGE-DAYS > WS-RETENTION-DAYS
+               EVALUATE DL-FILE-KBN
+                   WHEN "1"
+                       MOVE "ARCHIVE" TO WS-ACTION-CODE
+                   WHEN "2"
+                       MOVE "DELETE"  TO WS-ACTION-CODE
+                   WHEN OTHER
+                       MOVE "REVIEW"  TO WS-ACTION-CODE
+               END-EVALUATE
+               PERFORM 4000-WRITE-REQUEST
+           END-IF.
+
+       4000-WRITE-REQUEST.
+           MOVE SPACE  TO RETAIN-REQ-LINE.
+           STRING WS-ACTION-CODE   DELIMITED BY SIZE
+                  " AGE-DAYS="     DELIMITED BY SIZE
+                  WS-AGE-DAYS      DELIMITED BY SIZE
+                  " FILE="         DELIMITED BY SIZE
+                  DL-FILE-NAME     DELIMITED BY SIZE
+                  INTO RETAIN-REQ-LINE
+           END-STRING.
+           WRITE RETAIN-REQ-LINE.
