@@ -0,0 +1,376 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY1020
+      *  Program name   : Calendar / business-day calculation routine
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20070926   SCS                New
+      *  20260808   SCS                Multi-calendar support, chained
+      *                                fallback directions, semi-monthly
+      *                                and T+N settlement units
+      *                                (requests 000/001/002)
+      *  20260808   SCS                Fiscal-period rollover pre-check
+      *                                (request 033)
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY1020.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALMSTR-FILE   ASSIGN TO "CALMSTR"
+                  ORGANIZATION   IS INDEXED
+      *---------- DYNAMIC (not RANDOM) so 8000-VALIDATE-CAL-ID can
+      *           START on just the leading CAL-KEY-ID segment of the
+      *           compound key (request 016) while every other
+      *           function still does plain RANDOM READs
+                  ACCESS MODE    IS DYNAMIC
+                  RECORD KEY     IS CAL-KEY
+                  FILE STATUS    IS WS-CALMSTR-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALMSTR-FILE.
+       01  CALMSTR-REC.
+           05  CAL-KEY.
+               10  CAL-KEY-ID             PIC  X(04).
+               10  CAL-KEY-YMD            PIC  9(08).
+           05  CAL-KEY-HOLIDAY-KBN        PIC  X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CALMSTR-STS                 PIC  X(02).
+       01  WS-CALMSTR-OPEN-SW             PIC  X(01)  VALUE "N".
+      *---------- business-day working fields
+       01  WS-INT-DATE                    PIC  S9(09) COMP-3.
+       01  WS-DOW                         PIC  S9(09) COMP-3.
+       01  WS-WORK-YMD                    PIC  9(08).
+       01  WS-WORK-YMD-GRP REDEFINES WS-WORK-YMD.
+           05  WS-WORK-YY                 PIC  9(04).
+           05  WS-WORK-MM                 PIC  9(02).
+           05  WS-WORK-DD                 PIC  9(02).
+       01  WS-STEP-IDX                    PIC  9(02).
+       01  WS-LOOP-GUARD                  PIC  9(02).
+       01  WS-MAX-FALLBACK                PIC  9(02)  VALUE 31.
+       01  WS-IS-BUSINESS-DAY             PIC  X(01).
+           88  WS-BUSINESS-DAY            VALUE "Y".
+           88  WS-NOT-BUSINESS-DAY        VALUE "N".
+      *---------- settlement-unit working fields (request 002)
+       01  WS-HALF-PERIOD                 PIC  S9(09) COMP-3.
+       01  WS-HALF-REM                    PIC  S9(09) COMP-3.
+       01  WS-MONTH-TOTAL                 PIC  S9(09) COMP-3.
+      *---------- last-valid-day-of-month clamp fields, used by
+      *           6200-APPLY-MONTHS/6300-APPLY-YEARS so a shifted
+      *           WS-WORK-YY/MM can't leave an invalid WS-WORK-DD
+      *           behind (e.g. 31st shifted into a 30-day month)
+       01  WS-CLAMP-INT                   PIC  S9(09) COMP-3.
+       01  WS-CLAMP-YMD                   PIC  9(08).
+       01  WS-CLAMP-YMD-GRP REDEFINES WS-CLAMP-YMD.
+           05  WS-CLAMP-YY                PIC  9(04).
+           05  WS-CLAMP-MM                PIC  9(02).
+           05  WS-CLAMP-DD                PIC  9(02).
+      *---------- fiscal-period rollover working fields (request 033)
+       01  WS-ROLL-YY1                    PIC  9(04).
+       01  WS-ROLL-MM1                    PIC  9(02).
+       01  WS-ROLL-YY2                    PIC  9(04).
+       01  WS-ROLL-MM2                    PIC  9(02).
+
+       LINKAGE SECTION.
+           COPY SCZY1020
+               REPLACING ==05  PARM-SCZY1020-ARG1==
+                      BY ==01  PARM-SCZY1020-ARG1==
+                         ==05  PARM-SCZY1020-ARG2==
+                      BY ==01  PARM-SCZY1020-ARG2==
+                         ==05  PARM-SCZY1020-ARG3==
+                      BY ==01  PARM-SCZY1020-ARG3==
+                         ==05  PARM-SCZY1020-ARG4==
+                      BY ==01  PARM-SCZY1020-ARG4==.
+
+       PROCEDURE DIVISION USING PARM-SCZY1020-ARG1
+                                 PARM-SCZY1020-ARG2
+                                 PARM-SCZY1020-ARG3
+                                 PARM-SCZY1020-ARG4.
+
+       0000-MAIN.
+           EVALUATE IXCAL-FUNCTION
+               WHEN "1"
+                   PERFORM 1000-SINGLE-ADJUST
+               WHEN "2"
+                   PERFORM 2000-DATE-DIFF
+               WHEN "3"
+                   PERFORM 3000-CHAINED-FALLBACK
+               WHEN "4"
+                   PERFORM 8000-VALIDATE-CAL-ID
+               WHEN "5"
+                   PERFORM 8500-FISCAL-ROLLOVER-PRECHECK
+               WHEN OTHER
+                   PERFORM 1000-SINGLE-ADJUST
+           END-EVALUATE.
+           GOBACK.
+
+      *---------- function 1 : single business-day adjustment
+       1000-SINGLE-ADJUST.
+           MOVE IXCAL-KJN-YMD-1  TO WS-WORK-YMD.
+           IF IXCAL-ZENGO-KBN-1 = "B" OR "A"
+               PERFORM 5000-STEP-ONE-DIRECTION
+           END-IF.
+           PERFORM 6000-APPLY-UNIT-OFFSET.
+           MOVE WS-WORK-YMD      TO IXCAL-KJN-YMD-2.
+           PERFORM 7000-SET-WEEKDAY.
+           PERFORM 9000-CLOSE-CALMSTR.
+
+      *---------- function 2 : date difference / weekday of YMD2
+       2000-DATE-DIFF.
+           COMPUTE WS-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(IXCAL-KJN-YMD-2)
+               - FUNCTION INTEGER-OF-DATE(IXCAL-KJN-YMD-1)
+           MOVE WS-INT-DATE      TO IXCAL-DAYS.
+           PERFORM 7000-SET-WEEKDAY.
+           PERFORM 9000-CLOSE-CALMSTR.
+
+      *---------- function 3 : chained fallback direction list
+      *           request 001 - apply each entry of IXCAL-ZENGO-ENT
+      *           in order until a business day is reached, or the
+      *           supplied list is exhausted.
+       3000-CHAINED-FALLBACK.
+           MOVE IXCAL-KJN-YMD-1  TO WS-WORK-YMD.
+           MOVE 0                TO IXCAL-ZENGO-APPLIED.
+           PERFORM 4000-CHECK-BUSINESS-DAY.
+           IF NOT WS-BUSINESS-DAY
+               PERFORM 3500-APPLY-FALLBACK-LIST
+           END-IF.
+           MOVE WS-WORK-YMD      TO IXCAL-KJN-YMD-2.
+           PERFORM 7000-SET-WEEKDAY.
+           PERFORM 9000-CLOSE-CALMSTR.
+
+       3500-APPLY-FALLBACK-LIST.
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-STEP-IDX > IXCAL-ZENGO-CNT
+                      OR WS-STEP-IDX > 10
+                      OR WS-BUSINESS-DAY
+               IF IXCAL-ZENGO-DIR(WS-STEP-IDX) = "B"
+                   PERFORM 5100-STEP-BACK-ONE-DAY
+               ELSE
+                   PERFORM 5200-STEP-FWD-ONE-DAY
+               END-IF
+               ADD 1 TO IXCAL-ZENGO-APPLIED
+               PERFORM 4000-CHECK-BUSINESS-DAY
+           END-PERFORM.
+
+      *---------- determine if WS-WORK-YMD is a business day under
+      *           the calendar selected by IXCAL-HIZUKE-KBN
+       4000-CHECK-BUSINESS-DAY.
+           SET WS-BUSINESS-DAY   TO TRUE.
+           COMPUTE WS-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-WORK-YMD).
+           COMPUTE WS-DOW = FUNCTION MOD(WS-INT-DATE, 7).
+           IF WS-DOW = 0 OR WS-DOW = 6
+               SET WS-NOT-BUSINESS-DAY TO TRUE
+           END-IF.
+           IF WS-BUSINESS-DAY
+               PERFORM 4500-LOOKUP-CALMSTR
+               IF CAL-KEY-HOLIDAY-KBN NOT = SPACE
+                   SET WS-NOT-BUSINESS-DAY TO TRUE
+               END-IF
+           END-IF.
+
+      *---------- look up the selected market calendar for WS-WORK-YMD
+       4500-LOOKUP-CALMSTR.
+           IF WS-CALMSTR-OPEN-SW = "N"
+               OPEN INPUT CALMSTR-FILE
+               IF WS-CALMSTR-STS = "00"
+                   MOVE "Y" TO WS-CALMSTR-OPEN-SW
+               END-IF
+           END-IF.
+           MOVE SPACE             TO CAL-KEY-HOLIDAY-KBN.
+           IF WS-CALMSTR-OPEN-SW = "Y"
+               IF IXCAL-HIZUKE-KBN = SPACE
+                   MOVE "HOUS"    TO CAL-KEY-ID
+               ELSE
+                   MOVE IXCAL-HIZUKE-KBN TO CAL-KEY-ID
+               END-IF
+               MOVE WS-WORK-YMD   TO CAL-KEY-YMD
+               READ CALMSTR-FILE
+               IF WS-CALMSTR-STS NOT = "00"
+                   MOVE SPACE     TO CAL-KEY-HOLIDAY-KBN
+               END-IF
+           END-IF.
+
+      *---------- step WS-WORK-YMD one day per IXCAL-ZENGO-KBN-1,
+      *           then re-check until a business day is found
+      *           (legacy single-direction behaviour, unchained)
+       5000-STEP-ONE-DIRECTION.
+           MOVE 0 TO WS-LOOP-GUARD.
+           PERFORM 4000-CHECK-BUSINESS-DAY.
+           PERFORM UNTIL WS-BUSINESS-DAY
+                      OR WS-LOOP-GUARD > WS-MAX-FALLBACK
+               IF IXCAL-ZENGO-KBN-1 = "B"
+                   PERFORM 5100-STEP-BACK-ONE-DAY
+               ELSE
+                   PERFORM 5200-STEP-FWD-ONE-DAY
+               END-IF
+               ADD 1 TO WS-LOOP-GUARD
+               PERFORM 4000-CHECK-BUSINESS-DAY
+           END-PERFORM.
+
+       5100-STEP-BACK-ONE-DAY.
+           COMPUTE WS-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-WORK-YMD) - 1.
+           COMPUTE WS-WORK-YMD =
+               FUNCTION DATE-OF-INTEGER(WS-INT-DATE).
+
+       5200-STEP-FWD-ONE-DAY.
+           COMPUTE WS-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-WORK-YMD) + 1.
+           COMPUTE WS-WORK-YMD =
+               FUNCTION DATE-OF-INTEGER(WS-INT-DATE).
+
+      *---------- apply IXCAL-DAYS under IXCAL-TANI-KBN onto
+      *           WS-WORK-YMD :
+      *           D=day  M=month  Y=year
+      *           H=semi-monthly (half-month buckets)  - request 002
+      *           C=custom settlement cycle T+N days    - request 002
+       6000-APPLY-UNIT-OFFSET.
+           EVALUATE IXCAL-TANI-KBN
+               WHEN "D"
+                   PERFORM 6050-APPLY-DAYS
+               WHEN "C"
+                   PERFORM 6050-APPLY-DAYS
+               WHEN "H"
+                   PERFORM 6100-APPLY-SEMI-MONTHLY
+               WHEN "M"
+                   PERFORM 6200-APPLY-MONTHS
+               WHEN "Y"
+                   PERFORM 6300-APPLY-YEARS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       6050-APPLY-DAYS.
+           COMPUTE WS-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-WORK-YMD) + IXCAL-DAYS.
+           COMPUTE WS-WORK-YMD =
+               FUNCTION DATE-OF-INTEGER(WS-INT-DATE).
+
+      *---------- semi-monthly unit : each unit of IXCAL-DAYS moves
+      *           the date one half-month bucket forward/back,
+      *           landing on the 1st or the 16th of the result month
+       6100-APPLY-SEMI-MONTHLY.
+           IF WS-WORK-DD < 16
+               COMPUTE WS-HALF-PERIOD =
+                   (WS-WORK-YY * 24) + ((WS-WORK-MM - 1) * 2)
+           ELSE
+               COMPUTE WS-HALF-PERIOD =
+                   (WS-WORK-YY * 24) + ((WS-WORK-MM - 1) * 2) + 1
+           END-IF.
+           ADD IXCAL-DAYS TO WS-HALF-PERIOD.
+           COMPUTE WS-WORK-YY = WS-HALF-PERIOD / 24.
+           COMPUTE WS-HALF-REM =
+               WS-HALF-PERIOD - (WS-WORK-YY * 24).
+           COMPUTE WS-WORK-MM = (WS-HALF-REM / 2) + 1.
+           IF FUNCTION MOD(WS-HALF-REM, 2) = 0
+               MOVE 01 TO WS-WORK-DD
+           ELSE
+               MOVE 16 TO WS-WORK-DD
+           END-IF.
+
+      *---------- whole-month shift, keeping day-of-month the same
+      *           where the resulting month has that many days, and
+      *           clamping down to the resulting month's last day
+      *           otherwise (e.g. Jan 31 + 1 month lands on Feb 28/29)
+       6200-APPLY-MONTHS.
+           COMPUTE WS-MONTH-TOTAL =
+               (WS-WORK-YY * 12) + (WS-WORK-MM - 1) + IXCAL-DAYS.
+           COMPUTE WS-WORK-YY = WS-MONTH-TOTAL / 12.
+           COMPUTE WS-WORK-MM =
+               (WS-MONTH-TOTAL - (WS-WORK-YY * 12)) + 1.
+           PERFORM 6400-CLAMP-DAY-OF-MONTH.
+
+      *---------- whole-year shift, same day-of-month clamp as
+      *           6200-APPLY-MONTHS (handles Feb 29 -> non-leap year)
+       6300-APPLY-YEARS.
+           COMPUTE WS-WORK-YY = WS-WORK-YY + IXCAL-DAYS.
+           PERFORM 6400-CLAMP-DAY-OF-MONTH.
+
+      *---------- clamp WS-WORK-DD to the last valid day of the
+      *           current WS-WORK-YY/WS-WORK-MM, using the same
+      *           INTEGER-OF-DATE/DATE-OF-INTEGER round-trip as
+      *           6050-APPLY-DAYS (one day before the 1st of the
+      *           following month is the last day of this month)
+       6400-CLAMP-DAY-OF-MONTH.
+           IF WS-WORK-MM = 12
+               COMPUTE WS-CLAMP-YY = WS-WORK-YY + 1
+               MOVE 01               TO WS-CLAMP-MM
+           ELSE
+               MOVE WS-WORK-YY       TO WS-CLAMP-YY
+               COMPUTE WS-CLAMP-MM = WS-WORK-MM + 1
+           END-IF.
+           MOVE 01 TO WS-CLAMP-DD.
+           COMPUTE WS-CLAMP-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CLAMP-YMD) - 1.
+           COMPUTE WS-CLAMP-YMD =
+               FUNCTION DATE-OF-INTEGER(WS-CLAMP-INT).
+           IF WS-WORK-DD > WS-CLAMP-DD
+               MOVE WS-CLAMP-DD TO WS-WORK-DD
+           END-IF.
+
+      *---------- weekday of the resulting date, 0=Sunday..6=Saturday
+       7000-SET-WEEKDAY.
+           COMPUTE WS-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(IXCAL-KJN-YMD-2).
+           COMPUTE IXCAL-KJN-2-YOBI = FUNCTION MOD(WS-INT-DATE, 7).
+
+      *---------- function 4 : does IXCAL-HIZUKE-KBN have any CALMSTR
+      *           definition at all, regardless of date (request 016)
+       8000-VALIDATE-CAL-ID.
+           MOVE "N" TO IXCAL-CAL-VALID-IND.
+           IF WS-CALMSTR-OPEN-SW = "N"
+               OPEN INPUT CALMSTR-FILE
+               IF WS-CALMSTR-STS = "00"
+                   MOVE "Y" TO WS-CALMSTR-OPEN-SW
+               END-IF
+           END-IF.
+           IF WS-CALMSTR-OPEN-SW = "Y"
+               MOVE IXCAL-HIZUKE-KBN TO CAL-KEY-ID
+               START CALMSTR-FILE KEY IS EQUAL TO CAL-KEY-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO IXCAL-CAL-VALID-IND
+               END-START
+           END-IF.
+           PERFORM 9000-CLOSE-CALMSTR.
+
+      *---------- function 5 : fiscal-period rollover pre-check
+      *           (request 033) - validates IXCAL-HIZUKE-KBN the same
+      *           way function 4 does, then flags whether
+      *           IXCAL-SYS-DATE and IXCAL-SYORI-YMD fall in different
+      *           fiscal periods. No FISCAL-YEAR/period field exists
+      *           anywhere in the baseline, so a fiscal period is
+      *           taken here as a calendar month - a judgment call.
+       8500-FISCAL-ROLLOVER-PRECHECK.
+           MOVE SPACE TO IXCAL-ROLLOVER-PENDING-IND.
+           PERFORM 8000-VALIDATE-CAL-ID.
+           IF IXCAL-CAL-VALID-IND = "Y"
+               MOVE IXCAL-SYS-DATE    TO WS-WORK-YMD
+               MOVE WS-WORK-YY        TO WS-ROLL-YY1
+               MOVE WS-WORK-MM        TO WS-ROLL-MM1
+               MOVE IXCAL-SYORI-YMD   TO WS-WORK-YMD
+               MOVE WS-WORK-YY        TO WS-ROLL-YY2
+               MOVE WS-WORK-MM        TO WS-ROLL-MM2
+               IF WS-ROLL-YY1 = WS-ROLL-YY2
+                  AND WS-ROLL-MM1 = WS-ROLL-MM2
+                   MOVE "N" TO IXCAL-ROLLOVER-PENDING-IND
+               ELSE
+                   MOVE "Y" TO IXCAL-ROLLOVER-PENDING-IND
+               END-IF
+           END-IF.
+
+       9000-CLOSE-CALMSTR.
+           IF WS-CALMSTR-OPEN-SW = "Y"
+               CLOSE CALMSTR-FILE
+               MOVE "N" TO WS-CALMSTR-OPEN-SW
+           END-IF.
