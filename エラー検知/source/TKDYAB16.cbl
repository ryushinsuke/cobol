@@ -0,0 +1,98 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB16
+      *  Program name   : Execution-status feed for external NOC
+      *                   monitoring
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 034
+      *
+      *  Reads the day's TKDYAA31 extract and writes one
+      *  machine-parsable key=value line per kidou to a feed file, so
+      *  an outside NOC monitoring tool can pick up JIKOU-STS/
+      *  SYUSIN-STS and their timestamps without needing direct
+      *  database credentials into T-STAR. TKDYAA31 has no
+      *  change-notification hook of its own, so "near-real-time"
+      *  here means this feed is intended to be run on a short
+      *  scheduler cycle (the same reconciliation already used for
+      *  WOQAB02's replay-request-file approach to MQ replay) rather
+      *  than a true event push - a judgment call, since nothing in
+      *  the baseline calls out to MQ or CICS from a batch program.
+      *  UPD-DATE (last maintenance timestamp on the row) is carried
+      *  on the line so a polling tool can tell a row has changed
+      *  since its last poll without re-reading every field.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB16.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-FILE  ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-TKDY-STS.
+           SELECT NOC-FEED-FILE  ASSIGN TO "TKDYAB16FEED"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-FEED-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-FILE.
+       01  TKDYAA31-REC.
+           COPY TKDYAA31.
+
+       FD  NOC-FEED-FILE.
+       01  NOC-FEED-LINE                  PIC  X(160).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKDY-STS                    PIC  X(02).
+       01  WS-FEED-STS                    PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-FILE.
+           OPEN OUTPUT NOC-FEED-FILE.
+           PERFORM 1000-READ-TKDYAA31.
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-WRITE-FEED-LINE
+               PERFORM 1000-READ-TKDYAA31
+           END-PERFORM.
+           CLOSE TKDYAA31-FILE.
+           CLOSE NOC-FEED-FILE.
+           GOBACK.
+
+       1000-READ-TKDYAA31.
+           READ TKDYAA31-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2000-WRITE-FEED-LINE.
+           MOVE SPACE TO NOC-FEED-LINE.
+           STRING "CMPCD="            DELIMITED BY SIZE
+                  RIYO-CMP-CD         DELIMITED BY SIZE
+                  " SYORI-YMD="       DELIMITED BY SIZE
+                  SYORI-YMD           DELIMITED BY SIZE
+                  " KIDOU-ID="        DELIMITED BY SIZE
+                  KIDOU-ID            DELIMITED BY SIZE
+                  " TASK="            DELIMITED BY SIZE
+                  GYOMU-TASK-ID       DELIMITED BY SIZE
+                  " JIKOU-STS="       DELIMITED BY SIZE
+                  JIKOU-STS           DELIMITED BY SIZE
+                  " SYUSIN-STS="      DELIMITED BY SIZE
+                  SYUSIN-STS          DELIMITED BY SIZE
+                  " START="           DELIMITED BY SIZE
+                  JIKOU-START-TIME    DELIMITED BY SIZE
+                  " END="             DELIMITED BY SIZE
+                  JIKOU-END-TIME      DELIMITED BY SIZE
+                  " UPD="             DELIMITED BY SIZE
+                  UPD-DATE            DELIMITED BY SIZE
+                  INTO NOC-FEED-LINE
+           END-STRING.
+           WRITE NOC-FEED-LINE.
