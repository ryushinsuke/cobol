@@ -0,0 +1,160 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7052
+      *  Program name   : Fund-by-evaluation-series lag report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 027
+      *
+      *  Reads every row SCZY7050 registered in SCZY7050EX and, per
+      *  FUND-CD/HYK-KRTU-CD combination, reports how many days
+      *  elapsed between the row's base date (KJN-YMD-TO) and the
+      *  date it was actually registered/updated (EXST-UPD-DATE) -
+      *  the lag between when a fund's evaluation series was due and
+      *  when it was actually processed - using the same
+      *  FUNCTION INTEGER-OF-DATE elapsed-day technique as TKDYAB03's
+      *  timeout check and TKDYAB11's stop-request elapsed-minutes
+      *  report.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7052.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCZY7050EX-FILE ASSIGN TO "SCZY7050EX"
+                  ORGANIZATION    IS INDEXED
+                  ACCESS MODE     IS SEQUENTIAL
+                  RECORD KEY      IS EXST-KEY
+                  FILE STATUS     IS WS-EXST-STS.
+           SELECT LAG-RPT-FILE    ASSIGN TO "SCZY7052RPT"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCZY7050EX-FILE.
+           COPY SCZY7050EX.
+
+       FD  LAG-RPT-FILE.
+       01  LAG-RPT-LINE                    PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXST-STS                     PIC  X(02).
+       01  WS-RPT-STS                      PIC  X(02).
+       01  WS-EOF-SW                       PIC  X(01)  VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       01  WS-BASE-INT                     PIC  S9(09).
+       01  WS-UPD-INT                      PIC  S9(09).
+       01  WS-LAG-DAYS                     PIC  S9(05).
+
+       01  WS-F-MAX                        PIC  9(04)  VALUE ZERO.
+       01  WS-F-IDX                        PIC  9(04).
+       01  WS-F-TBL.
+           05  WS-F-ENTRY                      OCCURS 500
+                                                INDEXED BY WS-F-IX.
+               10  WS-F-FUND-CD                 PIC  X(12).
+               10  WS-F-HYK-KRTU-CD              PIC  X(04).
+               10  WS-F-CNT                     PIC  9(07).
+               10  WS-F-SUM-LAG                 PIC  S9(09).
+               10  WS-F-MAX-LAG                 PIC  S9(05).
+
+       01  WS-F-AVG-LAG                    PIC  S9(05).
+       01  WS-FOUND-SW                     PIC  X(01).
+           88  WS-FOUND                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  SCZY7050EX-FILE.
+           IF WS-EXST-STS = "05" OR WS-EXST-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-EXST
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-ACCUMULATE-ONE
+               PERFORM 2000-READ-EXST
+           END-PERFORM.
+           IF WS-EXST-STS NOT = "05" AND WS-EXST-STS NOT = "35"
+               CLOSE SCZY7050EX-FILE
+           END-IF.
+
+           OPEN OUTPUT LAG-RPT-FILE.
+           PERFORM 4000-PRINT-ONE
+               VARYING WS-F-IDX FROM 1 BY 1
+               UNTIL WS-F-IDX > WS-F-MAX.
+           CLOSE LAG-RPT-FILE.
+           GOBACK.
+
+       2000-READ-EXST.
+           READ SCZY7050EX-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ACCUMULATE-ONE.
+           COMPUTE WS-BASE-INT =
+               FUNCTION INTEGER-OF-DATE(EXST-KJN-YMD-TO).
+           COMPUTE WS-UPD-INT =
+               FUNCTION INTEGER-OF-DATE(EXST-UPD-DATE).
+           COMPUTE WS-LAG-DAYS = WS-UPD-INT - WS-BASE-INT.
+
+           PERFORM 3100-FIND-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-F-MAX < 500
+                   ADD 1 TO WS-F-MAX
+                   MOVE EXST-FUND-CD      TO WS-F-FUND-CD(WS-F-MAX)
+                   MOVE EXST-HYK-KRTU-CD  TO WS-F-HYK-KRTU-CD(WS-F-MAX)
+                   MOVE ZERO              TO WS-F-CNT(WS-F-MAX)
+                   MOVE ZERO              TO WS-F-SUM-LAG(WS-F-MAX)
+                   MOVE ZERO              TO WS-F-MAX-LAG(WS-F-MAX)
+                   MOVE WS-F-MAX          TO WS-F-IDX
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+           ADD 1           TO WS-F-CNT(WS-F-IDX).
+           ADD WS-LAG-DAYS TO WS-F-SUM-LAG(WS-F-IDX).
+           IF WS-LAG-DAYS > WS-F-MAX-LAG(WS-F-IDX)
+               MOVE WS-LAG-DAYS TO WS-F-MAX-LAG(WS-F-IDX)
+           END-IF.
+
+       3100-FIND-ENTRY.
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE ZERO TO WS-F-IDX.
+           PERFORM VARYING WS-F-IX FROM 1 BY 1
+                   UNTIL WS-F-IX > WS-F-MAX
+                      OR WS-FOUND
+               IF WS-F-FUND-CD(WS-F-IX) = EXST-FUND-CD
+                  AND WS-F-HYK-KRTU-CD(WS-F-IX) = EXST-HYK-KRTU-CD
+                   MOVE "Y"      TO WS-FOUND-SW
+                   MOVE WS-F-IX  TO WS-F-IDX
+               END-IF
+           END-PERFORM.
+
+       4000-PRINT-ONE.
+           IF WS-F-CNT(WS-F-IDX) > ZERO
+               COMPUTE WS-F-AVG-LAG =
+                   WS-F-SUM-LAG(WS-F-IDX) / WS-F-CNT(WS-F-IDX)
+           ELSE
+               MOVE ZERO TO WS-F-AVG-LAG
+           END-IF.
+           MOVE SPACE  TO LAG-RPT-LINE.
+           STRING "FUND="              DELIMITED BY SIZE
+                  WS-F-FUND-CD(WS-F-IDX)     DELIMITED BY SPACE
+                  " HYK-KRTU-CD="      DELIMITED BY SIZE
+                  WS-F-HYK-KRTU-CD(WS-F-IDX) DELIMITED BY SPACE
+                  " CNT="              DELIMITED BY SIZE
+                  WS-F-CNT(WS-F-IDX)         DELIMITED BY SIZE
+                  " AVG-LAG="          DELIMITED BY SIZE
+                  WS-F-AVG-LAG               DELIMITED BY SIZE
+                  " MAX-LAG="          DELIMITED BY SIZE
+                  WS-F-MAX-LAG(WS-F-IDX)     DELIMITED BY SIZE
+                  INTO LAG-RPT-LINE
+           END-STRING.
+           WRITE LAG-RPT-LINE.
