@@ -0,0 +1,160 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7081
+      *  Program name   : Portfolio-message inquiry screen
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 007
+      *
+      *  20260808   SCS                Widened placeholder parsing
+      *                                to cover 10 TK-MOJI slots,
+      *                                two-digit %NN% tags (request 009)
+      *
+      *  Operator-facing inquiry over the table SCZY7080 writes.
+      *  Filters by fund/portfolio/report ID and KJN-YMD date range,
+      *  substitutes MT-TK-MOJI into MT-FREE-MSG the same way the
+      *  downstream report writers do, and displays the rendered text
+      *  instead of the raw placeholder tokens.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7081.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSG-TABLE-FILE ASSIGN TO "SCZY7080MSG"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-MSG-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MSG-TABLE-FILE.
+           COPY SCZY7080MSG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSG-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-HIT-COUNT                   PIC  9(05)  VALUE ZERO.
+       01  WS-FILTER-OK-SW                PIC  X(01).
+           88  WS-FILTER-OK                VALUE "Y".
+
+      *---------- search filters keyed in by the operator; spaces mean
+      *           "don't filter on this field"
+       01  WS-FILTER.
+           05  WS-F-FUND-CD               PIC  X(12).
+           05  WS-F-PTF-CD                PIC  X(04).
+           05  WS-F-REP-ID                PIC  X(08).
+           05  WS-F-KJN-YMD-FROM          PIC  X(08).
+           05  WS-F-KJN-YMD-TO            PIC  X(08).
+
+      *---------- FREE-MSG after %01%..%10% placeholders are
+      *           substituted with MT-TK-MOJI(1)..MT-TK-MOJI(10)
+       01  WS-RENDERED-MSG                PIC  X(200).
+       01  WS-OUT-POS                     PIC  9(03).
+       01  WS-SCAN-POS                    PIC  9(03).
+       01  WS-SLOT-NUM                    PIC  9(02).
+       01  WS-TAG-END-POS                 PIC  9(03).
+
+       SCREEN SECTION.
+       01  SCR-SEARCH.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1   VALUE "SCZY7081 - MESSAGE INQUIRY".
+           05  LINE 3  COLUMN 1   VALUE "FUND CD    :".
+           05  LINE 3  COLUMN 14  PIC  X(12) USING WS-F-FUND-CD.
+           05  LINE 4  COLUMN 1   VALUE "PORTFOLIO   :".
+           05  LINE 4  COLUMN 14  PIC  X(04) USING WS-F-PTF-CD.
+           05  LINE 5  COLUMN 1   VALUE "REPORT ID   :".
+           05  LINE 5  COLUMN 14  PIC  X(08) USING WS-F-REP-ID.
+           05  LINE 6  COLUMN 1   VALUE "KJN YMD FROM:".
+           05  LINE 6  COLUMN 14  PIC  X(08) USING WS-F-KJN-YMD-FROM.
+           05  LINE 7  COLUMN 1   VALUE "KJN YMD TO  :".
+           05  LINE 7  COLUMN 14  PIC  X(08) USING WS-F-KJN-YMD-TO.
+
+       01  SCR-RESULT-LINE.
+           05  LINE 10 COLUMN 1   PIC  X(12) FROM MT-FUND-CD.
+           05  LINE 10 COLUMN 14  PIC  X(04) FROM MT-PTF-CD.
+           05  LINE 10 COLUMN 19  PIC  X(08) FROM MT-REP-ID.
+           05  LINE 10 COLUMN 28  PIC  X(52) FROM WS-RENDERED-MSG.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE SPACE  TO WS-FILTER.
+           DISPLAY SCR-SEARCH.
+           ACCEPT SCR-SEARCH.
+
+           OPEN INPUT MSG-TABLE-FILE.
+           PERFORM 3000-READ-MSG.
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-CHECK-FILTER
+               IF WS-FILTER-OK
+                   PERFORM 4000-RENDER-MESSAGE
+                   DISPLAY SCR-RESULT-LINE
+                   ADD 1 TO WS-HIT-COUNT
+               END-IF
+               PERFORM 3000-READ-MSG
+           END-PERFORM.
+           CLOSE MSG-TABLE-FILE.
+           GOBACK.
+
+       3000-READ-MSG.
+           READ MSG-TABLE-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *---------- sets WS-FILTER-OK-SW to Y when the current
+      *           MSG-TABLE-REC passes every filter the operator
+      *           actually keyed in
+       2000-CHECK-FILTER.
+           MOVE "Y"  TO WS-FILTER-OK-SW.
+           IF WS-F-FUND-CD NOT = SPACE AND WS-F-FUND-CD NOT = MT-FUND-CD
+               MOVE "N" TO WS-FILTER-OK-SW
+           END-IF.
+           IF WS-F-PTF-CD NOT = SPACE AND WS-F-PTF-CD NOT = MT-PTF-CD
+               MOVE "N" TO WS-FILTER-OK-SW
+           END-IF.
+           IF WS-F-REP-ID NOT = SPACE AND WS-F-REP-ID NOT = MT-REP-ID
+               MOVE "N" TO WS-FILTER-OK-SW
+           END-IF.
+           IF WS-F-KJN-YMD-FROM NOT = SPACE
+                   AND MT-KJN-YMD-FROM < WS-F-KJN-YMD-FROM
+               MOVE "N" TO WS-FILTER-OK-SW
+           END-IF.
+           IF WS-F-KJN-YMD-TO NOT = SPACE
+                   AND MT-KJN-YMD-TO > WS-F-KJN-YMD-TO
+               MOVE "N" TO WS-FILTER-OK-SW
+           END-IF.
+
+      *---------- expand %01% through %10% in MT-FREE-MSG using the
+      *           corresponding MT-TK-MOJI slot, copying one output
+      *           character (or one substituted token) at a time
+       4000-RENDER-MESSAGE.
+           MOVE SPACE  TO WS-RENDERED-MSG.
+           MOVE 1      TO WS-OUT-POS.
+           MOVE 1      TO WS-SCAN-POS.
+           PERFORM UNTIL WS-SCAN-POS > 200 OR WS-OUT-POS > 200
+               COMPUTE WS-TAG-END-POS = WS-SCAN-POS + 3
+               IF MT-FREE-MSG(WS-SCAN-POS:1) = "%"
+                       AND WS-TAG-END-POS <= 200
+                       AND WS-OUT-POS < 171
+                       AND MT-FREE-MSG(WS-SCAN-POS + 1:2) IS NUMERIC
+                       AND MT-FREE-MSG(WS-TAG-END-POS:1) = "%"
+                       AND MT-FREE-MSG(WS-SCAN-POS + 1:2) >= "01"
+                       AND MT-FREE-MSG(WS-SCAN-POS + 1:2) <= "10"
+                   MOVE MT-FREE-MSG(WS-SCAN-POS + 1:2) TO WS-SLOT-NUM
+                   MOVE MT-TK-MOJI(WS-SLOT-NUM)
+                     TO WS-RENDERED-MSG(WS-OUT-POS:30)
+                   ADD 30 TO WS-OUT-POS
+                   ADD 4  TO WS-SCAN-POS
+               ELSE
+                   MOVE MT-FREE-MSG(WS-SCAN-POS:1)
+                     TO WS-RENDERED-MSG(WS-OUT-POS:1)
+                   ADD 1 TO WS-OUT-POS
+                   ADD 1 TO WS-SCAN-POS
+               END-IF
+           END-PERFORM.
