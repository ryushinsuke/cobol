@@ -0,0 +1,175 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB06
+      *  Program name   : Downstream sub-task skip visualization
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 012
+      *
+      *  For every kidou in the day's TKDYAA31 extract, walks its ten
+      *  SK-TSK-SCHE-MS-ID1-10 / SK-TSK-SCHE-NO1-10 dependent slots and
+      *  marks each one RAN, SKIPPED, or NOT-FOUND-TODAY by matching
+      *  the slot's MS-ID/NO pair against the dependent's own
+      *  TSK-SCHE-MS-ID/TSK-SCHE-NO row in the same extract - TSK-
+      *  SCHE-MS-ID alone is only an S9(03) value and is not unique
+      *  across different TSK-SCHE-NO in the same day's extract, so
+      *  both must match: a dependent that is on the schedule
+      *  (matched) but never started (JIKOU-START-TIME blank) is
+      *  SKIPPED, since the only reason a scheduled dependent doesn't
+      *  start is that the upstream step it was waiting on failed.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT   ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-EXT-STS.
+           SELECT SKIP-RPT       ASSIGN TO "TKDYAB06RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+       FD  SKIP-RPT.
+       01  SKIP-RPT-LINE                  PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-RPT-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+      *---------- one entry per kidou read from the day's extract
+       01  WS-NODE-CNT                    PIC  9(04)  VALUE ZERO.
+       01  WS-NODE-TBL.
+           05  WS-NODE  OCCURS 9999.
+               10  WS-N-KIDOU-ID          PIC  X(04).
+               10  WS-N-GYOMU-TASK-ID     PIC  X(07).
+               10  WS-N-TSK-SCHE-MS-ID    PIC  S9(03).
+               10  WS-N-TSK-SCHE-NO       PIC  S9(02).
+               10  WS-N-STARTED-SW        PIC  X(01).
+               10  WS-N-SK-MS-ID OCCURS 10 PIC S9(03).
+               10  WS-N-SK-NO    OCCURS 10 PIC S9(02).
+
+       01  WS-OUTER-IDX                   PIC  9(04).
+       01  WS-INNER-IDX                   PIC  9(04).
+       01  WS-SLOT-IDX                    PIC  9(02).
+       01  WS-MATCH-IDX                   PIC  9(04).
+       01  WS-SLOT-STATUS                 PIC  X(15).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           OPEN OUTPUT SKIP-RPT.
+
+           PERFORM 1000-LOAD-TABLE.
+           PERFORM VARYING WS-OUTER-IDX FROM 1 BY 1
+                   UNTIL WS-OUTER-IDX > WS-NODE-CNT
+               PERFORM VARYING WS-SLOT-IDX FROM 1 BY 1
+                       UNTIL WS-SLOT-IDX > 10
+                   IF WS-N-SK-MS-ID(WS-OUTER-IDX, WS-SLOT-IDX)
+                           NOT = ZERO
+                       PERFORM 2000-EVALUATE-SLOT
+                       PERFORM 3000-PRINT-SLOT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE TKDYAA31-EXT.
+           CLOSE SKIP-RPT.
+           GOBACK.
+
+      *---------- read the whole day's extract into WS-NODE-TBL
+       1000-LOAD-TABLE.
+           PERFORM 1100-READ-EXT.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-NODE-CNT
+               MOVE KIDOU-ID         TO WS-N-KIDOU-ID(WS-NODE-CNT)
+               MOVE GYOMU-TASK-ID    TO WS-N-GYOMU-TASK-ID(WS-NODE-CNT)
+               MOVE TSK-SCHE-MS-ID   TO WS-N-TSK-SCHE-MS-ID(WS-NODE-CNT)
+               MOVE TSK-SCHE-NO      TO WS-N-TSK-SCHE-NO(WS-NODE-CNT)
+               IF JIKOU-START-TIME = SPACE
+                   MOVE "N" TO WS-N-STARTED-SW(WS-NODE-CNT)
+               ELSE
+                   MOVE "Y" TO WS-N-STARTED-SW(WS-NODE-CNT)
+               END-IF
+               MOVE SK-TSK-SCHE-MS-ID1  TO WS-N-SK-MS-ID(WS-NODE-CNT, 1)
+               MOVE SK-TSK-SCHE-MS-ID2  TO WS-N-SK-MS-ID(WS-NODE-CNT, 2)
+               MOVE SK-TSK-SCHE-MS-ID3  TO WS-N-SK-MS-ID(WS-NODE-CNT, 3)
+               MOVE SK-TSK-SCHE-MS-ID4  TO WS-N-SK-MS-ID(WS-NODE-CNT, 4)
+               MOVE SK-TSK-SCHE-MS-ID5  TO WS-N-SK-MS-ID(WS-NODE-CNT, 5)
+               MOVE SK-TSK-SCHE-MS-ID6  TO WS-N-SK-MS-ID(WS-NODE-CNT, 6)
+               MOVE SK-TSK-SCHE-MS-ID7  TO WS-N-SK-MS-ID(WS-NODE-CNT, 7)
+               MOVE SK-TSK-SCHE-MS-ID8  TO WS-N-SK-MS-ID(WS-NODE-CNT, 8)
+               MOVE SK-TSK-SCHE-MS-ID9  TO WS-N-SK-MS-ID(WS-NODE-CNT, 9)
+               MOVE SK-TSK-SCHE-MS-ID10
+                 TO WS-N-SK-MS-ID(WS-NODE-CNT, 10)
+               MOVE SK-TSK-SCHE-NO1  TO WS-N-SK-NO(WS-NODE-CNT, 1)
+               MOVE SK-TSK-SCHE-NO2  TO WS-N-SK-NO(WS-NODE-CNT, 2)
+               MOVE SK-TSK-SCHE-NO3  TO WS-N-SK-NO(WS-NODE-CNT, 3)
+               MOVE SK-TSK-SCHE-NO4  TO WS-N-SK-NO(WS-NODE-CNT, 4)
+               MOVE SK-TSK-SCHE-NO5  TO WS-N-SK-NO(WS-NODE-CNT, 5)
+               MOVE SK-TSK-SCHE-NO6  TO WS-N-SK-NO(WS-NODE-CNT, 6)
+               MOVE SK-TSK-SCHE-NO7  TO WS-N-SK-NO(WS-NODE-CNT, 7)
+               MOVE SK-TSK-SCHE-NO8  TO WS-N-SK-NO(WS-NODE-CNT, 8)
+               MOVE SK-TSK-SCHE-NO9  TO WS-N-SK-NO(WS-NODE-CNT, 9)
+               MOVE SK-TSK-SCHE-NO10 TO WS-N-SK-NO(WS-NODE-CNT, 10)
+               PERFORM 1100-READ-EXT
+           END-PERFORM.
+
+       1100-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *---------- find the node whose TSK-SCHE-MS-ID matches this
+      *           slot's value, and judge RAN / SKIPPED / NOT-FOUND
+       2000-EVALUATE-SLOT.
+           MOVE ZERO TO WS-MATCH-IDX.
+           PERFORM VARYING WS-INNER-IDX FROM 1 BY 1
+                   UNTIL WS-INNER-IDX > WS-NODE-CNT
+               IF WS-N-TSK-SCHE-MS-ID(WS-INNER-IDX)
+                       = WS-N-SK-MS-ID(WS-OUTER-IDX, WS-SLOT-IDX)
+                  AND WS-N-TSK-SCHE-NO(WS-INNER-IDX)
+                       = WS-N-SK-NO(WS-OUTER-IDX, WS-SLOT-IDX)
+                   MOVE WS-INNER-IDX TO WS-MATCH-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = ZERO
+               MOVE "NOT-FOUND-TODAY" TO WS-SLOT-STATUS
+           ELSE
+               IF WS-N-STARTED-SW(WS-MATCH-IDX) = "Y"
+                   MOVE "RAN"          TO WS-SLOT-STATUS
+               ELSE
+                   MOVE "SKIPPED"      TO WS-SLOT-STATUS
+               END-IF
+           END-IF.
+
+       3000-PRINT-SLOT.
+           MOVE SPACE  TO SKIP-RPT-LINE.
+           STRING WS-N-KIDOU-ID(WS-OUTER-IDX)      DELIMITED BY SIZE
+                  " TASK="                          DELIMITED BY SIZE
+                  WS-N-GYOMU-TASK-ID(WS-OUTER-IDX)  DELIMITED BY SIZE
+                  " SLOT="                           DELIMITED BY SIZE
+                  WS-SLOT-IDX                        DELIMITED BY SIZE
+                  " DEP-MS-ID="                       DELIMITED BY SIZE
+                  WS-N-SK-MS-ID(WS-OUTER-IDX, WS-SLOT-IDX)
+                                                       DELIMITED BY SIZE
+                  " "                                 DELIMITED BY SIZE
+                  WS-SLOT-STATUS                       DELIMITED BY SIZE
+                  INTO SKIP-RPT-LINE
+           END-STRING.
+           WRITE SKIP-RPT-LINE.
