@@ -0,0 +1,177 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB05
+      *  Program name   : Parent/child job genealogy report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 011
+      *
+      *  Loads the day's TKDYAA31 extract into a working table and
+      *  walks the OYA-KIDOU-ID links into a full parent/child run
+      *  tree, rendered with indentation by generation, so the whole
+      *  dependency tree for a kidou is visible in one report instead
+      *  of tracing OYA-KIDOU-ID row by row.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB05.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT   ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-EXT-STS.
+           SELECT GENEALOGY-RPT  ASSIGN TO "TKDYAB05RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+       FD  GENEALOGY-RPT.
+       01  GENEALOGY-RPT-LINE             PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-RPT-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+
+      *---------- one entry per kidou read from the day's extract;
+      *           9999 is the same practical ceiling used elsewhere
+      *           for a single day's kidou count
+       01  WS-NODE-CNT                    PIC  9(04)  VALUE ZERO.
+       01  WS-NODE-TBL.
+           05  WS-NODE  OCCURS 9999.
+               10  WS-N-KIDOU-ID          PIC  X(04).
+               10  WS-N-OYA-KIDOU-ID      PIC  X(04).
+               10  WS-N-GYOMU-TASK-ID     PIC  X(07).
+               10  WS-N-JIKOU-STS         PIC  X(03).
+               10  WS-N-RESOLVED-SW       PIC  X(01)  VALUE "N".
+               10  WS-N-DEPTH             PIC  9(02).
+
+       01  WS-IDX                         PIC  9(04).
+       01  WS-PARENT-IDX                  PIC  9(04).
+       01  WS-PASS-CHANGED-SW             PIC  X(01).
+       01  WS-INDENT-SRC                  PIC  X(40)  VALUE ALL SPACES.
+       01  WS-INDENT-LEN                  PIC  9(02).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           OPEN OUTPUT GENEALOGY-RPT.
+
+           PERFORM 1000-LOAD-TABLE.
+           PERFORM 2000-RESOLVE-DEPTHS.
+           PERFORM 3000-PRINT-TREE.
+
+           CLOSE TKDYAA31-EXT.
+           CLOSE GENEALOGY-RPT.
+           GOBACK.
+
+      *---------- read the whole day's extract into WS-NODE-TBL
+       1000-LOAD-TABLE.
+           PERFORM 1100-READ-EXT.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-NODE-CNT
+               MOVE KIDOU-ID        TO WS-N-KIDOU-ID(WS-NODE-CNT)
+               MOVE OYA-KIDOU-ID    TO WS-N-OYA-KIDOU-ID(WS-NODE-CNT)
+               MOVE GYOMU-TASK-ID   TO WS-N-GYOMU-TASK-ID(WS-NODE-CNT)
+               MOVE JIKOU-STS       TO WS-N-JIKOU-STS(WS-NODE-CNT)
+               PERFORM 1100-READ-EXT
+           END-PERFORM.
+
+       1100-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *---------- roots (no OYA-KIDOU-ID) resolve to depth 0 in pass
+      *           one; every other node resolves once its parent has,
+      *           repeating passes until a full pass makes no progress
+       2000-RESOLVE-DEPTHS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NODE-CNT
+               IF WS-N-OYA-KIDOU-ID(WS-IDX) = SPACE
+                   MOVE "Y" TO WS-N-RESOLVED-SW(WS-IDX)
+                   MOVE 0   TO WS-N-DEPTH(WS-IDX)
+               END-IF
+           END-PERFORM.
+
+           MOVE "Y" TO WS-PASS-CHANGED-SW.
+           PERFORM UNTIL WS-PASS-CHANGED-SW = "N"
+               MOVE "N" TO WS-PASS-CHANGED-SW
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NODE-CNT
+                   IF WS-N-RESOLVED-SW(WS-IDX) = "N"
+                       PERFORM 2100-FIND-PARENT
+                       IF WS-PARENT-IDX NOT = ZERO
+                           MOVE "Y" TO WS-N-RESOLVED-SW(WS-IDX)
+                           COMPUTE WS-N-DEPTH(WS-IDX) =
+                               WS-N-DEPTH(WS-PARENT-IDX) + 1
+                           MOVE "Y" TO WS-PASS-CHANGED-SW
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *---------- locates a resolved node whose KIDOU-ID matches
+      *           WS-NODE(WS-IDX)'s parent; zero if not found (or not
+      *           yet resolved this pass)
+       2100-FIND-PARENT.
+           MOVE ZERO TO WS-PARENT-IDX.
+           PERFORM VARYING WS-PARENT-IDX FROM 1 BY 1
+                   UNTIL WS-PARENT-IDX > WS-NODE-CNT
+               IF WS-N-RESOLVED-SW(WS-PARENT-IDX) = "Y"
+                       AND WS-N-KIDOU-ID(WS-PARENT-IDX)
+                         = WS-N-OYA-KIDOU-ID(WS-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-PARENT-IDX > WS-NODE-CNT
+               MOVE ZERO TO WS-PARENT-IDX
+           END-IF.
+
+      *---------- any node still unresolved after 2000-RESOLVE-DEPTHS
+      *           has an OYA-KIDOU-ID that never appeared in the
+      *           day's extract (orphan) - printed at depth 0 with
+      *           its raw OYA-KIDOU-ID shown as-is, rather than being
+      *           silently dropped from the report
+       3000-PRINT-TREE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NODE-CNT
+               IF WS-N-RESOLVED-SW(WS-IDX) = "N"
+                   MOVE 0 TO WS-N-DEPTH(WS-IDX)
+               END-IF
+               PERFORM 3100-PRINT-ONE-NODE
+           END-PERFORM.
+
+       3100-PRINT-ONE-NODE.
+           MOVE WS-N-DEPTH(WS-IDX)  TO WS-INDENT-LEN.
+           COMPUTE WS-INDENT-LEN = WS-INDENT-LEN * 2.
+           IF WS-INDENT-LEN = ZERO
+               MOVE 1 TO WS-INDENT-LEN
+           END-IF.
+      *---------- clamp to WS-INDENT-SRC's size so a deep dependency
+      *           chain can't reference-modify past the end of it
+           IF WS-INDENT-LEN > 40
+               MOVE 40 TO WS-INDENT-LEN
+           END-IF.
+           MOVE SPACE  TO GENEALOGY-RPT-LINE.
+           STRING WS-INDENT-SRC(1:WS-INDENT-LEN)  DELIMITED BY SIZE
+                  WS-N-KIDOU-ID(WS-IDX)            DELIMITED BY SIZE
+                  " TASK="                         DELIMITED BY SIZE
+                  WS-N-GYOMU-TASK-ID(WS-IDX)       DELIMITED BY SIZE
+                  " STS="                          DELIMITED BY SIZE
+                  WS-N-JIKOU-STS(WS-IDX)           DELIMITED BY SIZE
+                  " OYA="                          DELIMITED BY SIZE
+                  WS-N-OYA-KIDOU-ID(WS-IDX)        DELIMITED BY SIZE
+                  INTO GENEALOGY-RPT-LINE
+           END-STRING.
+           WRITE GENEALOGY-RPT-LINE.
