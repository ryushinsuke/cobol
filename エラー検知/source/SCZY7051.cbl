@@ -0,0 +1,100 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7051
+      *  Program name   : Execution-status management detail
+      *                    UPDATE/query routine
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 026
+      *
+      *  Companion to SCZY7050's INSERT routine: looks up a row by
+      *  the same eight business fields and either updates its
+      *  EXST-STATUS-CD (function "U"), returns it to the caller
+      *  (function "Q"), or corrects a mis-keyed EXST-KJN-YMD-FROM/TO
+      *  on that one row (function "D") so an operator does not have
+      *  to back out and reprocess the whole batch, following the
+      *  same EVALUATE/function-code dispatch convention as SCZY1020.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7051.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCZY7050EX-FILE ASSIGN TO "SCZY7050EX"
+                  ORGANIZATION    IS INDEXED
+                  ACCESS MODE     IS RANDOM
+                  RECORD KEY      IS EXST-KEY
+                  FILE STATUS     IS WS-EXST-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCZY7050EX-FILE.
+           COPY SCZY7050EX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXST-STS                    PIC  X(02).
+       01  WS-OPEN-SW                     PIC  X(01)  VALUE "N".
+
+       LINKAGE SECTION.
+           COPY SCZY7051
+               REPLACING ==05  PARM-SCZY7051-ARG1== BY
+                         ==01  PARM-SCZY7051-ARG1==
+                      ==05  PARM-SCZY7051-ARG2== BY
+                         ==01  PARM-SCZY7051-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-SCZY7051-ARG1
+                                 PARM-SCZY7051-ARG2.
+       0000-MAIN.
+           MOVE "N" TO IXST-FOUND-IND.
+           MOVE SPACE TO IXST-OUT-STATUS-CD.
+
+           OPEN I-O SCZY7050EX-FILE.
+           IF WS-EXST-STS = "00"
+               MOVE "Y" TO WS-OPEN-SW
+               PERFORM 1000-FIND-ROW
+               IF IXST-FOUND-IND = "Y"
+                   EVALUATE IXST-FUNCTION
+                       WHEN "U"
+                           PERFORM 2000-UPDATE-STATUS
+                       WHEN "Q"
+                           MOVE EXST-STATUS-CD TO IXST-OUT-STATUS-CD
+                       WHEN "D"
+                           PERFORM 3000-CORRECT-KJN-YMD
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+               CLOSE SCZY7050EX-FILE
+           END-IF.
+           GOBACK.
+
+       1000-FIND-ROW.
+           MOVE IXST-RIYO-CMP-CD     TO EXST-RIYO-CMP-CD.
+           MOVE IXST-SYORI-YMD       TO EXST-SYORI-YMD.
+           MOVE IXST-KIDOU-ID        TO EXST-KIDOU-ID.
+           MOVE IXST-GYOMU-TASK-ID   TO EXST-GYOMU-TASK-ID.
+           MOVE IXST-FUND-CD         TO EXST-FUND-CD.
+           MOVE IXST-PTF-CD          TO EXST-PTF-CD.
+           MOVE IXST-HYK-KRTU-CD     TO EXST-HYK-KRTU-CD.
+           MOVE IXST-REP-ID          TO EXST-REP-ID.
+           READ SCZY7050EX-FILE
+               INVALID KEY
+                   MOVE "N" TO IXST-FOUND-IND
+               NOT INVALID KEY
+                   MOVE "Y" TO IXST-FOUND-IND
+           END-READ.
+
+       2000-UPDATE-STATUS.
+           MOVE IXST-NEW-STATUS-CD TO EXST-STATUS-CD.
+           REWRITE SCZY7050EX-REC.
+           MOVE EXST-STATUS-CD     TO IXST-OUT-STATUS-CD.
+
+       3000-CORRECT-KJN-YMD.
+           MOVE IXST-NEW-KJN-YMD-FROM TO EXST-KJN-YMD-FROM.
+           MOVE IXST-NEW-KJN-YMD-TO   TO EXST-KJN-YMD-TO.
+           REWRITE SCZY7050EX-REC.
