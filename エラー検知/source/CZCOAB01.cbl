@@ -0,0 +1,66 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : CZCOAB01
+      *  Program name   : Access-denial audit INSERT routine
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 018
+      *
+      *  Called at the point a screen/task/report check against
+      *  ALL-MENU-USABLE, ALL-TASK-USABLE or ALL-REPORT-USABLE denies
+      *  access, so compliance review has REQUEST-ID/USER-NAME/
+      *  GYOUMU-GROUP-CODE plus which flag fired and when, instead of
+      *  a screen that just silently blocks.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CZCOAB01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DENY-LOG-FILE  ASSIGN TO "CZCOAB01DLF"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-DL-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DENY-LOG-FILE.
+           COPY CZCODENY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DL-STS                      PIC  X(02).
+       01  WS-NOW                         PIC  X(21).
+       01  WS-NOW-STAMP                   PIC  X(14).
+
+       LINKAGE SECTION.
+           COPY CZCOAB01
+               REPLACING ==05  PARM-CZCOAB01-ARG1==
+                      BY ==01  PARM-CZCOAB01-ARG1==
+                         ==05  PARM-CZCOAB01-ARG2==
+                      BY ==01  PARM-CZCOAB01-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-CZCOAB01-ARG1
+                                 PARM-CZCOAB01-ARG2.
+       0000-MAIN.
+           OPEN EXTEND DENY-LOG-FILE.
+           IF WS-DL-STS = "05" OR WS-DL-STS = "35"
+               OPEN OUTPUT DENY-LOG-FILE
+           END-IF.
+
+           MOVE REQUEST-ID          TO DL-REQUEST-ID.
+           MOVE USER-NAME           TO DL-USER-NAME.
+           MOVE GYOUMU-GROUP-CODE   TO DL-GYOUMU-GROUP-CODE.
+           MOVE DENY-FLAG-NAME      TO DL-FLAG-NAME.
+           ACCEPT WS-NOW FROM DATE YYYYMMDD.
+           MOVE WS-NOW(1:8)  TO WS-NOW-STAMP(1:8).
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)  TO WS-NOW-STAMP(9:6).
+           MOVE WS-NOW-STAMP        TO DL-DENY-TIME.
+           WRITE DENY-LOG-REC.
+
+           CLOSE DENY-LOG-FILE.
+           GOBACK.
