@@ -0,0 +1,113 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Program ID     : WOQAB02
+      *  Program name   : WOQSDCNS request failure replay
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 024
+      *
+      *  Called with the PGM-NAME/CAPTURE-TIME of one specific WOQLOG
+      *  row (request 024 asks to replay "a specific failed request",
+      *  not every failure ever logged) and writes a single REPLAY
+      *  request line naming the program/queue/message code to
+      *  resubmit, following the same "batch decides, request file
+      *  drives the follow-up action" split as TKDYAB02's RESUB-REQ-
+      *  FILE and TKDYAB04's AQRESUB-REQ-FILE, since no program in the
+      *  baseline actually talks to MQ directly.  The matched row is
+      *  stamped WL-REPLAYED-SW = "Y" so a repeat call with the same
+      *  key doesn't resubmit it again.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOQAB02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOQLOG-FILE      ASSIGN TO "WOQAB01LOG"
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS WS-WL-STS.
+           SELECT REPLAY-REQ-FILE  ASSIGN TO "WOQAB02RRQ"
+                  ORGANIZATION     IS SEQUENTIAL
+                  FILE STATUS      IS WS-RRQ-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOQLOG-FILE.
+           COPY WOQLOG.
+
+       FD  REPLAY-REQ-FILE.
+       01  REPLAY-REQ-LINE                PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WL-STS                      PIC  X(02).
+       01  WS-RRQ-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-REPLAY-CNT                  PIC  9(07)  VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY WOQAB02
+               REPLACING ==05  PARM-WOQAB02-ARG1==
+                      BY ==01  PARM-WOQAB02-ARG1==
+                         ==05  PARM-WOQAB02-ARG2==
+                      BY ==01  PARM-WOQAB02-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-WOQAB02-ARG1
+                                 PARM-WOQAB02-ARG2.
+       0000-MAIN.
+           MOVE "N" TO OXWL-FOUND-IND.
+           MOVE "N" TO OXWL-ALREADY-IND.
+           OPEN I-O WOQLOG-FILE.
+           IF WS-WL-STS = "05" OR WS-WL-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-LOG
+           END-IF.
+
+           OPEN EXTEND REPLAY-REQ-FILE.
+           PERFORM UNTIL WS-EOF
+               IF WL-PGM-NAME     = IXWL-PGM-NAME
+                  AND WL-CAPTURE-TIME = IXWL-CAPTURE-TIME
+                   MOVE "Y" TO OXWL-FOUND-IND
+                   IF WL-REPLAYED
+                       MOVE "Y" TO OXWL-ALREADY-IND
+                   ELSE
+                       PERFORM 3000-WRITE-REPLAY-REQ
+                       MOVE "Y" TO WL-REPLAYED-SW
+                       REWRITE WOQLOG-REC
+                   END-IF
+               END-IF
+               PERFORM 2000-READ-LOG
+           END-PERFORM.
+           CLOSE REPLAY-REQ-FILE.
+           IF WS-WL-STS NOT = "05" AND WS-WL-STS NOT = "35"
+               CLOSE WOQLOG-FILE
+           END-IF.
+           GOBACK.
+
+       2000-READ-LOG.
+           READ WOQLOG-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-REPLAY-REQ.
+           ADD 1 TO WS-REPLAY-CNT.
+           MOVE SPACE  TO REPLAY-REQ-LINE.
+           STRING "REPLAY PGM="       DELIMITED BY SIZE
+                  WL-PGM-NAME         DELIMITED BY SPACE
+                  " GETQ="            DELIMITED BY SIZE
+                  WL-GETQ-NAME        DELIMITED BY SPACE
+                  " MSGCODE="         DELIMITED BY SIZE
+                  WL-MSG-CODE         DELIMITED BY SPACE
+                  " RTN1="            DELIMITED BY SIZE
+                  WL-MDL-RTN1         DELIMITED BY SIZE
+                  " RTN2="            DELIMITED BY SIZE
+                  WL-MDL-RTN2         DELIMITED BY SIZE
+                  INTO REPLAY-REQ-LINE
+           END-STRING.
+           WRITE REPLAY-REQ-LINE.
