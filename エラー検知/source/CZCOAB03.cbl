@@ -0,0 +1,45 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : CZCOAB03
+      *  Program name   : Error-list accumulation helper
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 020
+      *
+      *  Appends one validation-failure message to the caller's
+      *  embedded CZCOMMONHEADER ERROR-LIST instead of letting
+      *  SYSTEM-ERROR-MSG get overwritten by whichever check ran
+      *  last. SYSTEM-ERROR-MSG is still kept in step with the most
+      *  recent message for callers that only check that one field.
+      *
+      *  Called once per validation failure against a request, so
+      *  every check the caller runs in sequence survives to the
+      *  operator instead of only the last one.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CZCOAB03.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           COPY CZCOAB03
+               REPLACING ==05  PARM-CZCOAB03-ARG1==
+                      BY ==01  PARM-CZCOAB03-ARG1==
+                         ==05  PARM-CZCOAB03-ARG2==
+                      BY ==01  PARM-CZCOAB03-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-CZCOAB03-ARG1
+                                 PARM-CZCOAB03-ARG2.
+       0000-MAIN.
+           MOVE NEW-ERROR-MSG  TO SYSTEM-ERROR-MSG.
+           IF ERROR-LIST-CNT < 20
+               ADD 1 TO ERROR-LIST-CNT
+               MOVE NEW-ERROR-MSG TO ERROR-LIST-MSG(ERROR-LIST-CNT)
+           END-IF.
+           GOBACK.
