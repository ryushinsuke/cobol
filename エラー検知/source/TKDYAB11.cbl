@@ -0,0 +1,129 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB11
+      *  Program name   : Stop-request elapsed-time report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 015
+      *
+      *  For every kidou in the day's TKDYAA31 extract with a
+      *  TEISHI-UKETSUKE-TIME on file, reports how many minutes
+      *  elapsed to TEISHI-KANRYOU-TIME (or flags the stop as still
+      *  pending if TEISHI-KANRYOU-TIME is not yet set), so operators
+      *  can tell when a kill request is hanging.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB11.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT    ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-EXT-STS.
+           SELECT TEISHI-RPT-FILE ASSIGN TO "TKDYAB11RPT"
+                  ORGANIZATION    IS SEQUENTIAL
+                  FILE STATUS     IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+       FD  TEISHI-RPT-FILE.
+       01  TEISHI-RPT-LINE                PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-RPT-STS                     PIC  X(02).
+       01  WS-EOF-SW                      PIC  X(01)  VALUE "N".
+           88  WS-EOF                     VALUE "Y".
+       01  WS-UKETSUKE-YMD                PIC  9(08).
+       01  WS-UKETSUKE-HMS                PIC  9(06).
+       01  WS-UKETSUKE-HH                 PIC  9(02).
+       01  WS-UKETSUKE-MM                 PIC  9(02).
+       01  WS-KANRYOU-YMD                 PIC  9(08).
+       01  WS-KANRYOU-HMS                 PIC  9(06).
+       01  WS-KANRYOU-HH                  PIC  9(02).
+       01  WS-KANRYOU-MM                  PIC  9(02).
+       01  WS-UKETSUKE-INT                PIC  S9(09) COMP-3.
+       01  WS-KANRYOU-INT                 PIC  S9(09) COMP-3.
+       01  WS-ELAPSED-MIN                 PIC  S9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           OPEN OUTPUT TEISHI-RPT-FILE.
+
+           PERFORM 2000-READ-EXT.
+           PERFORM UNTIL WS-EOF
+               IF TEISHI-UKETSUKE-TIME NOT = SPACE
+                   PERFORM 3000-REPORT-ONE
+               END-IF
+               PERFORM 2000-READ-EXT
+           END-PERFORM.
+
+           CLOSE TKDYAA31-EXT.
+           CLOSE TEISHI-RPT-FILE.
+           GOBACK.
+
+       2000-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-REPORT-ONE.
+           IF TEISHI-KANRYOU-TIME = SPACE
+               PERFORM 3100-PRINT-PENDING
+           ELSE
+               PERFORM 3200-PRINT-ELAPSED
+           END-IF.
+
+       3100-PRINT-PENDING.
+           MOVE SPACE  TO TEISHI-RPT-LINE.
+           STRING GYOMU-TASK-ID        DELIMITED BY SIZE
+                  " KIDOU="             DELIMITED BY SIZE
+                  KIDOU-ID              DELIMITED BY SIZE
+                  " STOP REQUESTED "    DELIMITED BY SIZE
+                  TEISHI-UKETSUKE-TIME  DELIMITED BY SIZE
+                  " - STILL PENDING"    DELIMITED BY SIZE
+                  INTO TEISHI-RPT-LINE
+           END-STRING.
+           WRITE TEISHI-RPT-LINE.
+
+      *---------- cross-midnight-safe elapsed-minute calculation,
+      *           same FUNCTION INTEGER-OF-DATE convention as
+      *           TKDYAB03's timeout check
+       3200-PRINT-ELAPSED.
+           MOVE TEISHI-UKETSUKE-TIME(1:8)  TO WS-UKETSUKE-YMD.
+           MOVE TEISHI-UKETSUKE-TIME(9:6)  TO WS-UKETSUKE-HMS.
+           MOVE WS-UKETSUKE-HMS(1:2)       TO WS-UKETSUKE-HH.
+           MOVE WS-UKETSUKE-HMS(3:2)       TO WS-UKETSUKE-MM.
+           MOVE TEISHI-KANRYOU-TIME(1:8)   TO WS-KANRYOU-YMD.
+           MOVE TEISHI-KANRYOU-TIME(9:6)   TO WS-KANRYOU-HMS.
+           MOVE WS-KANRYOU-HMS(1:2)        TO WS-KANRYOU-HH.
+           MOVE WS-KANRYOU-HMS(3:2)        TO WS-KANRYOU-MM.
+           COMPUTE WS-UKETSUKE-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-UKETSUKE-YMD) * 1440)
+               + (WS-UKETSUKE-HH * 60) + WS-UKETSUKE-MM.
+           COMPUTE WS-KANRYOU-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-KANRYOU-YMD) * 1440)
+               + (WS-KANRYOU-HH * 60) + WS-KANRYOU-MM.
+           COMPUTE WS-ELAPSED-MIN =
+               WS-KANRYOU-INT - WS-UKETSUKE-INT.
+
+           MOVE SPACE  TO TEISHI-RPT-LINE.
+           STRING GYOMU-TASK-ID        DELIMITED BY SIZE
+                  " KIDOU="             DELIMITED BY SIZE
+                  KIDOU-ID              DELIMITED BY SIZE
+                  " ELAPSED-MIN="       DELIMITED BY SIZE
+                  WS-ELAPSED-MIN        DELIMITED BY SIZE
+                  INTO TEISHI-RPT-LINE
+           END-STRING.
+           WRITE TEISHI-RPT-LINE.
