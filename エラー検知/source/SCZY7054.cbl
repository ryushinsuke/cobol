@@ -0,0 +1,63 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : SCZY7054
+      *  Program name   : REP-ANY-CD decode lookup
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 032
+      *
+      *  Looks up a REP-ID/REP-ANY-CD pair against REPANYCD so a
+      *  caller preparing a SCZY7050 or SCZY7080 call can decode what
+      *  REP-ANY-CD actually means for that report instead of
+      *  carrying the meaning as tribal knowledge.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SCZY7054.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPANYCD-FILE  ASSIGN TO "REPANYCD"
+                  ORGANIZATION   IS INDEXED
+                  ACCESS MODE    IS RANDOM
+                  RECORD KEY     IS RAC-KEY
+                  FILE STATUS    IS WS-RAC-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPANYCD-FILE.
+           COPY REPANYCD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RAC-STS                      PIC  X(02).
+
+       LINKAGE SECTION.
+           COPY SCZY7054
+               REPLACING ==05  PARM-SCZY7054-ARG1==
+                      BY ==01  PARM-SCZY7054-ARG1==
+                         ==05  PARM-SCZY7054-ARG2==
+                      BY ==01  PARM-SCZY7054-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-SCZY7054-ARG1
+                                 PARM-SCZY7054-ARG2.
+       0000-MAIN.
+           MOVE "N" TO IXRA-FOUND-IND.
+           MOVE SPACE TO IXRA-DECODE-DESC.
+           OPEN INPUT REPANYCD-FILE.
+           IF WS-RAC-STS = "00"
+               MOVE IXRA-REP-ID      TO RAC-REP-ID
+               MOVE IXRA-REP-ANY-CD  TO RAC-REP-ANY-CD
+               READ REPANYCD-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y"             TO IXRA-FOUND-IND
+                       MOVE RAC-DECODE-DESC TO IXRA-DECODE-DESC
+               END-READ
+               CLOSE REPANYCD-FILE
+           END-IF.
+           GOBACK.
