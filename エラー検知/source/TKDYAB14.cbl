@@ -0,0 +1,121 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB14
+      *  Program name   : Startup-route trending report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 029
+      *
+      *  Reads the day's TKDYAA31 extract and counts GYOMU-TASK-ID
+      *  rows per KIDOU-KEIRO (startup route) value, so a shift over
+      *  several days can see whether kidou are trending away from
+      *  their normal startup route, using the same in-memory OCCURS
+      *  table technique as TKDYAB13's data-source lineage report.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB14.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-FILE  ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-TKDY-STS.
+           SELECT ROUTE-RPT-FILE ASSIGN TO "TKDYAB14RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-FILE.
+       01  TKDYAA31-REC.
+           COPY TKDYAA31.
+
+       FD  ROUTE-RPT-FILE.
+       01  ROUTE-RPT-LINE                   PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TKDY-STS                      PIC  X(02).
+       01  WS-RPT-STS                       PIC  X(02).
+       01  WS-EOF-SW                        PIC  X(01)  VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+
+       01  WS-R-MAX                         PIC  9(04)  VALUE ZERO.
+       01  WS-R-IDX                         PIC  9(04).
+       01  WS-R-TBL.
+           05  WS-R-ENTRY                       OCCURS 50
+                                                 INDEXED BY WS-R-IX.
+               10  WS-R-KEIRO                     PIC  X(01).
+               10  WS-R-CNT                       PIC  9(07).
+
+       01  WS-FOUND-SW                      PIC  X(01).
+           88  WS-FOUND                     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-FILE.
+           IF WS-TKDY-STS = "05" OR WS-TKDY-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-EXT
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               PERFORM 3000-ACCUMULATE-ONE
+               PERFORM 2000-READ-EXT
+           END-PERFORM.
+           IF WS-TKDY-STS NOT = "05" AND WS-TKDY-STS NOT = "35"
+               CLOSE TKDYAA31-FILE
+           END-IF.
+
+           OPEN OUTPUT ROUTE-RPT-FILE.
+           PERFORM 4000-PRINT-ONE
+               VARYING WS-R-IDX FROM 1 BY 1
+               UNTIL WS-R-IDX > WS-R-MAX.
+           CLOSE ROUTE-RPT-FILE.
+           GOBACK.
+
+       2000-READ-EXT.
+           READ TKDYAA31-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-ACCUMULATE-ONE.
+           PERFORM 3100-FIND-ENTRY.
+           IF NOT WS-FOUND
+               IF WS-R-MAX < 50
+                   ADD 1 TO WS-R-MAX
+                   MOVE KIDOU-KEIRO    TO WS-R-KEIRO(WS-R-MAX)
+                   MOVE ZERO           TO WS-R-CNT(WS-R-MAX)
+                   MOVE WS-R-MAX       TO WS-R-IDX
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+           ADD 1 TO WS-R-CNT(WS-R-IDX).
+
+       3100-FIND-ENTRY.
+           MOVE "N" TO WS-FOUND-SW.
+           MOVE ZERO TO WS-R-IDX.
+           PERFORM VARYING WS-R-IX FROM 1 BY 1
+                   UNTIL WS-R-IX > WS-R-MAX
+                      OR WS-FOUND
+               IF WS-R-KEIRO(WS-R-IX) = KIDOU-KEIRO
+                   MOVE "Y"      TO WS-FOUND-SW
+                   MOVE WS-R-IX  TO WS-R-IDX
+               END-IF
+           END-PERFORM.
+
+       4000-PRINT-ONE.
+           MOVE SPACE  TO ROUTE-RPT-LINE.
+           STRING "KEIRO="            DELIMITED BY SIZE
+                  WS-R-KEIRO(WS-R-IDX)      DELIMITED BY SIZE
+                  " CNT="              DELIMITED BY SIZE
+                  WS-R-CNT(WS-R-IDX)         DELIMITED BY SIZE
+                  INTO ROUTE-RPT-LINE
+           END-STRING.
+           WRITE ROUTE-RPT-LINE.
