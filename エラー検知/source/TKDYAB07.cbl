@@ -0,0 +1,61 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB07
+      *  Program name   : Upload-error detail INSERT routine
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 013
+      *
+      *  Called once per rejected source-file record by an upload
+      *  process, so the row number / field / reject reason behind a
+      *  TKDYAA31 kidou's UPLOAD-ERR-KENSU count is on file for the
+      *  TKDYAB08 detail report to read back.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UPLDERR-FILE   ASSIGN TO "TKDYAB07UEF"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-UE-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UPLDERR-FILE.
+           COPY UPLDERR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-UE-STS                      PIC  X(02).
+
+       LINKAGE SECTION.
+           COPY TKDYAB07
+               REPLACING ==05  PARM-TKDYAB07-ARG1==
+                      BY ==01  PARM-TKDYAB07-ARG1==
+                         ==05  PARM-TKDYAB07-ARG2==
+                      BY ==01  PARM-TKDYAB07-ARG2==.
+
+       PROCEDURE DIVISION USING PARM-TKDYAB07-ARG1
+                                 PARM-TKDYAB07-ARG2.
+       0000-MAIN.
+           OPEN EXTEND UPLDERR-FILE.
+           IF WS-UE-STS = "05" OR WS-UE-STS = "35"
+               OPEN OUTPUT UPLDERR-FILE
+           END-IF.
+
+           MOVE RIYO-CMP-CD      TO UE-RIYO-CMP-CD.
+           MOVE SYORI-YMD        TO UE-SYORI-YMD.
+           MOVE KIDOU-ID         TO UE-KIDOU-ID.
+           MOVE GYOMU-TASK-ID    TO UE-GYOMU-TASK-ID.
+           MOVE ROW-NO           TO UE-ROW-NO.
+           MOVE FIELD-NAME       TO UE-FIELD-NAME.
+           MOVE REJECT-REASON    TO UE-REJECT-REASON.
+           WRITE UPLDERR-REC.
+
+           CLOSE UPLDERR-FILE.
+           GOBACK.
