@@ -0,0 +1,154 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB08
+      *  Program name   : Upload-error detail report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 013
+      *
+      *  For every kidou in the day's TKDYAA31 extract whose
+      *  UPLOAD-ERR-KENSU is non-zero, lists every matching row from
+      *  the TKDYAB07 detail file (row number, field, rejection
+      *  reason) so operators can fix the source file without
+      *  re-running the upload blind.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT   ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-EXT-STS.
+           SELECT UPLDERR-FILE   ASSIGN TO "TKDYAB07UEF"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-UE-STS.
+           SELECT UPLDERR-RPT    ASSIGN TO "TKDYAB08RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+       FD  UPLDERR-FILE.
+           COPY UPLDERR.
+
+       FD  UPLDERR-RPT.
+       01  UPLDERR-RPT-LINE               PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                     PIC  X(02).
+       01  WS-UE-STS                      PIC  X(02).
+       01  WS-RPT-STS                     PIC  X(02).
+       01  WS-EXT-EOF-SW                  PIC  X(01)  VALUE "N".
+           88  WS-EXT-EOF                 VALUE "Y".
+       01  WS-UE-EOF-SW                   PIC  X(01)  VALUE "N".
+           88  WS-UE-EOF                  VALUE "Y".
+
+      *---------- the detail file is loaded once into a working table
+      *           so it can be scanned once per errored kidou; a
+      *           day's detail volume is bounded the same way a day's
+      *           kidou count is elsewhere in this family
+       01  WS-UE-CNT                      PIC  9(05)  VALUE ZERO.
+       01  WS-UE-TBL.
+           05  WS-UE-ROW  OCCURS 9999.
+               10  WS-UE-T-RIYO-CMP-CD     PIC  X(04).
+               10  WS-UE-T-SYORI-YMD       PIC  9(08).
+               10  WS-UE-T-KIDOU-ID        PIC  X(04).
+               10  WS-UE-T-GYOMU-TASK-ID   PIC  X(07).
+               10  WS-UE-T-ROW-NO          PIC  9(07).
+               10  WS-UE-T-FIELD-NAME      PIC  X(30).
+               10  WS-UE-T-REJECT-REASON   PIC  X(80).
+
+       01  WS-UE-IDX                      PIC  9(05).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           OPEN OUTPUT UPLDERR-RPT.
+
+           PERFORM 1000-LOAD-DETAIL-TABLE.
+
+           PERFORM 2000-READ-EXT.
+           PERFORM UNTIL WS-EXT-EOF
+               IF UPLOAD-ERR-KENSU > ZERO
+                   PERFORM 3000-PRINT-KIDOU-DETAIL
+               END-IF
+               PERFORM 2000-READ-EXT
+           END-PERFORM.
+
+           CLOSE TKDYAA31-EXT.
+           CLOSE UPLDERR-RPT.
+           GOBACK.
+
+      *---------- read the whole TKDYAB07 detail file once
+       1000-LOAD-DETAIL-TABLE.
+           OPEN INPUT UPLDERR-FILE.
+           IF WS-UE-STS = "05" OR WS-UE-STS = "35"
+               SET WS-UE-EOF TO TRUE
+           ELSE
+               PERFORM 1100-READ-DETAIL
+           END-IF.
+           PERFORM UNTIL WS-UE-EOF
+               ADD 1 TO WS-UE-CNT
+               MOVE UE-RIYO-CMP-CD    TO WS-UE-T-RIYO-CMP-CD(WS-UE-CNT)
+               MOVE UE-SYORI-YMD      TO WS-UE-T-SYORI-YMD(WS-UE-CNT)
+               MOVE UE-KIDOU-ID       TO WS-UE-T-KIDOU-ID(WS-UE-CNT)
+               MOVE UE-GYOMU-TASK-ID
+                 TO WS-UE-T-GYOMU-TASK-ID(WS-UE-CNT)
+               MOVE UE-ROW-NO         TO WS-UE-T-ROW-NO(WS-UE-CNT)
+               MOVE UE-FIELD-NAME     TO WS-UE-T-FIELD-NAME(WS-UE-CNT)
+               MOVE UE-REJECT-REASON
+                 TO WS-UE-T-REJECT-REASON(WS-UE-CNT)
+               PERFORM 1100-READ-DETAIL
+           END-PERFORM.
+           IF WS-UE-STS NOT = "05" AND WS-UE-STS NOT = "35"
+               CLOSE UPLDERR-FILE
+           END-IF.
+
+       1100-READ-DETAIL.
+           READ UPLDERR-FILE
+               AT END
+                   SET WS-UE-EOF TO TRUE
+           END-READ.
+
+       2000-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EXT-EOF TO TRUE
+           END-READ.
+
+      *---------- print every detail row for the current kidou's key
+       3000-PRINT-KIDOU-DETAIL.
+           PERFORM VARYING WS-UE-IDX FROM 1 BY 1
+                   UNTIL WS-UE-IDX > WS-UE-CNT
+               IF WS-UE-T-RIYO-CMP-CD(WS-UE-IDX)   = RIYO-CMP-CD
+                  AND WS-UE-T-SYORI-YMD(WS-UE-IDX)  = SYORI-YMD
+                  AND WS-UE-T-KIDOU-ID(WS-UE-IDX)   = KIDOU-ID
+                  AND WS-UE-T-GYOMU-TASK-ID(WS-UE-IDX) = GYOMU-TASK-ID
+                   PERFORM 3100-PRINT-ONE-DETAIL
+               END-IF
+           END-PERFORM.
+
+       3100-PRINT-ONE-DETAIL.
+           MOVE SPACE  TO UPLDERR-RPT-LINE.
+           STRING GYOMU-TASK-ID              DELIMITED BY SIZE
+                  " ROW="                     DELIMITED BY SIZE
+                  WS-UE-T-ROW-NO(WS-UE-IDX)   DELIMITED BY SIZE
+                  " FIELD="                   DELIMITED BY SIZE
+                  WS-UE-T-FIELD-NAME(WS-UE-IDX)
+                                               DELIMITED BY SIZE
+                  " REASON="                  DELIMITED BY SIZE
+                  WS-UE-T-REJECT-REASON(WS-UE-IDX)
+                                               DELIMITED BY SIZE
+                  INTO UPLDERR-RPT-LINE
+           END-STRING.
+           WRITE UPLDERR-RPT-LINE.
