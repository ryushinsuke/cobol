@@ -0,0 +1,129 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Program ID     : TKDYAB15
+      *  Program name   : Batch-window SLA report
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 030
+      *
+      *  Complements TKDYAB03's live timeout monitor with a
+      *  historical view: for every completed kidou in the day's
+      *  TKDYAA31 extract, computes the actual elapsed minutes
+      *  between JIKOU-START-TIME and JIKOU-END-TIME and reports
+      *  whether it stayed within its TIMEOUT-MINUTES window, using
+      *  the same cross-midnight-safe FUNCTION INTEGER-OF-DATE
+      *  technique as TKDYAB03/TKDYAB11.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TKDYAB15.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TKDYAA31-EXT   ASSIGN TO "TKDYAA31EXT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-EXT-STS.
+           SELECT SLA-RPT-FILE   ASSIGN TO "TKDYAB15RPT"
+                  ORGANIZATION   IS SEQUENTIAL
+                  FILE STATUS    IS WS-RPT-STS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TKDYAA31-EXT.
+       01  TKDYAA31-EXT-REC.
+           COPY TKDYAA31.
+
+       FD  SLA-RPT-FILE.
+       01  SLA-RPT-LINE                    PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXT-STS                      PIC  X(02).
+       01  WS-RPT-STS                      PIC  X(02).
+       01  WS-EOF-SW                       PIC  X(01)  VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+
+       01  WS-START-INT                    PIC  S9(09) COMP-3.
+       01  WS-END-INT                      PIC  S9(09) COMP-3.
+       01  WS-ELAPSED-MIN                  PIC  S9(07)  VALUE ZERO.
+      *---------- working breakdown of JIKOU-START-TIME/JIKOU-END-TIME
+      *           (YYYYMMDDHHMMSS)
+       01  WS-START-YMD                    PIC  9(08).
+       01  WS-START-HMS                    PIC  9(06).
+       01  WS-START-HH                     PIC  9(02).
+       01  WS-START-MM                     PIC  9(02).
+       01  WS-END-YMD                      PIC  9(08).
+       01  WS-END-HMS                      PIC  9(06).
+       01  WS-END-HH                       PIC  9(02).
+       01  WS-END-MM                       PIC  9(02).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  TKDYAA31-EXT.
+           IF WS-EXT-STS = "05" OR WS-EXT-STS = "35"
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM 2000-READ-EXT
+           END-IF.
+
+           OPEN OUTPUT SLA-RPT-FILE.
+           PERFORM UNTIL WS-EOF
+               IF JIKOU-START-TIME NOT = SPACE
+                  AND JIKOU-END-TIME NOT = SPACE
+                   PERFORM 3000-CHECK-WINDOW
+               END-IF
+               PERFORM 2000-READ-EXT
+           END-PERFORM.
+           CLOSE SLA-RPT-FILE.
+           IF WS-EXT-STS NOT = "05" AND WS-EXT-STS NOT = "35"
+               CLOSE TKDYAA31-EXT
+           END-IF.
+           GOBACK.
+
+       2000-READ-EXT.
+           READ TKDYAA31-EXT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-CHECK-WINDOW.
+           MOVE JIKOU-START-TIME(1:8)  TO WS-START-YMD.
+           MOVE JIKOU-START-TIME(9:6)  TO WS-START-HMS.
+           MOVE WS-START-HMS(1:2)      TO WS-START-HH.
+           MOVE WS-START-HMS(3:2)      TO WS-START-MM.
+           MOVE JIKOU-END-TIME(1:8)    TO WS-END-YMD.
+           MOVE JIKOU-END-TIME(9:6)    TO WS-END-HMS.
+           MOVE WS-END-HMS(1:2)        TO WS-END-HH.
+           MOVE WS-END-HMS(3:2)        TO WS-END-MM.
+           COMPUTE WS-START-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-START-YMD) * 1440)
+               + (WS-START-HH * 60) + WS-START-MM.
+           COMPUTE WS-END-INT =
+               (FUNCTION INTEGER-OF-DATE(WS-END-YMD) * 1440)
+               + (WS-END-HH * 60) + WS-END-MM.
+           COMPUTE WS-ELAPSED-MIN = WS-END-INT - WS-START-INT.
+
+           MOVE SPACE  TO SLA-RPT-LINE.
+           IF WS-ELAPSED-MIN > TIMEOUT-MINUTES
+               STRING GYOMU-TASK-ID      DELIMITED BY SIZE
+                      " ELAPSED-MIN="    DELIMITED BY SIZE
+                      WS-ELAPSED-MIN     DELIMITED BY SIZE
+                      " LIMIT="          DELIMITED BY SIZE
+                      TIMEOUT-MINUTES    DELIMITED BY SIZE
+                      " SLA BREACH"      DELIMITED BY SIZE
+                      INTO SLA-RPT-LINE
+               END-STRING
+           ELSE
+               STRING GYOMU-TASK-ID      DELIMITED BY SIZE
+                      " ELAPSED-MIN="    DELIMITED BY SIZE
+                      WS-ELAPSED-MIN     DELIMITED BY SIZE
+                      " LIMIT="          DELIMITED BY SIZE
+                      TIMEOUT-MINUTES    DELIMITED BY SIZE
+                      " WITHIN SLA"      DELIMITED BY SIZE
+                      INTO SLA-RPT-LINE
+               END-STRING
+           END-IF.
+           WRITE SLA-RPT-LINE.
