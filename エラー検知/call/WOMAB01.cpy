@@ -0,0 +1,19 @@
+      ******************************************************************
+      *
+      *  System ID      : WOM
+      *  System name    : Server infrastructure middleware
+      *  Copybook ID    : WOMAB01.cpy
+      *  Copybook name  : AIFA transaction capture call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - requests 021/022
+      *
+      ******************************************************************
+      *---------- argument IN-1: the AIFA header fields to capture -
+      *           the caller's own embedded WOMCMAIFA is passed in
+      *           directly since every field named here already
+      *           exists on it with the same name
+             05  PARM-WOMAB01-ARG1.
+                 COPY WOMCMAIFA.CPY.
