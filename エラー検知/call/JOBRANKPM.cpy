@@ -0,0 +1,29 @@
+      ******************************************************************
+      *
+      *  System ID      : WOM
+      *  System name    : Server infrastructure middleware
+      *  Copybook ID    : JOBRANKPM.cpy
+      *  Copybook name  : Job-rank-to-permission mapping registry record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 023
+      *
+      *  One row per business rank code that can appear in any of
+      *  WOMCMAIFA's JOB-RANK-01..10 slots, telling a report or
+      *  authorization check which of the menu/task/report usability
+      *  grants that rank carries.
+      *
+      ******************************************************************
+       01  JOBRANKPM-REC.
+      *---------- key: a JOB-RANK-nn value as captured on WOMCMAIFA
+           05  JRP-JOB-RANK               PIC  X(02).
+      *---------- human-readable name for this rank
+           05  JRP-RANK-NAME              PIC  X(20).
+      *---------- menu usability granted to this rank
+           05  JRP-MENU-USABLE            PIC  X(01).
+      *---------- business-task usability granted to this rank
+           05  JRP-TASK-USABLE            PIC  X(01).
+      *---------- report usability granted to this rank
+           05  JRP-REPORT-USABLE          PIC  X(01).
