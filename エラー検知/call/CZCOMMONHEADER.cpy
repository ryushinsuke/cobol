@@ -45,3 +45,13 @@
        10  SYSTEM-ERROR-MSG                  PIC  X(60).
       *----------  予備
        10  FILLER                            PIC  X(35).
+      *---------- number of entries actually stored in ERROR-LIST
+      *           below (request 020) - SYSTEM-ERROR-MSG above still
+      *           carries the most recent message for callers that
+      *           only ever checked that one field
+       10  ERROR-LIST-CNT                    PIC  9(02).
+      *---------- every validation failure against this request, in
+      *           the order they were raised, so operators see the
+      *           whole list in one pass instead of fix-one/rerun
+       10  ERROR-LIST  OCCURS 20.
+           15  ERROR-LIST-MSG                 PIC  X(60).
