@@ -43,7 +43,26 @@
       *---------- メッセージID
                    20  MSG-ID                PIC  X(07).
       *---------- 置換文字
+      *           widened from 5 to 10 slots so longer reconciliation
+      *           messages don't have to cram two values into one
+      *           30-byte slot (request 009)
                    20  TIKAN-MOJI.
-                     25 TK-MOJI  OCCURS  5   PIC  X(30).
+                     25 TK-MOJI  OCCURS  10  PIC  X(30).
       *---------- フリーメッセージ
                    20  FREE-MSG              PIC  X(200).
+      *---------- アーギュメントIN/OUT-3
+      *           MESSAGE-AREA is capped at OCCURS 999; a caller with
+      *           more portfolios than that for one day/kidou chains
+      *           multiple calls instead of silently truncating.
+             05  PARM-SCZY7080-ARG3.
+      *---------- this call's sequence number within the day's chain
+      *           (1 on the first call, 2+ on each continuation call)
+               10  SCZY7080-CHAIN-SEQ        PIC  9(03).
+      *---------- number of MESSAGE-AREA entries actually inserted
+      *           by this call (returned)
+               10  SCZY7080-INSERTED-CNT     PIC  9(03).
+      *---------- 'Y' if this call's MESSAGE-AREA was completely full
+      *           (all 999 entries used), meaning the caller should
+      *           issue another call with SCZY7080-CHAIN-SEQ + 1 for
+      *           any remaining portfolios (returned)
+               10  SCZY7080-OVERFLOW-IND     PIC  X(01).
