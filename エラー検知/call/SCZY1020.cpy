@@ -43,6 +43,50 @@
       *---------- îúQ|jú
              10  IXCAL-KJN-2-YOBI       PIC  S9(02) COMP-3.
       *---------- ZoútcÆúïúæª
-         05  PARM-SCZY1020-ARG2.                                       
+      *---------- calendar-id: selects the market/house calendar to
+      *           apply (e.g. HOUS/TSE0/NYSE/LDN0) - request 000
+         05  PARM-SCZY1020-ARG2.
              10  IXCAL-HIZUKE-KBN       PIC  X(04).
+      *---------- ARG3: chained business-day fallback list - request 001
+      *           valid IXCAL-FUNCTION codes:
+      *             1 = single business-day adjustment (ARG1 only)
+      *             2 = date difference between YMD1 and YMD2
+      *             3 = chained fallback adjustment using ARG3 below
+      *             4 = validate that IXCAL-HIZUKE-KBN is a calendar
+      *                 ID CALMSTR actually knows about (request 016) -
+      *                 result comes back in IXCAL-CAL-VALID-IND below
+      *           IXCAL-TANI-KBN additional unit codes - request 002:
+      *             H = semi-monthly (half-month / 15-day buckets)
+      *             C = custom settlement cycle T+N (N = IXCAL-DAYS)
+         05  PARM-SCZY1020-ARG3.
+      *---------- number of fallback directions actually supplied
+             10  IXCAL-ZENGO-CNT        PIC  9(02).
+      *---------- ordered fallback directions, applied in sequence
+      *           until a business day is reached or the list is
+      *           exhausted (each entry: B=before, A=after)
+             10  IXCAL-ZENGO-ENT  OCCURS 10.
+                 15  IXCAL-ZENGO-DIR    PIC  X(01).
+      *---------- number of fallback steps actually applied on return
+             10  IXCAL-ZENGO-APPLIED    PIC  9(02).
+      *---------- function 4 result: Y = IXCAL-HIZUKE-KBN has at
+      *           least one CALMSTR row, N = no calendar definition
+      *           found for that ID (request 016)
+             10  IXCAL-CAL-VALID-IND    PIC  X(01).
+      *---------- ARG4: fiscal-period rollover pre-check - request 033
+      *             5 = check whether IXCAL-SYS-DATE and
+      *                 IXCAL-SYORI-YMD fall in different fiscal
+      *                 periods for IXCAL-HIZUKE-KBN (no FISCAL-YEAR/
+      *                 period field exists anywhere in the
+      *                 baseline, so a fiscal period is taken here as
+      *                 a calendar month - a judgment call); also
+      *                 validates IXCAL-HIZUKE-KBN the same way
+      *                 function 4 does, into IXCAL-CAL-VALID-IND
+      *                 above
+         05  PARM-SCZY1020-ARG4.
+             10  IXCAL-SYS-DATE          PIC  9(08).
+             10  IXCAL-SYORI-YMD         PIC  9(08).
+      *---------- Y = SYS-DATE and SYORI-YMD fall in different fiscal
+      *           periods, N = same period, SPACE = not computed
+      *           (e.g. calendar ID was not valid)
+             10  IXCAL-ROLLOVER-PENDING-IND PIC  X(01).
                 
\ No newline at end of file
