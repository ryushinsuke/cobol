@@ -0,0 +1,29 @@
+      ******************************************************************
+      *
+      *  System ID      : WOM
+      *  System name    : Server infrastructure middleware
+      *  Copybook ID    : AIFALOG.cpy
+      *  Copybook name  : AIFA transaction health/latency log record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - requests 021/022
+      *
+      *  One row per AIFA-based middleware transaction, captured by
+      *  WOMAB01 so the health dashboard (WOMAB02) and the RPC
+      *  latency trend report (WOMAB03) have something to aggregate
+      *  instead of only ever seeing WOMCMAIFA per-transaction and
+      *  reactively.
+      *
+      ******************************************************************
+       01  AIFALOG-REC.
+           05  AL-SV-GROUP                PIC  X(31).
+           05  AL-SV-NAME                 PIC  X(31).
+           05  AL-AP-COMPLETE-ST          PIC  X(01).
+           05  AL-MDL-COMPL-ST            PIC  X(01).
+           05  AL-TROUBLE-SW              PIC  X(01).
+           05  AL-FORCE-SW                PIC  X(01).
+           05  AL-RLY-RPC-TM              PIC  S9(04).
+           05  AL-PROC-DATE               PIC  X(08).
+           05  AL-CAPTURE-TIME            PIC  X(14).
