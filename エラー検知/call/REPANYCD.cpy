@@ -0,0 +1,25 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : REPANYCD.cpy
+      *  Copybook name  : Report arbitrary-code decode registry
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 032
+      *
+      *  One row per REP-ID/REP-ANY-CD combination seen on SCZY7050
+      *  or SCZY7080 calls, telling SCZY7054 what that arbitrary code
+      *  actually means for that report - REP-ANY-CD is a free-form
+      *  50-byte field with no shared legend anywhere in the
+      *  baseline, so this registry is how a caller decodes it
+      *  instead of hardcoding the meaning per report.
+      *
+      ******************************************************************
+       01  REPANYCD-REC.
+           05  RAC-KEY.
+               10  RAC-REP-ID                 PIC  X(08).
+               10  RAC-REP-ANY-CD             PIC  X(50).
+           05  RAC-DECODE-DESC                PIC  X(60).
