@@ -0,0 +1,23 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : SCZY7053.cpy
+      *  Copybook name  : Fund/portfolio master validation call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 031
+      *
+      ******************************************************************
+      *---------- argument IN-1: the FUND-CD/PTF-CD/HYK-KRTU-CD
+      *           combination to validate
+             05  PARM-SCZY7053-ARG1.
+                 10  IXFP-FUND-CD             PIC  X(12).
+                 10  IXFP-PTF-CD              PIC  X(04).
+                 10  IXFP-HYK-KRTU-CD         PIC  X(04).
+      *---------- argument OUT-2: Y = combination is on file and in
+      *           service
+             05  PARM-SCZY7053-ARG2.
+                 10  IXFP-VALID-IND           PIC  X(01).
