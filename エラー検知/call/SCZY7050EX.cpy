@@ -0,0 +1,37 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : SCZY7050EX.cpy
+      *  Copybook name  : Execution-status management detail record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 026
+      *
+      *  One row per execution-status detail registered through
+      *  SCZY7050, keyed by the same eight business fields the INSERT
+      *  routine receives on PARM-SCZY7050-ARG1, so SCZY7051 can
+      *  update or query a row by that same key afterwards.
+      *
+      ******************************************************************
+       01  SCZY7050EX-REC.
+           05  EXST-KEY.
+               10  EXST-RIYO-CMP-CD           PIC  X(04).
+               10  EXST-SYORI-YMD             PIC  9(08).
+               10  EXST-KIDOU-ID              PIC  X(04).
+               10  EXST-GYOMU-TASK-ID         PIC  X(07).
+               10  EXST-FUND-CD               PIC  X(12).
+               10  EXST-PTF-CD                PIC  X(04).
+               10  EXST-HYK-KRTU-CD           PIC  X(04).
+               10  EXST-REP-ID                PIC  X(08).
+           05  EXST-REP-ANY-CD                PIC  X(50).
+           05  EXST-KJN-YMD-FROM              PIC  9(08).
+           05  EXST-KJN-YMD-TO                PIC  9(08).
+      *---------- 0=registered, 1=in progress, 2=complete, 9=error -
+      *           no legend exists in the baseline for this field, so
+      *           this is a judgment call documented here
+           05  EXST-STATUS-CD                 PIC  X(01).
+           05  EXST-UPD-DATE                  PIC  9(08).
+           05  EXST-UPD-TIME                  PIC  9(06).
