@@ -0,0 +1,29 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : MSGTMPL.cpy
+      *  Copybook name  : SCZY7080 message-template registry record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 008
+      *
+      *  One row per MSG-ID used by SCZY7080, telling an operator what
+      *  the message means and how many of its TK-MOJI placeholders
+      *  (%01%..%10%, per the SCZY7081 rendering convention) are
+      *  actually used by that template.
+      *
+      ******************************************************************
+       01  MSGTMPL-REC.
+      *---------- key: the MSG-ID recorded on SCZY7080 rows
+           05  MT-TEMPLATE-MSG-ID         PIC  X(07).
+      *---------- human-readable description of what this message means
+           05  MT-TEMPLATE-DESC           PIC  X(60).
+      *---------- the template text itself, with %01%..%10% placeholders
+           05  MT-TEMPLATE-TEXT           PIC  X(200).
+      *---------- how many of the ten TK-MOJI slots this template uses
+      *           (widened from one digit alongside TK-MOJI itself,
+      *           request 009)
+           05  MT-TEMPLATE-SLOT-CNT       PIC  9(02).
