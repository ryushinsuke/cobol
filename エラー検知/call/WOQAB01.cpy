@@ -0,0 +1,19 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Copybook ID    : WOQAB01.cpy
+      *  Copybook name  : WOQSDCNS failure capture call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 024
+      *
+      ******************************************************************
+      *---------- argument IN-1: the failed WOQSDCNS packet to log -
+      *           the caller's own WOQSDCNS area is passed in
+      *           directly since every field named here already
+      *           exists on it with the same name
+             05  PARM-WOQAB01-ARG1.
+                 COPY WOQSDCNS.CPY.
