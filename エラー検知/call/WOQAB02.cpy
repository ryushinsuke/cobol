@@ -0,0 +1,25 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Copybook ID    : WOQAB02.cpy
+      *  Copybook name  : WOQSDCNS request failure replay call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 024
+      *
+      ******************************************************************
+      *---------- argument IN-1: identifies the one WOQLOG row to
+      *           replay - WL-PGM-NAME/WL-CAPTURE-TIME together are
+      *           the row's natural identifier (capture time is to
+      *           the second, so this assumes the same program isn't
+      *           logging two failures in the same second)
+             05  PARM-WOQAB02-ARG1.
+                 10  IXWL-PGM-NAME          PIC  X(16).
+                 10  IXWL-CAPTURE-TIME      PIC  X(14).
+      *---------- argument OUT-2: result of the replay attempt
+             05  PARM-WOQAB02-ARG2.
+                 10  OXWL-FOUND-IND         PIC  X(01).
+                 10  OXWL-ALREADY-IND       PIC  X(01).
