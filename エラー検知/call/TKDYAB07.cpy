@@ -0,0 +1,24 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : TKDYAB07.cpy
+      *  Copybook name  : Upload-error detail INSERT routine call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 013
+      *
+      ******************************************************************
+      *---------- argument IN-1: which kidou's upload run
+             05  PARM-TKDYAB07-ARG1.
+               10  RIYO-CMP-CD             PIC  X(04).
+               10  SYORI-YMD               PIC  9(08).
+               10  KIDOU-ID                PIC  X(04).
+               10  GYOMU-TASK-ID           PIC  X(07).
+      *---------- argument IN-2: the one rejected-row detail to insert
+             05  PARM-TKDYAB07-ARG2.
+               10  ROW-NO                  PIC  9(07).
+               10  FIELD-NAME              PIC  X(30).
+               10  REJECT-REASON           PIC  X(80).
