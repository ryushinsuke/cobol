@@ -0,0 +1,21 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : CZCOAB03.cpy
+      *  Copybook name  : Error-list accumulation call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 020
+      *
+      ******************************************************************
+      *---------- argument IN/OUT-1: the caller's own embedded
+      *           CZCOMMONHEADER - ERROR-LIST-CNT/ERROR-LIST/
+      *           SYSTEM-ERROR-MSG are updated in place
+             05  PARM-CZCOAB03-ARG1.
+                 COPY CZCOMMONHEADER.
+      *---------- argument IN-2: the validation failure to append
+             05  PARM-CZCOAB03-ARG2.
+               10  NEW-ERROR-MSG            PIC  X(60).
