@@ -0,0 +1,29 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : FUNDPTFM.cpy
+      *  Copybook name  : Fund/portfolio master record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 031
+      *
+      *  One row per FUND-CD/PTF-CD/HYK-KRTU-CD combination recognized
+      *  by the system, so SCZY7053 can validate a fund/portfolio/
+      *  series combination before SCZY7050/SCZY7080 insert a row
+      *  against it, the same ITJYMSTR/CZCOAB02 cross-reference-check
+      *  precedent as request 019.
+      *
+      ******************************************************************
+       01  FUNDPTFM-REC.
+           05  FPM-KEY.
+               10  FPM-KEY-FUND-CD            PIC  X(12).
+               10  FPM-KEY-PTF-CD             PIC  X(04).
+               10  FPM-KEY-HYK-KRTU-CD        PIC  X(04).
+           05  FPM-FUND-NAME                  PIC  X(40).
+      *---------- space = in service, non-space = taken out of
+      *           service without losing history (same convention as
+      *           ITJY-DEL-KBN, request 019)
+           05  FPM-DEL-KBN                    PIC  X(01).
