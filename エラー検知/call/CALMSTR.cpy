@@ -0,0 +1,20 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copy book ID   : CALMSTR.cpy
+      *  Copy book name : Market/house calendar master record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 000
+      *
+      ******************************************************************
+      *---------- calendar ID (HOUS/TSE0/NYSE/LDN0/...)
+       01  CAL-ID                            PIC  X(04).
+      *---------- calendar date
+       01  CAL-YMD                           PIC  9(08).
+      *---------- business-day classification (0=business day,
+      *           1=holiday, 2=non-business weekday e.g. year-end)
+       01  CAL-HOLIDAY-KBN                    PIC  X(01).
