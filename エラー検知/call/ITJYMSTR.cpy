@@ -0,0 +1,26 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : ITJYMSTR.cpy
+      *  Copybook name  : Itaku/Jyutaku authorization reference
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 019
+      *
+      *  One row per commissioning-company/custodian-bank pair that
+      *  is actually authorized to work together, so CZCOAB02 can
+      *  reject an ITAKU-CODE/JYUTAKU-CODE combination that isn't on
+      *  file before a report routes to the wrong custodian.
+      *
+      ******************************************************************
+       01  ITJYMSTR-REC.
+      *---------- commissioning company code
+           05  ITJY-ITAKU-CODE            PIC  X(03).
+      *---------- custodian bank code
+           05  ITJY-JYUTAKU-CODE          PIC  X(02).
+      *---------- delete/inactive flag - a row can be left on file but
+      *           taken out of service without removing the history
+           05  ITJY-DEL-KBN               PIC  X(01).
