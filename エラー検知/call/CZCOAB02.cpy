@@ -0,0 +1,21 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : CZCOAB02.cpy
+      *  Copybook name  : Itaku/Jyutaku authorization check call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 019
+      *
+      ******************************************************************
+      *---------- argument IN-1: the combination to validate
+             05  PARM-CZCOAB02-ARG1.
+               10  ITAKU-CODE               PIC  X(03).
+               10  JYUTAKU-CODE             PIC  X(02).
+      *---------- argument OUT-1: Y = authorized, N = not on file
+      *           (or on file but ITJY-DEL-KBN marks it inactive)
+             05  PARM-CZCOAB02-ARG2.
+               10  ITJY-AUTH-IND            PIC  X(01).
