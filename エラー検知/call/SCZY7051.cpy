@@ -0,0 +1,38 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : SCZY7051.cpy
+      *  Copybook name  : Execution-status management detail
+      *                    UPDATE/query routine copybook
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 026
+      *
+      ******************************************************************
+      *---------- argument IN-1: the same eight business fields used
+      *           as SCZY7050EX-REC's key
+             05  PARM-SCZY7051-ARG1.
+                 10  IXST-RIYO-CMP-CD         PIC  X(04).
+                 10  IXST-SYORI-YMD           PIC  9(08).
+                 10  IXST-KIDOU-ID            PIC  X(04).
+                 10  IXST-GYOMU-TASK-ID       PIC  X(07).
+                 10  IXST-FUND-CD             PIC  X(12).
+                 10  IXST-PTF-CD              PIC  X(04).
+                 10  IXST-HYK-KRTU-CD         PIC  X(04).
+                 10  IXST-REP-ID              PIC  X(08).
+      *---------- argument IN/OUT-2: function code and update/query
+      *           parameters and results
+             05  PARM-SCZY7051-ARG2.
+      *---------- "U" = update EXST-STATUS-CD to IXST-NEW-STATUS-CD,
+      *           "Q" = query, returns IXST-OUT-STATUS-CD/FOUND-IND,
+      *           "D" = correct EXST-KJN-YMD-FROM/TO on the row to
+      *           IXST-NEW-KJN-YMD-FROM/TO (request 026)
+                 10  IXST-FUNCTION            PIC  X(01).
+                 10  IXST-NEW-STATUS-CD       PIC  X(01).
+                 10  IXST-NEW-KJN-YMD-FROM    PIC  9(08).
+                 10  IXST-NEW-KJN-YMD-TO      PIC  9(08).
+                 10  IXST-OUT-STATUS-CD       PIC  X(01).
+                 10  IXST-FOUND-IND           PIC  X(01).
