@@ -0,0 +1,29 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Copybook ID    : WOQLOG.cpy
+      *  Copybook name  : WOQSDCNS request failure log record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 024
+      *
+      *  One row per WOQSDCNS MQ request that failed, captured by
+      *  WOQAB01 so WOQAB02 has a persisted history to replay against
+      *  instead of the failure only ever being visible on CON-MDL-
+      *  RTN1/RTN2 at the moment it happened.  WL-REPLAYED-SW is
+      *  stamped by WOQAB02 once a row has been replayed, so the same
+      *  failure isn't resubmitted twice (request 024).
+      *
+      ******************************************************************
+       01  WOQLOG-REC.
+           05  WL-PGM-NAME                PIC  X(16).
+           05  WL-GETQ-NAME               PIC  X(16).
+           05  WL-MSG-CODE                PIC  X(07).
+           05  WL-MDL-RTN1                PIC  S9(09).
+           05  WL-MDL-RTN2                PIC  S9(09).
+           05  WL-CAPTURE-TIME            PIC  X(14).
+           05  WL-REPLAYED-SW             PIC  X(01).
+               88  WL-REPLAYED            VALUE "Y".
