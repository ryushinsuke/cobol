@@ -0,0 +1,29 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : CZCODENY.cpy
+      *  Copybook name  : Access-denial audit record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 018
+      *
+      *  One row per denial against an ALL-MENU-USABLE/ALL-TASK-
+      *  USABLE/ALL-REPORT-USABLE check in CZCOMMONHEADER, so
+      *  compliance review can show who was blocked from what and
+      *  when without reconstructing it from memory.
+      *
+      ******************************************************************
+       01  DENY-LOG-REC.
+      *---------- request that triggered the usability check
+           05  DL-REQUEST-ID              PIC  X(32).
+      *---------- who was denied
+           05  DL-USER-NAME               PIC  X(40).
+      *---------- which business group they were operating under
+           05  DL-GYOUMU-GROUP-CODE       PIC  X(10).
+      *---------- which usability flag blocked them: MENU/TASK/REPORT
+           05  DL-FLAG-NAME               PIC  X(06).
+      *---------- when the denial happened, YYYYMMDDHHMMSS
+           05  DL-DENY-TIME               PIC  X(14).
