@@ -0,0 +1,21 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : CZCOAB01.cpy
+      *  Copybook name  : Access-denial audit INSERT routine call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 018
+      *
+      ******************************************************************
+      *---------- argument IN-1: the CZCOMMONHEADER fields to log
+             05  PARM-CZCOAB01-ARG1.
+               10  REQUEST-ID              PIC  X(32).
+               10  USER-NAME               PIC  X(40).
+               10  GYOUMU-GROUP-CODE       PIC  X(10).
+      *---------- argument IN-2: which usability flag denied access
+             05  PARM-CZCOAB01-ARG2.
+               10  DENY-FLAG-NAME          PIC  X(06).
