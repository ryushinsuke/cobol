@@ -0,0 +1,24 @@
+      ******************************************************************
+      *
+      *  System ID      : WOQ
+      *  System name    : MQ support system
+      *  Copybook ID    : QGETQLOG.cpy
+      *  Copybook name  : WOQSDCNS queue activity log record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 025
+      *
+      *  One row per completed WOQSDCNS GET against CON-GETQ-NAME,
+      *  captured by WOQAB03 regardless of outcome, so WOQAB04 has a
+      *  request-volume history per queue to trend. WOQSDCNS carries
+      *  no actual queue-depth field and nothing in the baseline calls
+      *  the MQI directly to read one, so GET volume per queue is the
+      *  closest observable proxy available at this layer.
+      *
+      ******************************************************************
+       01  QGETQLOG-REC.
+           05  GQ-GETQ-NAME               PIC  X(16).
+           05  GQ-PGM-NAME                PIC  X(16).
+           05  GQ-CAPTURE-TIME            PIC  X(14).
