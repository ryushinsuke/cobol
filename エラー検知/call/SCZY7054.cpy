@@ -0,0 +1,24 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : SCZY7054.cpy
+      *  Copybook name  : REP-ANY-CD decode lookup call args
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 032
+      *
+      ******************************************************************
+      *---------- argument IN-1: the REP-ID/REP-ANY-CD pair to decode,
+      *           as seen on PARM-SCZY7050-ARG1 or SCZY7080's
+      *           MESSAGE-AREA entries
+             05  PARM-SCZY7054-ARG1.
+                 10  IXRA-REP-ID              PIC  X(08).
+                 10  IXRA-REP-ANY-CD          PIC  X(50).
+      *---------- argument OUT-2: the decoded description and whether
+      *           the pair was found on file
+             05  PARM-SCZY7054-ARG2.
+                 10  IXRA-DECODE-DESC         PIC  X(60).
+                 10  IXRA-FOUND-IND           PIC  X(01).
