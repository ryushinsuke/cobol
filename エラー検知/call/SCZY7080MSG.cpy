@@ -0,0 +1,34 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : SCZY7080MSG.cpy
+      *  Copybook name  : Portfolio-message table record layout
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - shared by the SCZY7080
+      *                                INSERT routine and the operator
+      *                                inquiry screen (request 007)
+      *
+      ******************************************************************
+      *---------- one row written by SCZY7080 per MESSAGE-AREA entry
+       01  MSG-TABLE-REC.
+           05  MT-RIYO-CMP-CD             PIC  X(04).
+           05  MT-SYORI-YMD               PIC  X(08).
+           05  MT-KIDOU-ID                PIC  X(04).
+           05  MT-GYOMU-TASK-ID           PIC  X(07).
+           05  MT-FUND-CD                 PIC  X(12).
+           05  MT-PTF-CD                  PIC  X(04).
+           05  MT-HYK-KRTU-CD             PIC  X(04).
+           05  MT-REP-ID                  PIC  X(08).
+           05  MT-REP-ANY-CD              PIC  X(50).
+           05  MT-KJN-YMD-FROM            PIC  X(08).
+           05  MT-KJN-YMD-TO              PIC  X(08).
+           05  MT-MSG-ID                  PIC  X(07).
+           05  MT-TIKAN-MOJI.
+      *---------- widened from 5 to 10 slots, mirrors TIKAN-MOJI in
+      *           SCZY7080.cpy (request 009)
+               10  MT-TK-MOJI  OCCURS  10 PIC  X(30).
+           05  MT-FREE-MSG                PIC  X(200).
