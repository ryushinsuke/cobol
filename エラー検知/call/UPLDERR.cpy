@@ -0,0 +1,30 @@
+      ******************************************************************
+      *
+      *  System ID      : T-STAR
+      *  System name    : Next-generation TSTAR system
+      *  Copybook ID    : UPLDERR.cpy
+      *  Copybook name  : Upload-error detail record
+      *
+      *  Revision history
+      *  Date       Section    Author  Content
+      *  ---------- ---------- ------  ----------------------------
+      *  20260808   SCS                New - request 013
+      *
+      *  One row per rejected source-file record from an upload run
+      *  against a TKDYAA31 kidou.  UPLOAD-FILE-KENSU/UPLOAD-ERR-KENSU
+      *  on TKDYAA31 itself stay as the summary counts; this is the
+      *  detail behind UPLOAD-ERR-KENSU.
+      *
+      ******************************************************************
+       01  UPLDERR-REC.
+      *---------- which kidou's upload run this detail row belongs to
+           05  UE-RIYO-CMP-CD             PIC  X(04).
+           05  UE-SYORI-YMD               PIC  9(08).
+           05  UE-KIDOU-ID                PIC  X(04).
+           05  UE-GYOMU-TASK-ID           PIC  X(07).
+      *---------- 1-based row number within the source upload file
+           05  UE-ROW-NO                  PIC  9(07).
+      *---------- name of the field that failed validation
+           05  UE-FIELD-NAME              PIC  X(30).
+      *---------- why the row was rejected
+           05  UE-REJECT-REASON           PIC  X(80).
